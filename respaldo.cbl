@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPALDAR-DATOS-BATCH.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Copia cuentas.dat, contador.dat, ordenes.dat,
+      * contador-ordenes.dat y todo el directorio cuentas/ a una
+      * carpeta de respaldo fechada, antes de que corra cualquier
+      * proceso batch que pueda escribir sobre esos archivos (interés,
+      * cierre diario, dormidas, archivado, órdenes permanentes). Así,
+      * si un batch corrompe los datos a mitad de camino, queda una
+      * copia de antes de esa corrida para restaurar a mano.
+      * ordenes.dat/contador-ordenes.dat pueden no existir todavía si
+      * nunca se dio de alta una orden permanente, por lo que ese cp
+      * se manda con el error del shell descartado en vez de fallar el
+      * respaldo entero por eso. Se apoya en CALL "SYSTEM" para el
+      * copiado recursivo de cuentas/, igual que el resto de los
+      * programas ya usa las rutinas CBL_ de GnuCOBOL para operaciones
+      * de archivo que la propia COBOL no resuelve de forma directa.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-HOY          PIC 9(08).
+       01  WS-HORA-AHORA         PIC 9(08).
+       01  WS-HORA-BACKUP        PIC 9(06).
+
+      *    Carpeta de respaldo de esta corrida: backup/AAAAMMDD_HHMMSS.
+       01  WS-DIR-BACKUP.
+           05 FILLER              PIC X(07) VALUE 'backup/'.
+           05 WS-DB-FECHA         PIC 9(08).
+           05 FILLER              PIC X(01) VALUE '_'.
+           05 WS-DB-HORA          PIC 9(06).
+
+       01  WS-COMANDO             PIC X(200).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AHORA FROM TIME.
+      *    WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+           DIVIDE WS-HORA-AHORA BY 100 GIVING WS-HORA-BACKUP.
+           MOVE WS-FECHA-HOY TO WS-DB-FECHA.
+           MOVE WS-HORA-BACKUP TO WS-DB-HORA.
+
+           DISPLAY '---- RESPALDANDO DATOS ANTES DEL BATCH: '
+               WS-DIR-BACKUP ' ----'.
+
+           STRING
+               'mkdir -p ' DELIMITED BY SIZE
+               WS-DIR-BACKUP DELIMITED BY SIZE
+               INTO WS-COMANDO
+           END-STRING.
+           CALL 'SYSTEM' USING WS-COMANDO.
+
+           STRING
+               'cp cuentas.dat contador.dat ' DELIMITED BY SIZE
+               WS-DIR-BACKUP DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               INTO WS-COMANDO
+           END-STRING.
+           CALL 'SYSTEM' USING WS-COMANDO.
+
+           STRING
+               'cp -r cuentas ' DELIMITED BY SIZE
+               WS-DIR-BACKUP DELIMITED BY SIZE
+               '/cuentas' DELIMITED BY SIZE
+               INTO WS-COMANDO
+           END-STRING.
+           CALL 'SYSTEM' USING WS-COMANDO.
+
+           STRING
+               'cp ordenes.dat contador-ordenes.dat '
+                   DELIMITED BY SIZE
+               WS-DIR-BACKUP DELIMITED BY SIZE
+               '/ 2>/dev/null' DELIMITED BY SIZE
+               INTO WS-COMANDO
+           END-STRING.
+           CALL 'SYSTEM' USING WS-COMANDO.
+
+           DISPLAY '---- RESPALDO COMPLETO ----'.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
