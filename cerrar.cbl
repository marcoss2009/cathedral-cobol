@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERRAR-CUENTA.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Cierra una cuenta corriente, siempre que su saldo sea cero.
+      * Reutilizamos BUSCAR-CUENTA para ubicarla, igual que CAJA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  CUENTA-CORRIENTE.
+           COPY "cuenta.cpy".
+
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-SALDO-DISPLAY      PIC $ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-CONFIRMA           PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- CIERRE DE CUENTA ----'.
+           CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
+
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+               DISPLAY '--> OPERACIÓN CANCELADA'
+           ELSE
+               PERFORM 100-VALIDAR-Y-CERRAR
+           END-IF.
+
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-VALIDAR-Y-CERRAR SECTION.
+               IF CUENTA-CERRADA OF CUENTA-CORRIENTE
+                   DISPLAY '--> LA CUENTA YA SE ENCUENTRA CERRADA'
+               ELSE
+                   IF CC-SALDO OF CUENTA-CORRIENTE NOT = ZERO
+                       MOVE CC-SALDO OF CUENTA-CORRIENTE
+                           TO WS-SALDO-DISPLAY
+                       DISPLAY '--> NO SE PUEDE CERRAR LA CUENTA'
+                       DISPLAY '    EL SALDO DEBE SER CERO. SALDO '
+                           'ACTUAL: ' WS-SALDO-DISPLAY
+                   ELSE
+                       DISPLAY 'Cliente: '
+                           CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE
+                       DISPLAY 'Confirma el cierre de la cuenta '
+                           '(S/N): ' WITH NO ADVANCING
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                           PERFORM 110-GRABAR-CIERRE
+                           DISPLAY '--> CUENTA CERRADA CORRECTAMENTE'
+                       ELSE
+                           DISPLAY '--> OPERACIÓN CANCELADA'
+                       END-IF
+                   END-IF
+               END-IF.
+
+           110-GRABAR-CIERRE SECTION.
+               MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   TO CC-NUMERO-CUENTA OF RCC.
+               OPEN I-O ARCHIVO-CUENTAS.
+               READ ARCHIVO-CUENTAS
+                   KEY IS CC-NUMERO-CUENTA OF RCC
+                   INVALID KEY
+                       DISPLAY '----> CUENTA NO ENCONTRADA'
+                   NOT INVALID KEY
+                       MOVE 'C' TO CC-ESTADO-CUENTA OF RCC
+                       REWRITE RCC
+                       IF WS-FILE-STATUS NOT = '00'
+                           DISPLAY '----> ERROR AL CERRAR LA CUENTA'
+                       END-IF
+               END-READ.
+               CLOSE ARCHIVO-CUENTAS.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
