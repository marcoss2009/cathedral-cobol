@@ -2,16 +2,95 @@
        PROGRAM-ID. CAJA.
        AUTHOR. MARCOS MUÑOZ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Comprobantes de las operaciones de caja, uno por renglón,
+      *    listos para enviar a una impresora.
+           SELECT ARCHIVO-COMPROBANTES ASSIGN TO 'comprobantes.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-COMP.
+
+      *    Parámetros de negocio de los procesos batch (tasas,
+      *    plazos, etc.), para no tener que recompilar cada vez que
+      *    cambian.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-PARAM.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-COMPROBANTES
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-COMPROBANTE      PIC X(80).
+
+       FD  ARCHIVO-PARAMETROS.
+           01  REGISTRO-PARAMETROS.
+               COPY "parametros.cpy".
+
        WORKING-STORAGE SECTION.
        01  CUENTA-CORRIENTE.
            COPY "cuenta.cpy".
 
+      *    Cuenta destino de una transferencia.
+       01  CUENTA-DESTINO.
+           COPY "cuenta.cpy".
+
        01  WS-SALDO-DISPLAY       PIC $ZZZ,ZZZ,ZZZ,ZZ9.99.
 
+      *    Descubierto realmente disponible para la operación: las
+      *    cajas de ahorro no tienen descubierto, sólo las cuentas
+      *    corrientes.
+       01  WS-DESCUBIERTO-DISPONIBLE PIC S9(12)V99.
+
+      *    Tipo de cambio USD/ARS a aplicar cuando la operación se
+      *    postea en una moneda distinta a la de la cuenta, leído de
+      *    ARCHIVO-PARAMETROS al arrancar el programa.
+       01  WS-TASA-CAMBIO         PIC 9(06)V9999 VALUE 1000.0000.
+       01  WS-MONEDA-OPERACION    PIC X(03).
+
+       01  WS-FILE-STATUS-PARAM   PIC XX VALUE '00'.
+
        01  OPCION-CAJA            PIC 9.
        01  WS-MONTO               PIC S9(12)V99.
 
+      *    Identificación del cajero que atiende la operación, para
+      *    dejar rastro en el historial de movimientos.
+       01  WS-OPERADOR            PIC X(08).
+       01  WS-CANAL               PIC X(10) VALUE 'SUCURSAL'.
+
+      *    Permite atender varias cuentas/operaciones en la misma
+      *    sesión de caja, para poder arquear el cajón al final en
+      *    lugar de tener que reabrir el programa por cada cliente.
+       01  WS-CONTINUAR-SESION    PIC X(01) VALUE 'S'.
+           88 CONTINUAR-SESION    VALUE 'S'.
+
+      *    Totales de la sesión, para el arqueo de caja al cerrar:
+      *    cuánto se depositó, cuánto se retiró y el neto entre
+      *    ambos. Sólo suma depósitos y retiros en efectivo; las
+      *    transferencias no mueven efectivo del cajón.
+       01  WS-TOTAL-DEPOSITOS-SESION PIC S9(12)V99 VALUE ZERO.
+       01  WS-TOTAL-RETIROS-SESION   PIC S9(12)V99 VALUE ZERO.
+       01  WS-NETO-SESION            PIC S9(12)V99 VALUE ZERO.
+       01  WS-TOTAL-DEPOSITOS-DISPLAY PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-TOTAL-RETIROS-DISPLAY   PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-NETO-DISPLAY            PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *    Datos para el comprobante impreso de la operación.
+       01  WS-FILE-STATUS-COMP    PIC XX VALUE '00'.
+       01  WS-TIPO-OPERACION-COMP PIC X(12).
+       01  WS-CTA-COMPROBANTE     PIC 9(08).
+       01  WS-FECHA-HOY           PIC 9(08).
+       01  WS-HORA-AHORA          PIC 9(08).
+       01  WS-FECHA-MOVIMIENTO.
+           05 WS-FM-FECHA         PIC 9(08).
+           05 WS-FM-HORA          PIC 9(06).
+       01  WS-FECHA-COMPROBANTE   PIC X(19).
+      *    Número de comprobante, asignado de forma centralizada e
+      *    incremental por ASIGNAR-NUMERO-COMPROBANTE para que la
+      *    numeración sea única y sin huecos entre todas las cajas.
+       01  WS-NUMERO-COMPROBANTE  PIC 9(08).
+
       * Bandera para validar la opción de acción de caja
        01  OPCION-VALIDA          PIC X VALUE 'N'.
            88  VALIDA        VALUE 'S'.
@@ -22,58 +101,229 @@
            88 MONTO-VALIDO   VALUE 'S'.
            88 MONTO-INVALIDO VALUE 'N'.
 
+      *    Resultado que devuelve MOVIMIENTO-CUENTA de cada posteo.
+       01  WS-RESULTADO-MOVIMIENTO    PIC X(01).
+           88 MOVIMIENTO-OK           VALUE 'S'.
+
+      *    Monto ya convertido a la moneda de la cuenta destino, para
+      *    la pata de crédito de una transferencia entre monedas
+      *    distintas.
+       01  WS-MONTO-DESTINO           PIC S9(12)V99.
+
+      *    Validación del PIN de la cuenta antes de operar: hasta
+      *    WS-MAX-INTENTOS-PIN intentos, o se aborta la operación.
+       01  WS-PIN-INGRESADO       PIC 9(04).
+       01  WS-INTENTOS-PIN        PIC 9(01) VALUE ZERO.
+       01  WS-MAX-INTENTOS-PIN    PIC 9(01) VALUE 3.
+       01  WS-PIN-VALIDO          PIC X(01) VALUE 'N'.
+           88 PIN-VALIDO          VALUE 'S'.
+
        PROCEDURE DIVISION.
        000-MAIN-LOGIN SECTION.
            DISPLAY '---- OPERACIONES DE CAJA ----'.
-           PERFORM 100-BUSQUEDA-DE-CUENTA.
-           PERFORM 200-ACCION-DE-CAJA.
+           PERFORM 050-LEER-PARAMETROS.
+           DISPLAY 'Identificación del cajero: ' WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           PERFORM UNTIL NOT CONTINUAR-SESION
+               PERFORM 100-BUSQUEDA-DE-CUENTA
+               IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE NOT = ZERO
+                   PERFORM 101-VALIDAR-PIN
+                   IF PIN-VALIDO
+                       PERFORM 200-ACCION-DE-CAJA
+                   END-IF
+               END-IF
+               PERFORM 102-PREGUNTAR-OTRA-OPERACION
+           END-PERFORM.
+           PERFORM 910-RESUMEN-SESION.
            PERFORM 900-FINALIZAR-PROGRAMA.
 
+      *    Levanta el tipo de cambio vigente de ARCHIVO-PARAMETROS. Si
+      *    el archivo todavía no existe, lo crea con el valor que
+      *    hasta ahora estaba hardcodeado, para no cambiar el
+      *    comportamiento hasta que negocio cargue un valor propio.
+           050-LEER-PARAMETROS SECTION.
+               OPEN INPUT ARCHIVO-PARAMETROS.
+               IF WS-FILE-STATUS-PARAM = '35'
+                   MOVE WS-TASA-CAMBIO TO PA-TASA-CAMBIO
+                   OPEN OUTPUT ARCHIVO-PARAMETROS
+                   WRITE REGISTRO-PARAMETROS
+                   CLOSE ARCHIVO-PARAMETROS
+                   OPEN INPUT ARCHIVO-PARAMETROS
+               END-IF.
+               IF WS-FILE-STATUS-PARAM NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARÁMETROS'
+               ELSE
+                   READ ARCHIVO-PARAMETROS
+                   END-READ
+                   MOVE PA-TASA-CAMBIO TO WS-TASA-CAMBIO
+                   CLOSE ARCHIVO-PARAMETROS
+               END-IF.
+
            100-BUSQUEDA-DE-CUENTA SECTION.
                CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
-               MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-SALDO-DISPLAY.
-               
-               DISPLAY '--> Cliente: ' 
-               CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE.
 
-               DISPLAY '--> Saldo: ' WS-SALDO-DISPLAY.
+               IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+                   DISPLAY '--> OPERACIÓN CANCELADA'
+               ELSE
+                   MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-SALDO-DISPLAY
+
+                   DISPLAY '--> Cliente: '
+                   CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE
+
+                   DISPLAY '--> Saldo: ' WS-SALDO-DISPLAY
+               END-IF.
+
+      *    Pide el PIN de la cuenta ya localizada y lo compara contra
+      *    CC-PIN; da hasta WS-MAX-INTENTOS-PIN intentos antes de
+      *    abortar la operación de caja completa.
+           101-VALIDAR-PIN SECTION.
+               MOVE 'N' TO WS-PIN-VALIDO.
+               MOVE ZERO TO WS-INTENTOS-PIN.
+               PERFORM UNTIL PIN-VALIDO
+                   OR WS-INTENTOS-PIN >= WS-MAX-INTENTOS-PIN
+                   ADD 1 TO WS-INTENTOS-PIN
+                   DISPLAY 'PIN de la cuenta: ' WITH NO ADVANCING
+                   ACCEPT WS-PIN-INGRESADO
+                   IF WS-PIN-INGRESADO = CC-PIN OF CUENTA-CORRIENTE
+                       SET PIN-VALIDO TO TRUE
+                   ELSE
+                       DISPLAY '--> PIN INCORRECTO'
+                   END-IF
+               END-PERFORM.
+               IF NOT PIN-VALIDO
+                   DISPLAY '--> OPERACIÓN ABORTADA: PIN INCORRECTO'
+               END-IF.
+
+      *    Permite encadenar otra cuenta/operación en la misma sesión
+      *    de caja sin salir del programa.
+           102-PREGUNTAR-OTRA-OPERACION SECTION.
+               DISPLAY '¿Otra operación? (S/N): ' WITH NO ADVANCING.
+               ACCEPT WS-CONTINUAR-SESION.
+               PERFORM UNTIL WS-CONTINUAR-SESION = 'S'
+                   OR WS-CONTINUAR-SESION = 'N'
+                   DISPLAY '--> RESPUESTA INVÁLIDA'
+                   DISPLAY '¿Otra operación? (S/N): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-CONTINUAR-SESION
+               END-PERFORM.
 
            200-ACCION-DE-CAJA SECTION.
-               PERFORM UNTIL VALIDA
-                   DISPLAY '----> Seleccione la acción a realizar:'
-                   DISPLAY '1. Depositar'
-                   DISPLAY '2. Retirar'
-                   DISPLAY '3. Consultar Saldo'
-                   DISPLAY 'Elija una opción: ' WITH NO ADVANCING
-                   ACCEPT OPCION-CAJA
-      
-                   EVALUATE OPCION-CAJA
-                       WHEN 1
-                           SET VALIDA TO TRUE
-                       WHEN 2
-                           SET VALIDA TO TRUE
-                       WHEN 3
-                           SET VALIDA TO TRUE
-                       WHEN OTHER
-                           DISPLAY '--> OPCIÓN INVÁLIDA'
-                   END-EVALUATE
+               MOVE 'N' TO OPCION-VALIDA.
+               IF CUENTA-CERRADA OF CUENTA-CORRIENTE
+                   DISPLAY '--> LA CUENTA SE ENCUENTRA CERRADA'
+                   DISPLAY '--> NO SE PUEDEN REALIZAR OPERACIONES'
+               ELSE
+                   PERFORM UNTIL VALIDA
+                       DISPLAY '----> Seleccione la acción a realizar:'
+                       DISPLAY '1. Depositar'
+                       DISPLAY '2. Retirar'
+                       DISPLAY '3. Consultar Saldo'
+                       DISPLAY '4. Transferencia'
+                       DISPLAY 'Elija una opción: ' WITH NO ADVANCING
+                       ACCEPT OPCION-CAJA
+
+                       EVALUATE OPCION-CAJA
+                           WHEN 1
+                               SET VALIDA TO TRUE
+                           WHEN 2
+                               SET VALIDA TO TRUE
+                           WHEN 3
+                               SET VALIDA TO TRUE
+                           WHEN 4
+                               SET VALIDA TO TRUE
+                           WHEN OTHER
+                               DISPLAY '--> OPCIÓN INVÁLIDA'
+                       END-EVALUATE
+                   END-PERFORM
+
+      *            Una cuenta retenida (ej. investigación de fraude,
+      *            orden judicial) sigue permitiendo consultar el
+      *            saldo, pero no mover dinero.
+                   IF CUENTA-RETENIDA OF CUENTA-CORRIENTE
+                      AND OPCION-CAJA NOT = 3
+                       DISPLAY '--> LA CUENTA SE ENCUENTRA RETENIDA'
+                       DISPLAY '--> NO SE PUEDEN REALIZAR OPERACIONES'
+                   ELSE
+                       EVALUATE OPCION-CAJA
+                           WHEN 1
+                               PERFORM 210-DEPOSITO
+                           WHEN 2
+                               PERFORM 220-RETIRO
+                           WHEN 3
+                               PERFORM 230-CONSULTA-SALDO
+                           WHEN 4
+                               PERFORM 240-TRANSFERENCIA
+                       END-EVALUATE
+                   END-IF
+               END-IF.
+
+      *    Calcula cuánto descubierto puede usar la cuenta de origen:
+      *    el límite autorizado si es cuenta corriente, cero si es
+      *    caja de ahorro.
+           205-CALCULAR-DESCUBIERTO-DISPONIBLE SECTION.
+               IF CAJA-DE-AHORRO OF CUENTA-CORRIENTE
+                   MOVE ZERO TO WS-DESCUBIERTO-DISPONIBLE
+               ELSE
+                   MOVE CC-LIMITE-DESCUBIERTO OF CUENTA-CORRIENTE
+                       TO WS-DESCUBIERTO-DISPONIBLE
+               END-IF.
+
+      *    Pregunta en qué moneda se postea la operación y, si es
+      *    distinta a la moneda de la cuenta, convierte WS-MONTO a
+      *    la moneda de la cuenta usando WS-TASA-CAMBIO.
+           206-CONVERTIR-MONTO-OPERACION SECTION.
+               DISPLAY 'Moneda de la operación (ARS/USD): '
+                   WITH NO ADVANCING.
+               ACCEPT WS-MONEDA-OPERACION.
+               PERFORM UNTIL WS-MONEDA-OPERACION = 'ARS'
+                   OR WS-MONEDA-OPERACION = 'USD'
+                   DISPLAY '--> MONEDA INVÁLIDA, INGRESE ARS O USD'
+                   DISPLAY 'Moneda de la operación (ARS/USD): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-MONEDA-OPERACION
                END-PERFORM.
 
-               EVALUATE OPCION-CAJA
-                   WHEN 1
-                       PERFORM 210-DEPOSITO
-                   WHEN 2
-                       PERFORM 220-RETIRO
-                   WHEN 3
-                       PERFORM 230-CONSULTA-SALDO
-               END-EVALUATE.
+               IF WS-MONEDA-OPERACION
+                  NOT = CC-MONEDA OF CUENTA-CORRIENTE
+                   IF WS-MONEDA-OPERACION = 'USD'
+                       COMPUTE WS-MONTO ROUNDED =
+                           WS-MONTO * WS-TASA-CAMBIO
+                   ELSE
+                       COMPUTE WS-MONTO ROUNDED =
+                           WS-MONTO / WS-TASA-CAMBIO
+                   END-IF
+                   DISPLAY '--> MONTO CONVERTIDO A '
+                       CC-MONEDA OF CUENTA-CORRIENTE ': ' WS-MONTO
+               END-IF.
+
+      *    Convierte el monto ya posteado en la cuenta de origen (en
+      *    su propia moneda) a la moneda de la cuenta destino, para
+      *    la pata de crédito de una transferencia entre monedas
+      *    distintas.
+           207-CONVERTIR-MONTO-A-DESTINO SECTION.
+               MOVE WS-MONTO TO WS-MONTO-DESTINO.
+               IF CC-MONEDA OF CUENTA-DESTINO
+                  NOT = CC-MONEDA OF CUENTA-CORRIENTE
+                   IF CC-MONEDA OF CUENTA-CORRIENTE = 'USD'
+                       COMPUTE WS-MONTO-DESTINO ROUNDED =
+                           WS-MONTO * WS-TASA-CAMBIO
+                   ELSE
+                       COMPUTE WS-MONTO-DESTINO ROUNDED =
+                           WS-MONTO / WS-TASA-CAMBIO
+                   END-IF
+                   DISPLAY '--> MONTO ACREDITADO EN '
+                       CC-MONEDA OF CUENTA-DESTINO ': '
+                       WS-MONTO-DESTINO
+               END-IF.
 
            210-DEPOSITO SECTION.
                DISPLAY "--- DEPÓSITO DE SALDOS ---".
-               DISPLAY "Ingrese el monoto de depositar: $" 
+               DISPLAY "Ingrese el monoto de depositar: $"
                WITH NO ADVANCING.
                ACCEPT WS-MONTO.
+               PERFORM 206-CONVERTIR-MONTO-OPERACION.
 
+               MOVE 'N' TO VALIDACION-MONTO.
                PERFORM UNTIL MONTO-VALIDO
                    IF WS-MONTO >= 1
                        SET MONTO-VALIDO TO TRUE
@@ -84,50 +334,262 @@
                    END-IF
                END-PERFORM.
 
-               ADD WS-MONTO TO CC-SALDO OF CUENTA-CORRIENTE.
-               MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-SALDO-DISPLAY.
+               CALL 'MOVIMIENTO-CUENTA'
+               USING CC-NUMERO-CUENTA OF CUENTA-CORRIENTE WS-MONTO
+                   'D' WS-OPERADOR WS-CANAL WS-RESULTADO-MOVIMIENTO.
+
+               IF MOVIMIENTO-OK
+                   ADD WS-MONTO TO CC-SALDO OF CUENTA-CORRIENTE
+                   MOVE CC-SALDO OF CUENTA-CORRIENTE
+                       TO WS-SALDO-DISPLAY
+                   ADD WS-MONTO TO WS-TOTAL-DEPOSITOS-SESION
 
-               CALL 'MOVIMIENTO-CUENTA' 
-               USING CC-NUMERO-CUENTA OF CUENTA-CORRIENTE WS-MONTO 'D'.
-               
-               DISPLAY "---> DEPÓSITO CONFIRMADO S.E.U.O".
+                   DISPLAY "---> DEPÓSITO CONFIRMADO S.E.U.O"
+
+                   MOVE "DEPOSITO" TO WS-TIPO-OPERACION-COMP
+                   MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                       TO WS-CTA-COMPROBANTE
+                   PERFORM 300-EMITIR-COMPROBANTE
+               ELSE
+                   DISPLAY "--> NO SE PUDO REGISTRAR EL DEPÓSITO"
+               END-IF.
            220-RETIRO SECTION.
                DISPLAY "--- RETIRO DE SALDOS ---".
-               DISPLAY "Ingrese el monoto a retirar: $" 
+               DISPLAY "Ingrese el monoto a retirar: $"
                WITH NO ADVANCING.
                ACCEPT WS-MONTO.
+               PERFORM 206-CONVERTIR-MONTO-OPERACION.
 
+               MOVE 'N' TO VALIDACION-MONTO.
+               PERFORM 205-CALCULAR-DESCUBIERTO-DISPONIBLE.
                PERFORM UNTIL MONTO-VALIDO
-                   IF WS-MONTO >= 1 
-                       IF WS-MONTO <= CC-SALDO OF CUENTA-CORRIENTE
+                   IF WS-MONTO >= 1
+      *                Puede retirar hasta dejar el saldo en el
+      *                límite de descubierto autorizado (negativo).
+                       IF WS-MONTO <= CC-SALDO OF CUENTA-CORRIENTE +
+                          WS-DESCUBIERTO-DISPONIBLE
                            SET MONTO-VALIDO TO TRUE
                         ELSE
                             DISPLAY "--> MONTO INVÁLIDO"
                             DISPLAY "INGRESE UN MONTO MENOR O IGUAL "
-                            DISPLAY "AL SALDO DISPONIBLE."
-                            DISPLAY "Ingrese el monoto a retirar: $" 
+                            DISPLAY "AL SALDO MÁS EL DESCUBIERTO "
+                            DISPLAY "AUTORIZADO."
+                            DISPLAY "Ingrese el monoto a retirar: $"
                             WITH NO ADVANCING
                             ACCEPT WS-MONTO
                         END-IF
                    ELSE
                        DISPLAY "--> MONTO INVÁLIDO"
                        DISPLAY "INGRESE UN MONTO MAYOR A CERO."
-                       DISPLAY "Ingrese el monoto a retirar: $" 
+                       DISPLAY "Ingrese el monoto a retirar: $"
                        WITH NO ADVANCING
                        ACCEPT WS-MONTO
                    END-IF
                END-PERFORM.
 
-               SUBTRACT WS-MONTO FROM CC-SALDO OF CUENTA-CORRIENTE.
-               MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-SALDO-DISPLAY.
+               CALL 'MOVIMIENTO-CUENTA'
+               USING CC-NUMERO-CUENTA OF CUENTA-CORRIENTE WS-MONTO
+                   'R' WS-OPERADOR WS-CANAL WS-RESULTADO-MOVIMIENTO.
+
+               IF MOVIMIENTO-OK
+                   SUBTRACT WS-MONTO FROM
+                       CC-SALDO OF CUENTA-CORRIENTE
+                   MOVE CC-SALDO OF CUENTA-CORRIENTE
+                       TO WS-SALDO-DISPLAY
+                   ADD WS-MONTO TO WS-TOTAL-RETIROS-SESION
 
-               CALL 'MOVIMIENTO-CUENTA' 
-               USING CC-NUMERO-CUENTA OF CUENTA-CORRIENTE WS-MONTO 'R'.
-               
-               DISPLAY "---> RETIRO CONFIRMADO S.E.U.O".
+                   DISPLAY "---> RETIRO CONFIRMADO S.E.U.O"
+
+                   MOVE "RETIRO" TO WS-TIPO-OPERACION-COMP
+                   MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                       TO WS-CTA-COMPROBANTE
+                   PERFORM 300-EMITIR-COMPROBANTE
+               ELSE
+                   DISPLAY "--> NO SE PUDO REGISTRAR EL RETIRO"
+               END-IF.
            230-CONSULTA-SALDO SECTION.
                DISPLAY "--- CONSULTA DE SALDO ---".
                DISPLAY "Saldo actual: " WS-SALDO-DISPLAY.
 
+           240-TRANSFERENCIA SECTION.
+               DISPLAY "--- TRANSFERENCIA ENTRE CUENTAS ---".
+               DISPLAY "Seleccione la cuenta destino:".
+               CALL 'BUSCAR-CUENTA' USING CUENTA-DESTINO.
+
+               IF CC-NUMERO-CUENTA OF CUENTA-DESTINO = ZERO
+                   DISPLAY '--> OPERACIÓN CANCELADA'
+               ELSE
+                   IF CC-NUMERO-CUENTA OF CUENTA-DESTINO
+                      = CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                       DISPLAY '--> NO SE PUEDE TRANSFERIR A LA '
+                           'MISMA CUENTA'
+                   ELSE
+                       IF CUENTA-CERRADA OF CUENTA-DESTINO
+                           DISPLAY '--> LA CUENTA DESTINO SE '
+                               'ENCUENTRA CERRADA'
+                       ELSE
+                           IF CUENTA-RETENIDA OF CUENTA-DESTINO
+                               DISPLAY '--> LA CUENTA DESTINO SE '
+                                   'ENCUENTRA RETENIDA'
+                           ELSE
+                               PERFORM 250-REALIZAR-TRANSFERENCIA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+
+           250-REALIZAR-TRANSFERENCIA SECTION.
+               DISPLAY "Ingrese el monto a transferir: $"
+               WITH NO ADVANCING.
+               ACCEPT WS-MONTO.
+               PERFORM 206-CONVERTIR-MONTO-OPERACION.
+
+               MOVE 'N' TO VALIDACION-MONTO.
+               PERFORM 205-CALCULAR-DESCUBIERTO-DISPONIBLE.
+               PERFORM UNTIL MONTO-VALIDO
+                   IF WS-MONTO >= 1
+                       IF WS-MONTO <= CC-SALDO OF CUENTA-CORRIENTE +
+                          WS-DESCUBIERTO-DISPONIBLE
+                           SET MONTO-VALIDO TO TRUE
+                       ELSE
+                           DISPLAY "--> MONTO INVÁLIDO"
+                           DISPLAY "INGRESE UN MONTO MENOR O IGUAL "
+                           DISPLAY "AL SALDO DISPONIBLE."
+                           DISPLAY "Ingrese el monto a transferir: $"
+                           WITH NO ADVANCING
+                           ACCEPT WS-MONTO
+                       END-IF
+                   ELSE
+                       DISPLAY "--> MONTO INVÁLIDO"
+                       DISPLAY "INGRESE UN MONTO MAYOR A CERO."
+                       DISPLAY "Ingrese el monto a transferir: $"
+                       WITH NO ADVANCING
+                       ACCEPT WS-MONTO
+                   END-IF
+               END-PERFORM.
+
+      *        Débito en la cuenta de origen y crédito en la cuenta
+      *        destino: dos movimientos enlazados por el mismo monto.
+      *        Cada pata sólo se aplica localmente y se confirma si
+      *        MOVIMIENTO-CUENTA la posteó; si el débito falla no se
+      *        intenta el crédito, y si el débito posteó pero el
+      *        crédito falla se informa para que no quede dinero
+      *        debitado sin acreditar en destino.
+               CALL 'MOVIMIENTO-CUENTA'
+               USING CC-NUMERO-CUENTA OF CUENTA-CORRIENTE WS-MONTO
+                   'R' WS-OPERADOR WS-CANAL WS-RESULTADO-MOVIMIENTO.
+
+               IF MOVIMIENTO-OK
+                   SUBTRACT WS-MONTO FROM
+                       CC-SALDO OF CUENTA-CORRIENTE
+                   MOVE CC-SALDO OF CUENTA-CORRIENTE
+                       TO WS-SALDO-DISPLAY
+
+                   MOVE "TRANSF-DEB" TO WS-TIPO-OPERACION-COMP
+                   MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                       TO WS-CTA-COMPROBANTE
+                   PERFORM 300-EMITIR-COMPROBANTE
+
+                   PERFORM 207-CONVERTIR-MONTO-A-DESTINO
+
+                   CALL 'MOVIMIENTO-CUENTA'
+                   USING CC-NUMERO-CUENTA OF CUENTA-DESTINO
+                       WS-MONTO-DESTINO
+                       'D' WS-OPERADOR WS-CANAL
+                       WS-RESULTADO-MOVIMIENTO
+
+                   IF MOVIMIENTO-OK
+                       ADD WS-MONTO-DESTINO TO
+                           CC-SALDO OF CUENTA-DESTINO
+
+                       MOVE "TRANSF-CRED" TO WS-TIPO-OPERACION-COMP
+                       MOVE CC-NUMERO-CUENTA OF CUENTA-DESTINO
+                           TO WS-CTA-COMPROBANTE
+                       MOVE CC-SALDO OF CUENTA-DESTINO
+                           TO WS-SALDO-DISPLAY
+                       MOVE WS-MONTO-DESTINO TO WS-MONTO
+                       PERFORM 300-EMITIR-COMPROBANTE
+
+                       MOVE CC-SALDO OF CUENTA-CORRIENTE
+                           TO WS-SALDO-DISPLAY
+                       DISPLAY "---> TRANSFERENCIA CONFIRMADA S.E.U.O"
+                       DISPLAY "---> NUEVO SALDO: " WS-SALDO-DISPLAY
+                   ELSE
+                       DISPLAY '--> NO SE PUDO ACREDITAR LA CUENTA '
+                           'DESTINO'
+                       DISPLAY '--> EL DÉBITO EN ORIGEN YA FUE '
+                           'POSTEADO: CONTACTE A SISTEMAS'
+                   END-IF
+               ELSE
+                   DISPLAY '--> NO SE PUDO DEBITAR LA CUENTA DE '
+                       'ORIGEN'
+                   DISPLAY '--> TRANSFERENCIA NO REALIZADA'
+               END-IF.
+
+      *    Arma y graba el renglón de comprobante de la operación que
+      *    se acaba de confirmar, usando WS-TIPO-OPERACION-COMP,
+      *    WS-CTA-COMPROBANTE, WS-MONTO y WS-SALDO-DISPLAY ya cargados
+      *    por el llamador.
+           300-EMITIR-COMPROBANTE SECTION.
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA-AHORA FROM TIME.
+               MOVE WS-FECHA-HOY TO WS-FM-FECHA.
+      *        WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+               DIVIDE WS-HORA-AHORA BY 100 GIVING WS-FM-HORA.
+
+               CALL 'FORMAT-FECHA' USING
+                   WS-FECHA-COMPROBANTE WS-FECHA-MOVIMIENTO.
+
+               CALL 'ASIGNAR-NUMERO-COMPROBANTE' USING
+                   WS-NUMERO-COMPROBANTE.
+
+               MOVE SPACES TO LINEA-COMPROBANTE.
+               STRING
+                   "COMPROBANTE N" DELIMITED BY SIZE
+                   WS-NUMERO-COMPROBANTE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-TIPO-OPERACION-COMP DELIMITED BY SIZE
+                   " CTA:" DELIMITED BY SIZE
+                   WS-CTA-COMPROBANTE DELIMITED BY SIZE
+                   " MONTO:" DELIMITED BY SIZE
+                   WS-MONTO DELIMITED BY SIZE
+                   " SALDO:" DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-FECHA-COMPROBANTE DELIMITED BY SIZE
+                   " CAJERO:" DELIMITED BY SIZE
+                   WS-OPERADOR DELIMITED BY SIZE
+                   INTO LINEA-COMPROBANTE
+               END-STRING.
+
+               OPEN EXTEND ARCHIVO-COMPROBANTES.
+               IF WS-FILE-STATUS-COMP = '35'
+                   OPEN OUTPUT ARCHIVO-COMPROBANTES
+               END-IF.
+               IF WS-FILE-STATUS-COMP NOT = '00'
+                   DISPLAY 'ERROR AL GRABAR EL COMPROBANTE'
+               ELSE
+                   WRITE LINEA-COMPROBANTE
+                   CLOSE ARCHIVO-COMPROBANTES
+               END-IF.
+
+      *    Arqueo de fin de sesión: totales de depósitos y retiros en
+      *    efectivo atendidos por este cajero, para cuadrar el cajón.
+           910-RESUMEN-SESION SECTION.
+               COMPUTE WS-NETO-SESION =
+                   WS-TOTAL-DEPOSITOS-SESION - WS-TOTAL-RETIROS-SESION.
+               MOVE WS-TOTAL-DEPOSITOS-SESION
+                   TO WS-TOTAL-DEPOSITOS-DISPLAY.
+               MOVE WS-TOTAL-RETIROS-SESION
+                   TO WS-TOTAL-RETIROS-DISPLAY.
+               MOVE WS-NETO-SESION TO WS-NETO-DISPLAY.
+
+               DISPLAY '---- CIERRE DE SESIÓN DE CAJA ----'.
+               DISPLAY '---- TOTAL DEPOSITADO: '
+                   WS-TOTAL-DEPOSITOS-DISPLAY.
+               DISPLAY '---- TOTAL RETIRADO:   '
+                   WS-TOTAL-RETIROS-DISPLAY.
+               DISPLAY '---- MOVIMIENTO NETO:  ' WS-NETO-DISPLAY.
+
            900-FINALIZAR-PROGRAMA SECTION.
                EXIT PROGRAM.
