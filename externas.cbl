@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESAR-TRANSACCIONES-EXTERNAS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch de integración: lee transacciones_externas.txt, un
+      * renglón por movimiento pedido por un canal no presencial
+      * (cajero automático, banca web, red de tarjetas), valida cada
+      * una con las mismas reglas de negocio que aplicaría un cajero
+      * en CAJA y la postea a través de MOVIMIENTO-CUENTA. Lo que no
+      * pasa la validación queda asentado, con el motivo, en
+      * transacciones_externas_rechazadas.txt para que el canal de
+      * origen lo reprocese o lo escale.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Transacciones pendientes dejadas caer por el canal externo:
+      *    un renglón de formato fijo por movimiento.
+           SELECT ARCHIVO-TRANSACCIONES
+               ASSIGN TO 'transacciones_externas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-TRN.
+
+      *    Transacciones que no pasaron la validación, con el motivo
+      *    del rechazo, para que el canal de origen las revise.
+           SELECT ARCHIVO-RECHAZOS
+               ASSIGN TO 'transacciones_externas_rechazadas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+      *    Cuenta, monto, operación (D/R) y canal de origen, en
+      *    formato fijo y sin delimitadores.
+       FD  ARCHIVO-TRANSACCIONES.
+           01  LINEA-TRANSACCION.
+               05  TE-NUMERO-CUENTA    PIC 9(08).
+               05  TE-MONTO            PIC 9(12)V99.
+               05  TE-OPERACION        PIC X(01).
+                   88  TE-DEPOSITO     VALUE 'D'.
+                   88  TE-RETIRO       VALUE 'R'.
+               05  TE-CANAL            PIC X(10).
+
+       FD  ARCHIVO-RECHAZOS
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-RECHAZO           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-TRN    PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-REC    PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+      *    La transacción externa la postea el proceso batch, no un
+      *    cajero de sucursal.
+       01  WS-OPERADOR           PIC X(08) VALUE 'EXTERNO'.
+       01  WS-MONTO              PIC S9(12)V99.
+
+      *    Descubierto realmente disponible para un retiro: las cajas
+      *    de ahorro no tienen descubierto, sólo las corrientes.
+       01  WS-DESCUBIERTO-DISPONIBLE PIC S9(12)V99.
+
+      *    Bandera de validación de la transacción que se está
+      *    procesando, y el motivo de rechazo si no pasó.
+       01  WS-TRANSACCION-VALIDA PIC X(01) VALUE 'N'.
+           88 TRANSACCION-VALIDA VALUE 'S'.
+       01  WS-MOTIVO-RECHAZO     PIC X(30) VALUE SPACES.
+
+       01  WS-MONTO-DISPLAY      PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *    Resultado que devuelve MOVIMIENTO-CUENTA: una transacción
+      *    sólo se cuenta como aceptada si realmente se posteó (puede
+      *    rechazarla por su cuenta, por ejemplo si no consigue el
+      *    bloqueo de la cuenta).
+       01  WS-RESULTADO-MOVIMIENTO PIC X(01).
+           88 MOVIMIENTO-OK        VALUE 'S'.
+
+       01  WS-CANT-RECIBIDAS     PIC 9(06) VALUE ZERO.
+       01  WS-CANT-ACEPTADAS     PIC 9(06) VALUE ZERO.
+       01  WS-CANT-RECHAZADAS    PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- TRANSACCIONES DE CANALES EXTERNOS ----'.
+           CALL 'RESPALDAR-DATOS-BATCH'.
+           PERFORM 100-PROCESAR-TRANSACCIONES.
+           DISPLAY '---- TRANSACCIONES RECIBIDAS: '
+               WS-CANT-RECIBIDAS.
+           DISPLAY '---- TRANSACCIONES ACEPTADAS: '
+               WS-CANT-ACEPTADAS.
+           DISPLAY '---- TRANSACCIONES RECHAZADAS: '
+               WS-CANT-RECHAZADAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+      *    Recorre ARCHIVO-TRANSACCIONES renglón por renglón,
+      *    validando y posteando cada una contra ARCHIVO-CUENTAS.
+           100-PROCESAR-TRANSACCIONES SECTION.
+               OPEN INPUT ARCHIVO-TRANSACCIONES.
+               IF WS-FILE-STATUS-TRN NOT = '00'
+                   DISPLAY
+                       'ERROR AL ABRIR ARCHIVO DE TRANSACCIONES'
+               ELSE
+                   OPEN OUTPUT ARCHIVO-RECHAZOS
+                   IF WS-FILE-STATUS-REC NOT = '00'
+                       DISPLAY
+                           'ERROR AL CREAR ARCHIVO DE RECHAZOS'
+                   ELSE
+                       PERFORM 110-ESCRIBIR-ENCABEZADO
+                       PERFORM UNTIL FIN-ARCHIVO
+                           READ ARCHIVO-TRANSACCIONES
+                               AT END
+                                   SET FIN-ARCHIVO TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-CANT-RECIBIDAS
+                                   PERFORM 200-PROCESAR-RENGLON
+                           END-READ
+                       END-PERFORM
+                       CLOSE ARCHIVO-RECHAZOS
+                   END-IF
+                   CLOSE ARCHIVO-TRANSACCIONES
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE ALL '=' TO LINEA-RECHAZO.
+               WRITE LINEA-RECHAZO.
+
+               MOVE "TRANSACCIONES EXTERNAS RECHAZADAS"
+                   TO LINEA-RECHAZO.
+               WRITE LINEA-RECHAZO.
+
+               MOVE ALL '=' TO LINEA-RECHAZO.
+               WRITE LINEA-RECHAZO.
+
+      *    Busca la cuenta del renglón leído, la valida y, si pasa,
+      *    la postea; si no, la deja asentada en ARCHIVO-RECHAZOS.
+      *    Abre y cierra ARCHIVO-CUENTAS acá mismo, sólo por el tiempo
+      *    que dura esta lectura, porque 220-POSTEAR-TRANSACCION llama
+      *    después a MOVIMIENTO-CUENTA, que abre 'cuentas.dat' por su
+      *    cuenta (mismo motivo por el que cobrar.cbl cierra su handle
+      *    antes de invocarlo).
+           200-PROCESAR-RENGLON SECTION.
+               MOVE 'S' TO WS-TRANSACCION-VALIDA.
+               MOVE SPACES TO WS-MOTIVO-RECHAZO.
+               MOVE TE-NUMERO-CUENTA TO CC-NUMERO-CUENTA OF RCC.
+
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   MOVE 'N' TO WS-TRANSACCION-VALIDA
+                   MOVE 'ERROR AL ABRIR CUENTAS' TO WS-MOTIVO-RECHAZO
+               ELSE
+                   READ ARCHIVO-CUENTAS
+                       KEY IS CC-NUMERO-CUENTA OF RCC
+                       INVALID KEY
+                           MOVE 'N' TO WS-TRANSACCION-VALIDA
+                           MOVE 'CUENTA INEXISTENTE'
+                               TO WS-MOTIVO-RECHAZO
+                   END-READ
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+               IF TRANSACCION-VALIDA
+                   PERFORM 210-VALIDAR-TRANSACCION
+               END-IF.
+
+               IF TRANSACCION-VALIDA
+                   PERFORM 220-POSTEAR-TRANSACCION
+                   IF MOVIMIENTO-OK
+                       ADD 1 TO WS-CANT-ACEPTADAS
+                   ELSE
+                       MOVE 'N' TO WS-TRANSACCION-VALIDA
+                       MOVE 'RECHAZADA POR EL SISTEMA'
+                           TO WS-MOTIVO-RECHAZO
+                   END-IF
+               END-IF.
+
+               IF NOT TRANSACCION-VALIDA
+                   ADD 1 TO WS-CANT-RECHAZADAS
+                   PERFORM 230-ESCRIBIR-RECHAZO
+               END-IF.
+
+      *    Mismas reglas que aplicaría un cajero en CAJA antes de
+      *    depositar o retirar: cuenta abierta, no retenida, monto
+      *    positivo y, si es un retiro, dentro del saldo más el
+      *    descubierto autorizado.
+           210-VALIDAR-TRANSACCION SECTION.
+               EVALUATE TRUE
+                   WHEN CUENTA-CERRADA OF RCC
+                       MOVE 'N' TO WS-TRANSACCION-VALIDA
+                       MOVE 'CUENTA CERRADA' TO WS-MOTIVO-RECHAZO
+                   WHEN CUENTA-RETENIDA OF RCC
+                       MOVE 'N' TO WS-TRANSACCION-VALIDA
+                       MOVE 'CUENTA RETENIDA' TO WS-MOTIVO-RECHAZO
+                   WHEN NOT TE-DEPOSITO AND NOT TE-RETIRO
+                       MOVE 'N' TO WS-TRANSACCION-VALIDA
+                       MOVE 'OPERACIÓN INVÁLIDA' TO WS-MOTIVO-RECHAZO
+                   WHEN TE-MONTO < 1
+                       MOVE 'N' TO WS-TRANSACCION-VALIDA
+                       MOVE 'MONTO INVÁLIDO' TO WS-MOTIVO-RECHAZO
+                   WHEN TE-RETIRO
+                       PERFORM 215-VALIDAR-FONDOS-RETIRO
+               END-EVALUATE.
+
+      *    Un retiro sólo puede llegar hasta el saldo más el
+      *    descubierto autorizado (cero para cajas de ahorro).
+           215-VALIDAR-FONDOS-RETIRO SECTION.
+               IF CAJA-DE-AHORRO OF RCC
+                   MOVE ZERO TO WS-DESCUBIERTO-DISPONIBLE
+               ELSE
+                   MOVE CC-LIMITE-DESCUBIERTO OF RCC
+                       TO WS-DESCUBIERTO-DISPONIBLE
+               END-IF.
+               IF TE-MONTO > CC-SALDO OF RCC + WS-DESCUBIERTO-DISPONIBLE
+                   MOVE 'N' TO WS-TRANSACCION-VALIDA
+                   MOVE 'SALDO INSUFICIENTE' TO WS-MOTIVO-RECHAZO
+               END-IF.
+
+           220-POSTEAR-TRANSACCION SECTION.
+               MOVE TE-MONTO TO WS-MONTO.
+               CALL 'MOVIMIENTO-CUENTA' USING
+                   CC-NUMERO-CUENTA OF RCC WS-MONTO TE-OPERACION
+                   WS-OPERADOR TE-CANAL WS-RESULTADO-MOVIMIENTO.
+
+           230-ESCRIBIR-RECHAZO SECTION.
+               MOVE TE-MONTO TO WS-MONTO-DISPLAY.
+               MOVE SPACES TO LINEA-RECHAZO.
+               STRING
+                   "CTA " DELIMITED BY SIZE
+                   TE-NUMERO-CUENTA DELIMITED BY SIZE
+                   "  OP:" DELIMITED BY SIZE
+                   TE-OPERACION DELIMITED BY SIZE
+                   "  MONTO:" DELIMITED BY SIZE
+                   WS-MONTO-DISPLAY DELIMITED BY SIZE
+                   "  CANAL:" DELIMITED BY SIZE
+                   TE-CANAL DELIMITED BY SIZE
+                   "  MOTIVO:" DELIMITED BY SIZE
+                   WS-MOTIVO-RECHAZO DELIMITED BY SIZE
+                   INTO LINEA-RECHAZO
+               END-STRING.
+               WRITE LINEA-RECHAZO.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
