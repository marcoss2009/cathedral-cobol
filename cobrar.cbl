@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBRAR-CHEQUE.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Presenta un cheque emitido al cobro: valida que no haya sido
+      * cobrado o rechazado antes, comprueba fondos (saldo más
+      * descubierto autorizado) y, si alcanza, postea el débito en la
+      * cuenta librada; si no alcanza, rechaza el cheque sin tocar
+      * CC-SALDO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CHEQUES ASSIGN TO 'cheques.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-NUMERO-CHEQUE OF REGISTRO-CHEQUE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS-CTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CHEQUES.
+           01  REGISTRO-CHEQUE.
+               COPY "cheque.cpy".
+
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CTA    PIC XX VALUE '00'.
+
+       01  WS-NUMERO-CHEQUE      PIC 9(08).
+       01  WS-CHEQUE-ENCONTRADO  PIC X(01) VALUE 'N'.
+           88 CHEQUE-ENCONTRADO  VALUE 'S'.
+       01  WS-CUENTA-ENCONTRADA  PIC X(01) VALUE 'N'.
+           88 CUENTA-ENCONTRADA  VALUE 'S'.
+
+      *    El cheque lo cobra un cajero, no un proceso automático.
+       01  WS-OPERADOR           PIC X(08).
+       01  WS-CANAL              PIC X(10) VALUE 'CHEQUE'.
+
+      *    Resultado que devuelve MOVIMIENTO-CUENTA: el cheque sólo
+      *    se marca cobrado si el débito realmente se posteó.
+       01  WS-RESULTADO-MOVIMIENTO PIC X(01).
+           88 MOVIMIENTO-OK        VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- COBRO DE CHEQUES ----'.
+           DISPLAY 'Identificación del cajero: ' WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+
+           DISPLAY 'Número de cheque: ' WITH NO ADVANCING.
+           ACCEPT WS-NUMERO-CHEQUE.
+
+           PERFORM 100-BUSCAR-CHEQUE.
+           IF CHEQUE-ENCONTRADO
+               PERFORM 200-VALIDAR-Y-COBRAR
+           END-IF.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-BUSCAR-CHEQUE SECTION.
+               MOVE WS-NUMERO-CHEQUE
+                   TO CH-NUMERO-CHEQUE OF REGISTRO-CHEQUE.
+               OPEN I-O ARCHIVO-CHEQUES.
+               READ ARCHIVO-CHEQUES
+                   KEY IS CH-NUMERO-CHEQUE OF REGISTRO-CHEQUE
+                   INVALID KEY
+                       MOVE 'N' TO WS-CHEQUE-ENCONTRADO
+                       DISPLAY '--> CHEQUE NO ENCONTRADO'
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CHEQUE-ENCONTRADO
+               END-READ.
+
+               IF CHEQUE-ENCONTRADO
+                   IF CHEQUE-COBRADO OF REGISTRO-CHEQUE
+                       DISPLAY '--> EL CHEQUE YA FUE COBRADO'
+                       MOVE 'N' TO WS-CHEQUE-ENCONTRADO
+                   END-IF
+                   IF CHEQUE-RECHAZADO OF REGISTRO-CHEQUE
+                       DISPLAY '--> EL CHEQUE YA FUE RECHAZADO'
+                       MOVE 'N' TO WS-CHEQUE-ENCONTRADO
+                   END-IF
+               END-IF.
+
+               IF NOT CHEQUE-ENCONTRADO
+                   CLOSE ARCHIVO-CHEQUES
+               END-IF.
+
+      *    Busca la cuenta librada y compara el monto del cheque
+      *    contra el saldo disponible (saldo más descubierto).
+           200-VALIDAR-Y-COBRAR SECTION.
+               MOVE CH-NUMERO-CUENTA OF REGISTRO-CHEQUE
+                   TO CC-NUMERO-CUENTA OF RCC.
+               OPEN I-O ARCHIVO-CUENTAS.
+               READ ARCHIVO-CUENTAS
+                   KEY IS CC-NUMERO-CUENTA OF RCC
+                   INVALID KEY
+                       MOVE 'N' TO WS-CUENTA-ENCONTRADA
+                       DISPLAY '--> CUENTA LIBRADA NO ENCONTRADA'
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CUENTA-ENCONTRADA
+               END-READ.
+
+      *        ARCHIVO-CUENTAS se cierra apenas se lee, antes de
+      *        evaluar los fondos: 210-ACREDITAR-COBRO llama a
+      *        MOVIMIENTO-CUENTA, que abre 'cuentas.dat' por su
+      *        cuenta, y GnuCOBOL no permite dos manejadores abiertos
+      *        a la vez sobre el mismo archivo físico.
+               CLOSE ARCHIVO-CUENTAS.
+
+               IF CUENTA-ENCONTRADA
+                   EVALUATE TRUE
+                       WHEN CUENTA-CERRADA OF RCC
+                           MOVE 'R' TO CH-ESTADO OF REGISTRO-CHEQUE
+                           REWRITE REGISTRO-CHEQUE
+                           DISPLAY '--> CHEQUE RECHAZADO, CUENTA '
+                               'LIBRADA CERRADA'
+                       WHEN CUENTA-RETENIDA OF RCC
+                           MOVE 'R' TO CH-ESTADO OF REGISTRO-CHEQUE
+                           REWRITE REGISTRO-CHEQUE
+                           DISPLAY '--> CHEQUE RECHAZADO, CUENTA '
+                               'LIBRADA RETENIDA'
+                       WHEN CH-MONTO OF REGISTRO-CHEQUE
+                          <= CC-SALDO OF RCC
+                             + CC-LIMITE-DESCUBIERTO OF RCC
+                           PERFORM 210-ACREDITAR-COBRO
+                       WHEN OTHER
+                           MOVE 'R' TO CH-ESTADO OF REGISTRO-CHEQUE
+                           REWRITE REGISTRO-CHEQUE
+                           DISPLAY '--> CHEQUE RECHAZADO POR FONDOS '
+                               'INSUFICIENTES'
+                   END-EVALUATE
+               END-IF.
+
+               CLOSE ARCHIVO-CHEQUES.
+
+      *    Primero se confirma el débito en la cuenta librada; sólo si
+      *    MOVIMIENTO-CUENTA lo posteó se marca el cheque como
+      *    cobrado. Si se marcara antes y el débito fallara (dígito
+      *    verificador, cuenta ocupada, cuenta no encontrada), el
+      *    cheque quedaría irrevocablemente pago sin que el dinero se
+      *    haya movido.
+           210-ACREDITAR-COBRO SECTION.
+               CALL 'MOVIMIENTO-CUENTA' USING
+                   CH-NUMERO-CUENTA OF REGISTRO-CHEQUE
+                   CH-MONTO OF REGISTRO-CHEQUE
+                   'R' WS-OPERADOR WS-CANAL WS-RESULTADO-MOVIMIENTO.
+               IF MOVIMIENTO-OK
+                   MOVE 'C' TO CH-ESTADO OF REGISTRO-CHEQUE
+                   REWRITE REGISTRO-CHEQUE
+                   IF WS-FILE-STATUS NOT = '00'
+                       DISPLAY 'ERROR AL ACTUALIZAR EL CHEQUE'
+                   ELSE
+                       DISPLAY '---> CHEQUE COBRADO S.E.U.O'
+                   END-IF
+               ELSE
+                   DISPLAY '--> NO SE PUDO DEBITAR LA CUENTA LIBRADA'
+                   DISPLAY '--> CHEQUE NO COBRADO'
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
