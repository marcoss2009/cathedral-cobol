@@ -13,7 +13,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
@@ -32,6 +34,35 @@
        01  NOMBRE-CLIENTE        PIC X(30) VALUE SPACES.
        01  NUMERO-CUENTA         PIC 9(08).
        01  CUENTA-ENCONTRADA     PIC X(01) VALUE 'N'.
+       01  BUSQUEDA-CANCELADA    PIC X(01) VALUE 'N'.
+           88 CANCELADA          VALUE 'S'.
+
+      *    Para la búsqueda de cuenta por nombre parcial: se busca
+      *    el largo real de lo tipeado (sin los espacios finales) y
+      *    se compara contra cada posición posible del nombre en el
+      *    archivo, para admitir coincidencias por subcadena.
+       01  WS-LARGO-BUSQUEDA     PIC 9(02) VALUE ZERO.
+       01  WS-POSICION           PIC 9(02) VALUE ZERO.
+       01  WS-NOMBRE-CONTIENE    PIC X(01) VALUE 'N'.
+           88 NOMBRE-COINCIDE    VALUE 'S'.
+
+      *    Cuando el nombre buscado coincide con más de una cuenta,
+      *    juntamos todas las coincidencias para mostrarlas como
+      *    una lista numerada y que el cajero elija cuál es.
+       01  WS-COINCIDENCIAS.
+           05 WS-COINCIDENCIA OCCURS 50 TIMES.
+               10 WS-COINC-NUMERO    PIC 9(08).
+               10 WS-COINC-NOMBRE    PIC X(30).
+       01  WS-CANT-COINCIDENCIAS PIC 9(02) VALUE ZERO.
+       01  WS-IDX-COINCIDENCIA   PIC 9(02) VALUE ZERO.
+       01  WS-SELECCION          PIC 9(02) VALUE ZERO.
+
+      *    Validación del dígito verificador de un número de cuenta
+      *    tipeado, antes de intentar localizarlo en cuentas.dat.
+       01  WS-DIGITO-INGRESADO   PIC 9(01).
+       01  WS-DIGITO-ESPERADO    PIC 9(01).
+       01  WS-NUMERO-VALIDO      PIC X(01) VALUE 'N'.
+           88 NUMERO-VALIDO      VALUE 'S'.
 
        LINKAGE SECTION.
        01  LK-CUENTA.
@@ -45,7 +76,7 @@
            100-CONSULTA-DE-CUENTA SECTION.
                DISPLAY '---- BÚSQUEDA DE CUENTA ----'.
 
-               PERFORM UNTIL CUENTA-ENCONTRADA = 'S'
+               PERFORM UNTIL CUENTA-ENCONTRADA = 'S' OR CANCELADA
       *        SOY UN BOLUDO, ME OLVIDE DE REINICIAR LAS BANDERAS
       *        REINICIAMOS LAS BANDERAS DE CUENTA-ENCONTRADA Y WS-EOF-FLAG
       *        Y LIMPIAMOS LK-CUENTA
@@ -58,6 +89,7 @@
 
                    DISPLAY '1. Por número de cuenta'
                    DISPLAY '2. Por nombre de cliente'
+                   DISPLAY '0. Cancelar'
                    DISPLAY SPACE
 
                    DISPLAY 'Elija tipo de búsqueda: ' WITH NO ADVANCING
@@ -68,37 +100,67 @@
                             PERFORM 120-BUSQUEDA-POR-CUENTA
                         WHEN 2
                             PERFORM 130-BUSQUEDA-POR-NOMBRE
+                        WHEN 0
+                            SET CANCELADA TO TRUE
+                            DISPLAY '----> BÚSQUEDA CANCELADA'
                         WHEN OTHER
                             DISPLAY '----> OPCION INCORRECTA'
                         END-EVALUATE
 
-                    IF CUENTA-ENCONTRADA NOT = 'S'
+                    IF CUENTA-ENCONTRADA NOT = 'S' AND NOT CANCELADA
                         DISPLAY '----> CUENTA NO ENCONTRADA'
                     END-IF
                 END-PERFORM.
 
       *        SALIMOS DEL BÚCLE
-      *        MOSTRAMOS LA CUENTA
-               PERFORM 140-MOSTRAR-CUENTA.
+      *        SI SE CANCELÓ, LK-CUENTA QUEDA VACÍA (CC-NUMERO-CUENTA
+      *        EN CERO) PARA QUE EL PROGRAMA LLAMADOR LO DETECTE.
+               IF CANCELADA
+                   INITIALIZE LK-CUENTA
+               ELSE
+                   PERFORM 140-MOSTRAR-CUENTA
+               END-IF.
 
            120-BUSQUEDA-POR-CUENTA SECTION.
                DISPLAY '----> BÚSQUEDA POR CUENTA'.
                DISPLAY 'Ingrese número de cuenta: ' WITH NO ADVANCING.
                ACCEPT NUMERO-CUENTA.
 
-      *    LEEMOS REGISTROS DEL ARCHIVO HASTA ENCONTRAR LA CUENTA
+               PERFORM 122-VALIDAR-DIGITO-VERIFICADOR.
+               IF NUMERO-VALIDO
+                   PERFORM 125-LOCALIZAR-POR-NUMERO
+               ELSE
+                   DISPLAY '----> NÚMERO DE CUENTA INVÁLIDO '
+                       '(DÍGITO VERIFICADOR)'
+               END-IF.
+
+      *    Recalcula el dígito verificador esperado a partir de los
+      *    primeros 7 dígitos de NUMERO-CUENTA y lo compara contra el
+      *    8vo, para atajar un dígito transpuesto antes de buscar.
+           122-VALIDAR-DIGITO-VERIFICADOR SECTION.
+               MOVE NUMERO-CUENTA (8:1) TO WS-DIGITO-INGRESADO.
+               CALL 'CALCULAR-DIGITO-VERIFICADOR' USING
+                   NUMERO-CUENTA WS-DIGITO-ESPERADO.
+               IF WS-DIGITO-INGRESADO = WS-DIGITO-ESPERADO
+                   SET NUMERO-VALIDO TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-NUMERO-VALIDO
+               END-IF.
+
+      *    Localiza en ARCHIVO-CUENTAS la cuenta cuyo número ya está
+      *    en NUMERO-CUENTA. La reutiliza tanto 120 (búsqueda directa)
+      *    como 130/136 (una vez resuelta la búsqueda por nombre).
+           125-LOCALIZAR-POR-NUMERO SECTION.
+               MOVE 'N' TO WS-EOF-FLAG.
+               MOVE NUMERO-CUENTA TO CC-NUMERO-CUENTA OF RCC.
                OPEN INPUT ARCHIVO-CUENTAS.
-               PERFORM UNTIL FIN-ARCHIVO
-                   READ ARCHIVO-CUENTAS INTO RCC
-                       AT END
-                           SET FIN-ARCHIVO TO TRUE
-                       NOT AT END
-                           IF NUMERO-CUENTA = CC-NUMERO-CUENTA OF RCC
-                               MOVE 'S' TO CUENTA-ENCONTRADA
-                               EXIT PERFORM
-                           END-IF
-                   END-READ
-               END-PERFORM.
+               READ ARCHIVO-CUENTAS
+                   KEY IS CC-NUMERO-CUENTA OF RCC
+                   INVALID KEY
+                       MOVE 'N' TO CUENTA-ENCONTRADA
+                   NOT INVALID KEY
+                       MOVE 'S' TO CUENTA-ENCONTRADA
+               END-READ.
                CLOSE ARCHIVO-CUENTAS.
 
            130-BUSQUEDA-POR-NOMBRE SECTION.
@@ -106,21 +168,96 @@
                DISPLAY 'Ingrese nombre del cliente: ' WITH NO ADVANCING.
                ACCEPT NOMBRE-CLIENTE.
 
-      *    LEEMOS REGISTROS DEL ARCHIVO HASTA ENCONTRAR LA CUENTA
+      *        Calculamos el largo real de lo tipeado, sin los
+      *        espacios finales, para poder buscarlo como subcadena.
+               MOVE 30 TO WS-LARGO-BUSQUEDA.
+               PERFORM UNTIL WS-LARGO-BUSQUEDA = 0
+                   OR NOMBRE-CLIENTE(WS-LARGO-BUSQUEDA:1) NOT = SPACE
+                   SUBTRACT 1 FROM WS-LARGO-BUSQUEDA
+               END-PERFORM.
+
+      *    LEEMOS TODO EL ARCHIVO Y JUNTAMOS TODAS LAS COINCIDENCIAS
+               MOVE ZERO TO WS-CANT-COINCIDENCIAS.
+               MOVE 'N' TO WS-EOF-FLAG.
                OPEN INPUT ARCHIVO-CUENTAS.
                PERFORM UNTIL FIN-ARCHIVO
-                   READ ARCHIVO-CUENTAS INTO RCC
+                   READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
                        AT END
                            SET FIN-ARCHIVO TO TRUE
                        NOT AT END
-                           IF NOMBRE-CLIENTE = CC-NOMBRE-CLIENTE OF RCC
-                               MOVE 'S' TO CUENTA-ENCONTRADA
-                               EXIT PERFORM
+                           IF WS-FILE-STATUS NOT = '00'
+                               DISPLAY
+                               'ERROR AL LEER EL ARCHIVO DE CUENTAS'
+                               SET FIN-ARCHIVO TO TRUE
+                           ELSE
+                               PERFORM 135-COMPARAR-NOMBRE
+                               IF NOMBRE-COINCIDE
+                                  AND WS-CANT-COINCIDENCIAS < 50
+                                   ADD 1 TO WS-CANT-COINCIDENCIAS
+                                   MOVE CC-NUMERO-CUENTA OF RCC
+                                       TO WS-COINC-NUMERO
+                                       (WS-CANT-COINCIDENCIAS)
+                                   MOVE CC-NOMBRE-CLIENTE OF RCC
+                                       TO WS-COINC-NOMBRE
+                                       (WS-CANT-COINCIDENCIAS)
+                               END-IF
                            END-IF
                    END-READ
                END-PERFORM.
                CLOSE ARCHIVO-CUENTAS.
 
+               EVALUATE WS-CANT-COINCIDENCIAS
+                   WHEN 0
+                       MOVE 'N' TO CUENTA-ENCONTRADA
+                   WHEN 1
+                       MOVE WS-COINC-NUMERO(1) TO NUMERO-CUENTA
+                       PERFORM 125-LOCALIZAR-POR-NUMERO
+                   WHEN OTHER
+                       PERFORM 136-ELEGIR-COINCIDENCIA
+               END-EVALUATE.
+
+           136-ELEGIR-COINCIDENCIA SECTION.
+               DISPLAY '----> SE ENCONTRARON VARIAS COINCIDENCIAS'.
+               PERFORM VARYING WS-IDX-COINCIDENCIA FROM 1 BY 1
+                   UNTIL WS-IDX-COINCIDENCIA > WS-CANT-COINCIDENCIAS
+                   DISPLAY WS-IDX-COINCIDENCIA ' - '
+                       WS-COINC-NUMERO(WS-IDX-COINCIDENCIA) ' - '
+                       WS-COINC-NOMBRE(WS-IDX-COINCIDENCIA)
+               END-PERFORM.
+
+               DISPLAY 'Elija el número de cuenta deseado: '
+                   WITH NO ADVANCING.
+               ACCEPT WS-SELECCION.
+
+               IF WS-SELECCION >= 1
+                  AND WS-SELECCION <= WS-CANT-COINCIDENCIAS
+                   MOVE WS-COINC-NUMERO(WS-SELECCION) TO NUMERO-CUENTA
+                   PERFORM 125-LOCALIZAR-POR-NUMERO
+               ELSE
+                   DISPLAY '----> SELECCIÓN INVÁLIDA'
+                   MOVE 'N' TO CUENTA-ENCONTRADA
+               END-IF.
+
+      *    Compara NOMBRE-CLIENTE (lo tipeado) contra CC-NOMBRE-CLIENTE
+      *    del registro leído, admitiendo que aparezca en cualquier
+      *    posición dentro del nombre completo del cliente.
+           135-COMPARAR-NOMBRE SECTION.
+               MOVE 'N' TO WS-NOMBRE-CONTIENE.
+
+               IF WS-LARGO-BUSQUEDA = 0
+                   MOVE 'S' TO WS-NOMBRE-CONTIENE
+               ELSE
+                   PERFORM VARYING WS-POSICION FROM 1 BY 1
+                       UNTIL WS-POSICION > 31 - WS-LARGO-BUSQUEDA
+                       OR NOMBRE-COINCIDE
+                       IF CC-NOMBRE-CLIENTE OF RCC
+                           (WS-POSICION:WS-LARGO-BUSQUEDA)
+                          = NOMBRE-CLIENTE(1:WS-LARGO-BUSQUEDA)
+                           MOVE 'S' TO WS-NOMBRE-CONTIENE
+                       END-IF
+                   END-PERFORM
+               END-IF.
+
            140-MOSTRAR-CUENTA SECTION.
       *    Envíamos los parámetros de la cuenta
                MOVE RCC TO LK-CUENTA.
