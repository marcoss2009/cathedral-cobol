@@ -0,0 +1,325 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DETECTAR-DORMIDAS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch de mantenimiento: recorre cuentas.dat y, para cada
+      * cuenta activa, revisa la fecha de su último movimiento
+      * (cuentas/<numero>.dat). Si hace WS-MESES-INACTIVIDAD meses o
+      * más que no tiene movimientos, la marca como dormida y le
+      * cobra una comisión de mantenimiento, tal como hoy se hace a
+      * mano en una planilla para las cuentas corrientes inactivas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Archivo de movimientos de la cuenta que se está evaluando
+      *    en cada vuelta.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+      *    Parámetros de negocio de los procesos batch (tasas,
+      *    plazos, etc.), para no tener que recompilar cada vez que
+      *    cambian.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-PARAM.
+
+      *    Mismo archivo de bloqueo por cuenta que usa movimiento.cbl,
+      *    para que el batch no le cobre la comisión y REWRITE-ee la
+      *    cuenta mientras un cajero tiene un depósito/retiro en curso
+      *    sobre esa misma cuenta.
+           SELECT ARCHIVO-LOCK ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-LOCK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-PARAMETROS.
+           01  REGISTRO-PARAMETROS.
+               COPY "parametros.cpy".
+
+       FD  ARCHIVO-LOCK.
+           01 REGISTRO-LOCK             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+       01  WS-EOF-MOV            PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO-MOV    VALUE 'Y'.
+
+       01  WS-FILE-STATUS-PARAM  PIC XX VALUE '00'.
+
+      *    Bloqueo por cuenta, igual que 105-BLOQUEAR-CUENTA /
+      *    190-DESBLOQUEAR-CUENTA de movimiento.cbl.
+       01  WS-FILE-STATUS-LOCK   PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-LOCK   PIC X(100).
+       01  WS-LOCK-OBTENIDO      PIC X(01) VALUE 'N'.
+           88 LOCK-OBTENIDO      VALUE 'S'.
+       01  WS-INTENTO-LOCK       PIC 9(02) VALUE ZERO.
+       01  WS-NANOSEG-ESPERA     PIC 9(09) COMP-5 VALUE 1000000000.
+
+      *    Meses sin movimientos a partir de los cuales una cuenta se
+      *    considera dormida y el monto de la comisión que se le
+      *    cobra al detectarla, leídos de ARCHIVO-PARAMETROS al
+      *    arrancar el proceso.
+       01  WS-MESES-INACTIVIDAD  PIC 9(02) VALUE 06.
+       01  WS-MONTO-COMISION     PIC S9(12)V99 VALUE 500.00.
+
+       01  WS-TIENE-MOVIMIENTOS  PIC X(01) VALUE 'N'.
+           88 TIENE-MOVIMIENTOS  VALUE 'S'.
+
+       01  WS-FECHA-HOY          PIC 9(08).
+       01  FILLER REDEFINES WS-FECHA-HOY.
+           05 WS-FH-ANIO         PIC 9(04).
+           05 WS-FH-MES          PIC 9(02).
+           05 WS-FH-DIA          PIC 9(02).
+
+       01  WS-FECHA-ULTIMO-MOV   PIC 9(08) VALUE ZERO.
+       01  FILLER REDEFINES WS-FECHA-ULTIMO-MOV.
+           05 WS-FUM-ANIO        PIC 9(04).
+           05 WS-FUM-MES         PIC 9(02).
+           05 WS-FUM-DIA         PIC 9(02).
+
+       01  WS-MESES-SIN-MOVIMIENTO PIC S9(04).
+
+      *    Para armar la fecha del movimiento de comisión en formato
+      *    YYYYMMDDHHMMSS, tal como espera movimientos.cpy.
+       01  WS-HORA-AHORA         PIC 9(08).
+       01  WS-FECHA-MOVIMIENTO.
+           05 WS-FM-FECHA        PIC 9(08).
+           05 WS-FM-HORA         PIC 9(06).
+
+      *    La comisión la cobra el batch, no un cajero.
+       01  WS-OPERADOR           PIC X(08) VALUE 'BATCH'.
+       01  WS-CANAL              PIC X(10) VALUE 'BATCH'.
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-DORMIDAS      PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- DETECCIÓN DE CUENTAS DORMIDAS ----'.
+           CALL 'RESPALDAR-DATOS-BATCH'.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           PERFORM 050-LEER-PARAMETROS.
+           PERFORM 100-PROCESAR-CUENTAS.
+           DISPLAY '---- CUENTAS ANALIZADAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- CUENTAS MARCADAS DORMIDAS: ' WS-CANT-DORMIDAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+      *    Levanta los meses de inactividad y la comisión vigentes de
+      *    ARCHIVO-PARAMETROS. Si el archivo todavía no existe, lo
+      *    crea con los valores que hasta ahora estaban hardcodeados,
+      *    para no cambiar el comportamiento hasta que negocio cargue
+      *    valores propios.
+           050-LEER-PARAMETROS SECTION.
+               OPEN INPUT ARCHIVO-PARAMETROS.
+               IF WS-FILE-STATUS-PARAM = '35'
+                   MOVE WS-MESES-INACTIVIDAD TO PA-MESES-INACTIVIDAD
+                   MOVE WS-MONTO-COMISION
+                       TO PA-MONTO-COMISION-DORMIDA
+                   OPEN OUTPUT ARCHIVO-PARAMETROS
+                   WRITE REGISTRO-PARAMETROS
+                   CLOSE ARCHIVO-PARAMETROS
+                   OPEN INPUT ARCHIVO-PARAMETROS
+               END-IF.
+               IF WS-FILE-STATUS-PARAM NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARÁMETROS'
+               ELSE
+                   READ ARCHIVO-PARAMETROS
+                   END-READ
+                   MOVE PA-MESES-INACTIVIDAD TO WS-MESES-INACTIVIDAD
+                   MOVE PA-MONTO-COMISION-DORMIDA TO WS-MONTO-COMISION
+                   CLOSE ARCHIVO-PARAMETROS
+               END-IF.
+
+           100-PROCESAR-CUENTAS SECTION.
+               OPEN I-O ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               IF CUENTA-ACTIVA OF RCC
+                                   ADD 1 TO WS-CANT-CUENTAS
+                                   PERFORM 110-VERIFICAR-CUENTA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+      *    Ubica la fecha del último movimiento de la cuenta leída en
+      *    RCC y, si hace WS-MESES-INACTIVIDAD meses o más que no
+      *    tiene actividad, la marca dormida y le cobra la comisión.
+      *    Las cuentas sin ningún movimiento registrado usan su propia
+      *    CC-FECHA-APERTURA como punto de partida, para no dejarlas
+      *    sin evaluar hasta el primer movimiento. Las pocas cuentas
+      *    migradas antes de existir ese campo (CC-FECHA-APERTURA en
+      *    blanco) siguen sin tocarse, igual que antes.
+           110-VERIFICAR-CUENTA SECTION.
+               PERFORM 115-BUSCAR-ULTIMO-MOVIMIENTO.
+               IF NOT TIENE-MOVIMIENTOS
+                       AND CC-FECHA-APERTURA OF RCC NOT = SPACES
+                   MOVE CC-FECHA-APERTURA OF RCC (1:8)
+                       TO WS-FECHA-ULTIMO-MOV
+                   SET TIENE-MOVIMIENTOS TO TRUE
+               END-IF.
+               IF TIENE-MOVIMIENTOS
+                   COMPUTE WS-MESES-SIN-MOVIMIENTO =
+                       (WS-FH-ANIO - WS-FUM-ANIO) * 12
+                       + (WS-FH-MES - WS-FUM-MES)
+                   IF WS-MESES-SIN-MOVIMIENTO >= WS-MESES-INACTIVIDAD
+                       PERFORM 120-MARCAR-DORMIDA-Y-COBRAR
+                   END-IF
+               END-IF.
+
+           115-BUSCAR-ULTIMO-MOVIMIENTO SECTION.
+               MOVE 'N' TO WS-TIENE-MOVIMIENTOS.
+               MOVE ZERO TO WS-FECHA-ULTIMO-MOV.
+               MOVE 'N' TO WS-EOF-MOV.
+
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV = '00'
+                   PERFORM UNTIL FIN-ARCHIVO-MOV
+                       READ ARCHIVO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO-MOV TO TRUE
+                           NOT AT END
+                               SET TIENE-MOVIMIENTOS TO TRUE
+                               MOVE FECHA-MOVIMIENTO
+                                   OF REGISTRO-MOVIMIENTO (1:8)
+                                   TO WS-FECHA-ULTIMO-MOV
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+      *    Antes de tocar el saldo, toma el bloqueo de la cuenta para
+      *    no pisarse con un depósito/retiro de CAJA que esté en curso
+      *    sobre la misma cuenta.
+           120-MARCAR-DORMIDA-Y-COBRAR SECTION.
+               PERFORM 125-BLOQUEAR-CUENTA.
+               IF NOT LOCK-OBTENIDO
+                   DISPLAY '--> CUENTA ' CC-NUMERO-CUENTA OF RCC
+                       ' OCUPADA, SE REINTENTARÁ EN EL PRÓXIMO '
+                       'PROCESO'
+               ELSE
+                   MOVE 'D' TO CC-ESTADO-CUENTA OF RCC
+                   SUBTRACT WS-MONTO-COMISION FROM CC-SALDO OF RCC
+                   REWRITE RCC
+                   IF WS-FILE-STATUS NOT = '00'
+                       DISPLAY 'ERROR AL ACTUALIZAR LA CUENTA '
+                           CC-NUMERO-CUENTA OF RCC
+                   ELSE
+                       ADD 1 TO WS-CANT-DORMIDAS
+                       DISPLAY '--> CUENTA ' CC-NUMERO-CUENTA OF RCC
+                           ' MARCADA DORMIDA, SE COBRÓ COMISIÓN DE '
+                           WS-MONTO-COMISION
+                       PERFORM 130-GRABAR-MOVIMIENTO-COMISION
+                   END-IF
+                   PERFORM 190-DESBLOQUEAR-CUENTA
+               END-IF.
+
+      *    Intenta tomar el bloqueo de la cuenta, igual que
+      *    105-BLOQUEAR-CUENTA en movimiento.cbl.
+           125-BLOQUEAR-CUENTA SECTION.
+               STRING
+                       "cuentas/" DELIMITED BY SIZE
+                       CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                       ".lck" DELIMITED BY SIZE
+                       INTO NOMBRE-ARCHIVO-LOCK
+               END-STRING.
+               MOVE 'N' TO WS-LOCK-OBTENIDO.
+               MOVE ZERO TO WS-INTENTO-LOCK.
+
+               PERFORM UNTIL LOCK-OBTENIDO OR WS-INTENTO-LOCK > 5
+                   ADD 1 TO WS-INTENTO-LOCK
+                   OPEN INPUT ARCHIVO-LOCK
+                   IF WS-FILE-STATUS-LOCK = '35'
+                       OPEN OUTPUT ARCHIVO-LOCK
+                       MOVE WS-OPERADOR TO REGISTRO-LOCK
+                       WRITE REGISTRO-LOCK
+                       CLOSE ARCHIVO-LOCK
+                       MOVE 'S' TO WS-LOCK-OBTENIDO
+                   ELSE
+                       CLOSE ARCHIVO-LOCK
+                       IF WS-INTENTO-LOCK <= 5
+                           CALL 'CBL_OC_NANOSLEEP' USING
+                               WS-NANOSEG-ESPERA
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+      *    Libera el bloqueo tomado en 125-BLOQUEAR-CUENTA.
+           190-DESBLOQUEAR-CUENTA SECTION.
+               CALL 'CBL_DELETE_FILE' USING NOMBRE-ARCHIVO-LOCK.
+
+           130-GRABAR-MOVIMIENTO-COMISION SECTION.
+               MOVE WS-MONTO-COMISION TO MONTO OF REGISTRO-MOVIMIENTO.
+               MOVE 'D' TO TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+               MOVE ZERO
+                   TO REFERENCIA-ANULACION OF REGISTRO-MOVIMIENTO.
+               MOVE WS-OPERADOR TO OPERADOR OF REGISTRO-MOVIMIENTO.
+               MOVE WS-CANAL TO CANAL OF REGISTRO-MOVIMIENTO.
+               MOVE CC-SUCURSAL OF RCC
+                   TO SUCURSAL OF REGISTRO-MOVIMIENTO.
+
+               ACCEPT WS-HORA-AHORA FROM TIME.
+               MOVE WS-FECHA-HOY TO WS-FM-FECHA.
+      *        WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+               DIVIDE WS-HORA-AHORA BY 100 GIVING WS-FM-HORA.
+               MOVE WS-FECHA-MOVIMIENTO
+                   TO FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               OPEN EXTEND ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE MOVIMIENTOS'
+               ELSE
+                   WRITE REGISTRO-MOVIMIENTO
+                   IF WS-FILE-STATUS-MOV NOT = '00'
+                       DISPLAY 'ERROR AL GRABAR LA COMISIÓN'
+                   END-IF
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
