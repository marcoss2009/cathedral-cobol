@@ -17,16 +17,20 @@
            100-CONSULTAR-CUENTA SECTION.
                DISPLAY '==== Consulta de Cuenta ===='.
                CALL 'BUSCAR-CUENTA' USING CCB.
-      
-               MOVE CC-SALDO OF CCB TO WS-SALDO-DISPLAY.
 
-               DISPLAY '------------------------------------'.
-               DISPLAY '          DETALLE DE CUENTA         '.
-               DISPLAY '------------------------------------'.
-               DISPLAY 'Número de Cuenta: ' CC-NUMERO-CUENTA OF CCB.
-               DISPLAY 'Nombre Cliente:   ' CC-NOMBRE-CLIENTE OF CCB.
-               DISPLAY 'Saldo:            ' WS-SALDO-DISPLAY.
-               DISPLAY 'Estado:           ' CC-ESTADO-CUENTA OF CCB.
+               IF CC-NUMERO-CUENTA OF CCB = ZERO
+                   DISPLAY '--> OPERACIÓN CANCELADA'
+               ELSE
+                   MOVE CC-SALDO OF CCB TO WS-SALDO-DISPLAY
+
+                   DISPLAY '------------------------------------'
+                   DISPLAY '          DETALLE DE CUENTA         '
+                   DISPLAY '------------------------------------'
+                   DISPLAY 'Número de Cuenta: ' CC-NUMERO-CUENTA OF CCB
+                   DISPLAY 'Nombre Cliente:   ' CC-NOMBRE-CLIENTE OF CCB
+                   DISPLAY 'Saldo:            ' WS-SALDO-DISPLAY
+                   DISPLAY 'Estado:           ' CC-ESTADO-CUENTA OF CCB
+               END-IF.
 
            900-FINALIZAR-PROGRAMA SECTION.
                EXIT PROGRAM.
