@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASIGNAR-NUMERO-COMPROBANTE.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Asigna el próximo número de comprobante, incremental y sin
+      * huecos, contra contador-comprobantes.dat. Centraliza acá el
+      * mismo truco de contador incremental que ALTA-CUENTA-CORRIENTE
+      * ya usa contra contador.dat para números de cuenta, para que
+      * todo programa que imprima un comprobante (hoy CAJA, mañana
+      * cualquier otro) numere contra el mismo contador y la
+      * secuencia sea verificable para auditoría.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CONTADOR-COMP
+               ASSIGN TO 'contador-comprobantes.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CONTADOR-COMP.
+           01 REGISTRO-CONTADOR-COMP.
+               05 CONTADOR-COMPROBANTE PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+
+       LINKAGE SECTION.
+      *    Número de comprobante recién asignado, devuelto al
+      *    llamador para que lo imprima y lo deje en su propio
+      *    registro de movimiento.
+       01  LK-NUMERO-COMPROBANTE PIC 9(08).
+
+       PROCEDURE DIVISION USING LK-NUMERO-COMPROBANTE.
+       000-MAIN-LOGIC SECTION.
+           OPEN I-O ARCHIVO-CONTADOR-COMP.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EL CONTADOR DE COMPROBANTES'
+               MOVE ZERO TO LK-NUMERO-COMPROBANTE
+           ELSE
+               READ ARCHIVO-CONTADOR-COMP INTO REGISTRO-CONTADOR-COMP
+               END-READ
+               ADD 1 TO CONTADOR-COMPROBANTE OF REGISTRO-CONTADOR-COMP
+               MOVE CONTADOR-COMPROBANTE OF REGISTRO-CONTADOR-COMP
+                   TO LK-NUMERO-COMPROBANTE
+               REWRITE REGISTRO-CONTADOR-COMP
+               CLOSE ARCHIVO-CONTADOR-COMP
+           END-IF.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
