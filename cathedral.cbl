@@ -4,31 +4,170 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  OPCION PIC 9.
+       01  OPCION PIC 99.
+
+      *    Tipo de cuenta a abrir según la opción de menú elegida:
+      *    'C' corriente, 'S' caja de ahorro.
+       01  WS-TIPO-CUENTA-ALTA PIC X(01).
+
+      *    Si se invoca con un parámetro de línea de comandos, se salta
+      *    el menú interactivo y se corre esa única operación en modo
+      *    batch (para cron/JCL, sin nadie tipeando opciones).
+       01  WS-PARAMETRO-BATCH  PIC X(20).
+
+      *    Sucursal a listar/conciliar desde el menú; 0 es todas.
+       01  WS-SUCURSAL-MENU    PIC 9(03).
+
+      *    En modo batch no hay quién tipee una sucursal: siempre
+      *    corre para todas.
+       01  WS-SUCURSAL-BATCH   PIC 9(03) VALUE ZERO.
+
+      *    'S' reanuda el batch desde su último checkpoint en vez de
+      *    reprocesar el archivo de cuentas entero.
+       01  WS-MODO-RESTART-MENU PIC X(01).
+       01  WS-MODO-RESTART-BATCH PIC X(01) VALUE 'N'.
 
        PROCEDURE DIVISION.
        000-MAIN-LOGIC SECTION.
-           PERFORM 100-CATHEDRAL.
+           ACCEPT WS-PARAMETRO-BATCH FROM COMMAND-LINE.
+           IF WS-PARAMETRO-BATCH = SPACES
+               PERFORM 100-CATHEDRAL
+           ELSE
+               PERFORM 050-MODO-BATCH
+           END-IF.
            PERFORM 900-FINALIZAR-PROGRAMA.
 
+      *    Corre una única operación batch identificada por
+      *    WS-PARAMETRO-BATCH y termina, sin pasar por el menú.
+           050-MODO-BATCH SECTION.
+               MOVE 'N' TO WS-MODO-RESTART-BATCH.
+               EVALUATE WS-PARAMETRO-BATCH
+                   WHEN 'INTERES'
+                       CALL 'INTERES-MENSUAL'
+                           USING WS-MODO-RESTART-BATCH
+                   WHEN 'INTERES-RESTART'
+                       MOVE 'S' TO WS-MODO-RESTART-BATCH
+                       CALL 'INTERES-MENSUAL'
+                           USING WS-MODO-RESTART-BATCH
+                   WHEN 'CIERRE'
+                       CALL 'CIERRE-DIARIO' USING
+                           WS-SUCURSAL-BATCH WS-MODO-RESTART-BATCH
+                   WHEN 'CIERRE-RESTART'
+                       MOVE 'S' TO WS-MODO-RESTART-BATCH
+                       CALL 'CIERRE-DIARIO' USING
+                           WS-SUCURSAL-BATCH WS-MODO-RESTART-BATCH
+                   WHEN 'DORMIDAS'
+                       CALL 'DETECTAR-DORMIDAS'
+                   WHEN 'DESCUBIERTOS'
+                       CALL 'REPORTE-DESCUBIERTOS'
+                   WHEN 'ARCHIVAR'
+                       CALL 'ARCHIVAR-MOVIMIENTOS'
+                   WHEN 'LISTADO'
+                       CALL 'LISTADO-CUENTAS' USING WS-SUCURSAL-BATCH
+                   WHEN 'ORDENES'
+                       CALL 'EJECUTAR-ORDENES-PERMANENTES'
+                   WHEN 'CSV'
+                       CALL 'EXPORTAR-CUENTAS-CSV'
+                   WHEN 'ANUAL'
+                       CALL 'ESTADO-ANUAL' USING WS-MODO-RESTART-BATCH
+                   WHEN 'ANUAL-RESTART'
+                       MOVE 'S' TO WS-MODO-RESTART-BATCH
+                       CALL 'ESTADO-ANUAL' USING WS-MODO-RESTART-BATCH
+                   WHEN 'EXTERNAS'
+                       CALL 'PROCESAR-TRANSACCIONES-EXTERNAS'
+                   WHEN OTHER
+                       DISPLAY '--> PARÁMETRO DE BATCH DESCONOCIDO: '
+                           WS-PARAMETRO-BATCH
+               END-EVALUATE.
+
            100-CATHEDRAL SECTION.
                PERFORM UNTIL OPCION = 9
                    DISPLAY "======== Cathedral Software ========"
-                   DISPLAY "1 - Alta de Cuentas"
+                   DISPLAY "1 - Alta de Cuenta Corriente"
                    DISPLAY "2 - Consulta de Cuentas"
                    DISPLAY "3 - Movimientos de Cuentas"
+                   DISPLAY "4 - Extracto de Cuenta"
+                   DISPLAY "5 - Carga Manual de Cuentas"
+                   DISPLAY "6 - Liquidar Interés Mensual"
+                   DISPLAY "7 - Cerrar Cuenta"
                    DISPLAY "8 - Caja"
                    DISPLAY "9 - Salir"
+                   DISPLAY "10 - Alta de Caja de Ahorro"
+                   DISPLAY "11 - Cierre Diario"
+                   DISPLAY "12 - Anular Movimiento"
+                   DISPLAY "13 - Detectar Cuentas Dormidas"
+                   DISPLAY "14 - Emitir Cheque"
+                   DISPLAY "15 - Cobrar Cheque"
+                   DISPLAY "16 - Reporte de Cuentas en Descubierto"
+                   DISPLAY "17 - Archivar Movimientos Antiguos"
+                   DISPLAY "18 - Listado de Cuentas"
+                   DISPLAY "19 - Alta de Orden Permanente"
+                   DISPLAY "20 - Exportar Cuentas a CSV"
+                   DISPLAY "21 - Retener/Liberar Cuenta"
+                   DISPLAY "22 - Reporte de Aperturas por Período"
+                   DISPLAY "23 - Exportar Movimientos"
+                   DISPLAY "24 - Estado Anual de Cuentas"
+                   DISPLAY "25 - Procesar Transacciones Externas"
                    DISPLAY "Seleccione una opción: "
                    WITH NO ADVANCING
                    ACCEPT OPCION
 
                    EVALUATE OPCION
-                       WHEN 1 CALL 'ALTA-CUENTA-CORRIENTE'
+                       WHEN 1
+                           MOVE 'C' TO WS-TIPO-CUENTA-ALTA
+                           CALL 'ALTA-CUENTA-CORRIENTE'
+                               USING WS-TIPO-CUENTA-ALTA
                        WHEN 2 CALL 'CONSULTAR-CUENTA'
                        WHEN 3 CALL 'CONSULTAR-MOVIMIENTOS'
+                       WHEN 4 CALL 'EXTRACTO-CUENTA'
+                       WHEN 5 CALL 'CARGAR-CUENTA-CORRIENTE'
+                       WHEN 6
+                           DISPLAY '¿Reanudar? (S/N): '
+                               WITH NO ADVANCING
+                           ACCEPT WS-MODO-RESTART-MENU
+                           CALL 'INTERES-MENSUAL'
+                               USING WS-MODO-RESTART-MENU
+                       WHEN 7 CALL 'CERRAR-CUENTA'
                        WHEN 8 CALL 'CAJA'
                        WHEN 9 CONTINUE
+                       WHEN 10
+                           MOVE 'S' TO WS-TIPO-CUENTA-ALTA
+                           CALL 'ALTA-CUENTA-CORRIENTE'
+                               USING WS-TIPO-CUENTA-ALTA
+                       WHEN 11
+                           DISPLAY 'Sucursal (000 = TODAS): '
+                               WITH NO ADVANCING
+                           ACCEPT WS-SUCURSAL-MENU
+                           DISPLAY '¿Reanudar? (S/N): '
+                               WITH NO ADVANCING
+                           ACCEPT WS-MODO-RESTART-MENU
+                           CALL 'CIERRE-DIARIO' USING
+                               WS-SUCURSAL-MENU WS-MODO-RESTART-MENU
+                       WHEN 12 CALL 'ANULAR-MOVIMIENTO'
+                       WHEN 13 CALL 'DETECTAR-DORMIDAS'
+                       WHEN 14 CALL 'EMITIR-CHEQUE'
+                       WHEN 15 CALL 'COBRAR-CHEQUE'
+                       WHEN 16 CALL 'REPORTE-DESCUBIERTOS'
+                       WHEN 17 CALL 'ARCHIVAR-MOVIMIENTOS'
+                       WHEN 18
+                           DISPLAY 'Sucursal (000 = TODAS): '
+                               WITH NO ADVANCING
+                           ACCEPT WS-SUCURSAL-MENU
+                           CALL 'LISTADO-CUENTAS'
+                               USING WS-SUCURSAL-MENU
+                       WHEN 19 CALL 'ALTA-ORDEN-PERMANENTE'
+                       WHEN 20 CALL 'EXPORTAR-CUENTAS-CSV'
+                       WHEN 21 CALL 'RETENER-CUENTA'
+                       WHEN 22 CALL 'REPORTE-APERTURAS'
+                       WHEN 23 CALL 'EXPORTAR-MOVIMIENTOS'
+                       WHEN 24
+                           DISPLAY '¿Reanudar? (S/N): '
+                               WITH NO ADVANCING
+                           ACCEPT WS-MODO-RESTART-MENU
+                           CALL 'ESTADO-ANUAL'
+                               USING WS-MODO-RESTART-MENU
+                       WHEN 25
+                           CALL 'PROCESAR-TRANSACCIONES-EXTERNAS'
                        WHEN OTHER
                            DISPLAY "--> Opción inválida"
                    END-EVALUATE
