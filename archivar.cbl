@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVAR-MOVIMIENTOS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch de mantenimiento: recorre cuentas.dat y, para cada
+      * cuenta, separa los movimientos de cuentas/<numero>.dat con más
+      * de WS-MESES-RETENCION meses de antigüedad, moviéndolos a un
+      * archivo anual cuentas/<numero>_<anio>.dat. El archivo activo
+      * queda solo con los movimientos recientes, para que
+      * CONSULTAR-MOVIMIENTOS y EXTRACTO-CUENTA no tengan que recorrer
+      * años de historia en cada consulta; el histórico completo sigue
+      * disponible en los archivos anuales.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Archivo activo de movimientos de la cuenta en curso.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+      *    Movimientos recientes de la cuenta en curso, para
+      *    reemplazar el archivo activo al terminar.
+           SELECT ARCHIVO-TEMP
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-TEMP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-TEMP.
+
+      *    Archivo anual donde van a parar los movimientos viejos de
+      *    la cuenta en curso.
+           SELECT ARCHIVO-ARCHIVO
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-ARCHIVO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-ARCHIVO.
+
+      *    Parámetros de negocio de los procesos batch (tasas,
+      *    plazos, etc.), para no tener que recompilar cada vez que
+      *    cambian.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-PARAM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-TEMP.
+           01 REGISTRO-TEMP.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-ARCHIVO.
+           01 REGISTRO-ARCHIVO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-PARAMETROS.
+           01  REGISTRO-PARAMETROS.
+               COPY "parametros.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-MOV     PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-TEMP    PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-ARCHIVO PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-PARAM   PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG            PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO         VALUE 'Y'.
+       01  WS-EOF-MOV             PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO-MOV     VALUE 'Y'.
+
+       01  NOMBRE-ARCHIVO-MOV     PIC X(100).
+       01  NOMBRE-ARCHIVO-TEMP    PIC X(100).
+       01  NOMBRE-ARCHIVO-ARCHIVO PIC X(100).
+
+      *    Antigüedad, en meses, a partir de la cual un movimiento se
+      *    saca del archivo activo, leída de ARCHIVO-PARAMETROS al
+      *    arrancar el proceso.
+       01  WS-MESES-RETENCION     PIC 9(02) VALUE 24.
+
+       01  WS-FECHA-HOY           PIC 9(08).
+       01  FILLER REDEFINES WS-FECHA-HOY.
+           05 WS-FH-ANIO          PIC 9(04).
+           05 WS-FH-MES           PIC 9(02).
+           05 WS-FH-DIA           PIC 9(02).
+
+       01  WS-FECHA-MOV-8         PIC 9(08).
+       01  FILLER REDEFINES WS-FECHA-MOV-8.
+           05 WS-FM-ANIO          PIC 9(04).
+           05 WS-FM-MES           PIC 9(02).
+           05 WS-FM-DIA           PIC 9(02).
+
+       01  WS-MESES-ANTIGUEDAD    PIC S9(04).
+
+       01  WS-ANIO-ARCHIVO        PIC 9(04).
+
+       01  WS-HAY-MOVIMIENTOS-VIEJOS PIC X(01) VALUE 'N'.
+           88 HAY-MOVIMIENTOS-VIEJOS VALUE 'S'.
+
+       01  WS-CANT-CUENTAS        PIC 9(06) VALUE ZERO.
+       01  WS-CANT-ARCHIVADOS     PIC 9(06) VALUE ZERO.
+       01  WS-CANT-RETENIDOS      PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- ARCHIVADO DE MOVIMIENTOS ----'.
+           CALL 'RESPALDAR-DATOS-BATCH'.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           PERFORM 050-LEER-PARAMETROS.
+           PERFORM 100-PROCESAR-CUENTAS.
+           DISPLAY '---- CUENTAS RECORRIDAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- MOVIMIENTOS ARCHIVADOS: ' WS-CANT-ARCHIVADOS.
+           DISPLAY '---- MOVIMIENTOS RETENIDOS: ' WS-CANT-RETENIDOS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+      *    Levanta los meses de retención vigentes de
+      *    ARCHIVO-PARAMETROS. Si el archivo todavía no existe, lo
+      *    crea con el valor que hasta ahora estaba hardcodeado, para
+      *    no cambiar el comportamiento hasta que negocio cargue un
+      *    valor propio.
+           050-LEER-PARAMETROS SECTION.
+               OPEN INPUT ARCHIVO-PARAMETROS.
+               IF WS-FILE-STATUS-PARAM = '35'
+                   MOVE WS-MESES-RETENCION TO PA-MESES-RETENCION-ARCHIVO
+                   OPEN OUTPUT ARCHIVO-PARAMETROS
+                   WRITE REGISTRO-PARAMETROS
+                   CLOSE ARCHIVO-PARAMETROS
+                   OPEN INPUT ARCHIVO-PARAMETROS
+               END-IF.
+               IF WS-FILE-STATUS-PARAM NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARÁMETROS'
+               ELSE
+                   READ ARCHIVO-PARAMETROS
+                   END-READ
+                   MOVE PA-MESES-RETENCION-ARCHIVO TO WS-MESES-RETENCION
+                   CLOSE ARCHIVO-PARAMETROS
+               END-IF.
+
+           100-PROCESAR-CUENTAS SECTION.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CANT-CUENTAS
+                               PERFORM 110-ARCHIVAR-CUENTA
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+      *    Separa los movimientos viejos de la cuenta leída en RCC en
+      *    su archivo anual y deja los recientes en el archivo activo.
+      *    Si no hay ningún movimiento viejo, el archivo activo se
+      *    deja exactamente como estaba.
+           110-ARCHIVAR-CUENTA SECTION.
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".tmp" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-TEMP
+               END-STRING.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV = '00'
+                   MOVE 'N' TO WS-HAY-MOVIMIENTOS-VIEJOS
+                   MOVE 'N' TO WS-EOF-MOV
+                   OPEN OUTPUT ARCHIVO-TEMP
+                   PERFORM UNTIL FIN-ARCHIVO-MOV
+                       READ ARCHIVO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO-MOV TO TRUE
+                           NOT AT END
+                               PERFORM 120-CLASIFICAR-MOVIMIENTO
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+                   CLOSE ARCHIVO-TEMP
+                   IF HAY-MOVIMIENTOS-VIEJOS
+                       CALL 'CBL_DELETE_FILE' USING NOMBRE-ARCHIVO-MOV
+                       CALL 'CBL_RENAME_FILE' USING
+                           NOMBRE-ARCHIVO-TEMP NOMBRE-ARCHIVO-MOV
+                   ELSE
+                       CALL 'CBL_DELETE_FILE' USING NOMBRE-ARCHIVO-TEMP
+                   END-IF
+               END-IF.
+
+      *    Decide si REGISTRO-MOVIMIENTO es viejo (va al archivo
+      *    anual) o reciente (se retiene en el archivo activo).
+           120-CLASIFICAR-MOVIMIENTO SECTION.
+               MOVE FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO (1:8)
+                   TO WS-FECHA-MOV-8.
+               COMPUTE WS-MESES-ANTIGUEDAD =
+                   (WS-FH-ANIO - WS-FM-ANIO) * 12
+                   + (WS-FH-MES - WS-FM-MES).
+
+               IF WS-MESES-ANTIGUEDAD >= WS-MESES-RETENCION
+                   SET HAY-MOVIMIENTOS-VIEJOS TO TRUE
+                   ADD 1 TO WS-CANT-ARCHIVADOS
+                   MOVE WS-FM-ANIO TO WS-ANIO-ARCHIVO
+                   PERFORM 130-GRABAR-EN-ARCHIVO-ANUAL
+               ELSE
+                   ADD 1 TO WS-CANT-RETENIDOS
+                   MOVE REGISTRO-MOVIMIENTO TO REGISTRO-TEMP
+                   WRITE REGISTRO-TEMP
+               END-IF.
+
+      *    Agrega REGISTRO-MOVIMIENTO al archivo anual de la cuenta,
+      *    creándolo si todavía no existe.
+           130-GRABAR-EN-ARCHIVO-ANUAL SECTION.
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-ANIO-ARCHIVO DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-ARCHIVO
+               END-STRING.
+
+               MOVE REGISTRO-MOVIMIENTO TO REGISTRO-ARCHIVO.
+               OPEN EXTEND ARCHIVO-ARCHIVO.
+               IF WS-FILE-STATUS-ARCHIVO = '35'
+                   OPEN OUTPUT ARCHIVO-ARCHIVO
+               END-IF.
+               IF WS-FILE-STATUS-ARCHIVO NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR EL ARCHIVO ANUAL '
+                       NOMBRE-ARCHIVO-ARCHIVO
+               ELSE
+                   WRITE REGISTRO-ARCHIVO
+                   CLOSE ARCHIVO-ARCHIVO
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
