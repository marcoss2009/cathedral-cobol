@@ -8,13 +8,41 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    ARCHIVO-CUENTAS es indexado por número de cuenta, así que
+      *    actualizar el saldo es un REWRITE por clave y no hace
+      *    falta reescribir el archivo entero como antes.
            SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
                FILE STATUS IS WS-FILE-STATUS.
 
-           SELECT ARCHIVO-TEMP ASSIGN TO 'temp.dat'
+      *    Archivo de movimientos de la cuenta que se está operando,
+      *    el mismo que arma y lee CONSULTAR-MOVIMIENTOS.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+      *    Saldo de la cuenta de control (bóveda) y su propio libro de
+      *    movimientos, contrapartida de cada depósito/retiro en
+      *    efectivo.
+           SELECT ARCHIVO-CONTROL ASSIGN TO 'control.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CTL.
+
+           SELECT ARCHIVO-CONTROL-MOV
+               ASSIGN TO 'control_movimientos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CTL-MOV.
+
+      *    Archivo de bloqueo de la cuenta que se está operando, para
+      *    que dos CAJA simultáneas sobre el mismo CC-NUMERO-CUENTA no
+      *    se pisen: el que llega segundo espera y, si no lo consigue,
+      *    se le avisa que la cuenta está ocupada.
+           SELECT ARCHIVO-LOCK ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-LOCK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-LOCK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,10 +50,20 @@
            01  RCC.
            COPY "cuenta.cpy".
 
-       FD  ARCHIVO-TEMP.
-           01 RCC-TEMP.
-           COPY "cuenta.cpy".
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
 
+       FD  ARCHIVO-CONTROL.
+           01 REGISTRO-CONTROL.
+               COPY "control.cpy".
+
+       FD  ARCHIVO-CONTROL-MOV.
+           01 REGISTRO-CONTROL-MOV.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-LOCK.
+           01 REGISTRO-LOCK             PIC X(20).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC XX VALUE '00'.
@@ -35,89 +73,260 @@
 
        01  CUENTA-ENCONTRADA     PIC X(01) VALUE 'N'.
 
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+
+       01  WS-FILE-STATUS-CTL     PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CTL-MOV PIC XX VALUE '00'.
+
+      *    Bloqueo por cuenta: NOMBRE-ARCHIVO-LOCK se arma con el
+      *    número de cuenta, igual que NOMBRE-ARCHIVO-MOV.
+       01  WS-FILE-STATUS-LOCK   PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-LOCK   PIC X(100).
+       01  WS-LOCK-OBTENIDO      PIC X(01) VALUE 'N'.
+           88 LOCK-OBTENIDO      VALUE 'S'.
+       01  WS-INTENTO-LOCK       PIC 9(02) VALUE ZERO.
+       01  WS-NANOSEG-ESPERA     PIC 9(09) COMP-5 VALUE 1000000000.
+
+      *    Validación del dígito verificador de LK-CUENTA antes de
+      *    tocar cuentas.dat.
+       01  WS-DIGITO-INGRESADO   PIC 9(01).
+       01  WS-DIGITO-ESPERADO    PIC 9(01).
+
+      *    Para armar la fecha del movimiento en formato
+      *    YYYYMMDDHHMMSS, tal como espera movimientos.cpy.
+       01  WS-FECHA-HOY          PIC 9(08).
+       01  WS-HORA-AHORA         PIC 9(08).
+       01  WS-FECHA-MOVIMIENTO.
+           05 WS-FM-FECHA        PIC 9(08).
+           05 WS-FM-HORA         PIC 9(06).
+
        LINKAGE SECTION.
        01  LK-CUENTA             PIC 9(08).
        01  LK-MONTO              PIC S9(12)V99.
        01  LK-OPERACION          PIC X(01) VALUE SPACE.
            88 DEPOSITO            VALUE 'D'.
            88 RETIRO              VALUE 'R'.
+           88 ACREDITAR-INTERES   VALUE 'I'.
+       01  LK-OPERADOR           PIC X(08).
+       01  LK-CANAL              PIC X(10).
 
-       PROCEDURE DIVISION USING LK-CUENTA LK-MONTO LK-OPERACION.
+      *    Le informa al llamador si el movimiento realmente se
+      *    posteó: 'N' si el dígito verificador no dio, la cuenta
+      *    estaba ocupada o no se encontró. El llamador es quien
+      *    decide qué hacer con un rechazo (reintentar, contabilizarlo
+      *    como no acreditado, no confirmar una operación a un
+      *    tercero, etc.).
+       01  LK-RESULTADO          PIC X(01).
+           88 MOVIMIENTO-OK        VALUE 'S'.
+           88 MOVIMIENTO-RECHAZADO VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-CUENTA LK-MONTO LK-OPERACION
+           LK-OPERADOR LK-CANAL LK-RESULTADO.
        000-MAIN-LOGIC.
+           MOVE 'N' TO LK-RESULTADO.
            PERFORM 100-ACTUALIZAR-CUENTA.
            PERFORM 900-FINALIZAR-PROGRAMA.
 
            100-ACTUALIZAR-CUENTA SECTION.
-      *    Abrimos el archivo y buscamos la cuenta
-               OPEN INPUT ARCHIVO-CUENTAS.
-               PERFORM UNTIL FIN-ARCHIVO
-                   READ ARCHIVO-CUENTAS INTO RCC
-                       AT END
-                           SET FIN-ARCHIVO TO TRUE
-                       NOT AT END
-                           IF LK-CUENTA = CC-NUMERO-CUENTA OF RCC
-                               MOVE 'S' TO CUENTA-ENCONTRADA
-                               EXIT PERFORM
-                           END-IF
+               MOVE LK-CUENTA (8:1) TO WS-DIGITO-INGRESADO.
+               CALL 'CALCULAR-DIGITO-VERIFICADOR' USING
+                   LK-CUENTA WS-DIGITO-ESPERADO.
+               IF WS-DIGITO-INGRESADO NOT = WS-DIGITO-ESPERADO
+                   DISPLAY '----> NÚMERO DE CUENTA INVÁLIDO '
+                       '(DÍGITO VERIFICADOR)'
+               ELSE
+                   PERFORM 105-BLOQUEAR-CUENTA
+                   IF NOT LOCK-OBTENIDO
+                       DISPLAY '----> CUENTA OCUPADA, '
+                           'INTENTE NUEVAMENTE'
+                   ELSE
+      *    Abrimos el archivo y buscamos la cuenta por clave
+                   MOVE LK-CUENTA TO CC-NUMERO-CUENTA OF RCC
+                   OPEN I-O ARCHIVO-CUENTAS
+                   READ ARCHIVO-CUENTAS
+                       KEY IS CC-NUMERO-CUENTA OF RCC
+                       INVALID KEY
+                           MOVE 'N' TO CUENTA-ENCONTRADA
+                       NOT INVALID KEY
+                           MOVE 'S' TO CUENTA-ENCONTRADA
                    END-READ
-               END-PERFORM.
-               CLOSE ARCHIVO-CUENTAS.
 
+                   IF CUENTA-ENCONTRADA NOT = 'S'
+                       DISPLAY '----> CUENTA NO ENCONTRADA'
+                       CLOSE ARCHIVO-CUENTAS
+                   ELSE
       *    En teoría la cuenta ya está validada...
       *    Y el saldo tambien...
       *    Si bien LK-OPERACION solo tiene dos valores, no descarto
       *    a futuro que tal vez se agreguen más. Así que vamos a usar
       *    EVALUATE en vez de un IF.
+                       EVALUATE LK-OPERACION
+                           WHEN 'D'
+                               PERFORM 110-REALIZAR-DEPOSITO
+                           WHEN 'R'
+                               PERFORM 120-REALIZAR-RETIRO
+                           WHEN 'I'
+                               PERFORM 115-ACREDITAR-INTERES
+                       END-EVALUATE
+                       CLOSE ARCHIVO-CUENTAS
+                   END-IF
+                   PERFORM 190-DESBLOQUEAR-CUENTA
+                   END-IF
+               END-IF.
 
-               EVALUATE LK-OPERACION
-                   WHEN 'D'
-                       PERFORM 110-REALIZAR-DEPOSITO
-                    WHEN 'R'
-                        PERFORM 120-REALIZAR-RETIRO
-                END-EVALUATE.
+      *    Intenta tomar el bloqueo de LK-CUENTA: si el archivo de
+      *    bloqueo ya existe, otra sesión lo está usando y esperamos
+      *    un segundo antes de reintentar; después de unos intentos,
+      *    desistimos y dejamos que el llamador avise que está ocupada.
+           105-BLOQUEAR-CUENTA SECTION.
+               STRING
+                       "cuentas/" DELIMITED BY SIZE
+                       LK-CUENTA DELIMITED BY SIZE
+                       ".lck" DELIMITED BY SIZE
+                       INTO NOMBRE-ARCHIVO-LOCK
+               END-STRING.
+               MOVE 'N' TO WS-LOCK-OBTENIDO.
+               MOVE ZERO TO WS-INTENTO-LOCK.
 
-           110-REALIZAR-DEPOSITO SECTION.
-               OPEN INPUT ARCHIVO-CUENTAS
-                OUTPUT ARCHIVO-TEMP.
-
-               PERFORM UNTIL FIN-ARCHIVO
-                   READ ARCHIVO-CUENTAS INTO RCC
-                       AT END
-                           SET FIN-ARCHIVO TO TRUE
-                       NOT AT END
-                           IF LK-CUENTA = CC-NUMERO-CUENTA OF RCC
-                               ADD LK-MONTO TO CC-SALDO OF RCC
-                           END-IF
-                           WRITE RCC-TEMP FROM RCC
-                   END-READ
+               PERFORM UNTIL LOCK-OBTENIDO OR WS-INTENTO-LOCK > 5
+                   ADD 1 TO WS-INTENTO-LOCK
+                   OPEN INPUT ARCHIVO-LOCK
+                   IF WS-FILE-STATUS-LOCK = '35'
+                       OPEN OUTPUT ARCHIVO-LOCK
+                       MOVE LK-OPERADOR TO REGISTRO-LOCK
+                       WRITE REGISTRO-LOCK
+                       CLOSE ARCHIVO-LOCK
+                       MOVE 'S' TO WS-LOCK-OBTENIDO
+                   ELSE
+                       CLOSE ARCHIVO-LOCK
+                       IF WS-INTENTO-LOCK <= 5
+                           CALL 'CBL_OC_NANOSLEEP' USING
+                               WS-NANOSEG-ESPERA
+                       END-IF
+                   END-IF
                END-PERFORM.
-      
-               CLOSE ARCHIVO-CUENTAS
-                     ARCHIVO-TEMP.
-      *    Actualizamos cuentas.dat con el contenido de temp.dat   
-               CALL "SYSTEM" USING "mv temp.dat cuentas.dat".
+
+      *    Libera el bloqueo tomado en 105-BLOQUEAR-CUENTA, borrando el
+      *    archivo para que la próxima sesión lo pueda volver a crear.
+           190-DESBLOQUEAR-CUENTA SECTION.
+               CALL 'CBL_DELETE_FILE' USING NOMBRE-ARCHIVO-LOCK.
+
+           110-REALIZAR-DEPOSITO SECTION.
+               ADD LK-MONTO TO CC-SALDO OF RCC.
+               REWRITE RCC.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ACTUALIZAR EL SALDO'
+               ELSE
+                   MOVE 'S' TO LK-RESULTADO
+                   MOVE 'H' TO TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTO
+                   PERFORM 130-REGISTRAR-MOVIMIENTO
+      *            El efectivo depositado entra a la bóveda.
+                   PERFORM 135-POSTEAR-CONTROL
+               END-IF.
+
+      *    El interés se acredita igual que un depósito, pero se
+      *    etiqueta el movimiento como 'I' para diferenciarlo en el
+      *    historial (lo liquida el batch de interés mensual).
+           115-ACREDITAR-INTERES SECTION.
+               ADD LK-MONTO TO CC-SALDO OF RCC.
+               REWRITE RCC.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ACTUALIZAR EL SALDO'
+               ELSE
+                   MOVE 'S' TO LK-RESULTADO
+                   MOVE 'I' TO TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTO
+                   PERFORM 130-REGISTRAR-MOVIMIENTO
+               END-IF.
 
            120-REALIZAR-RETIRO SECTION.
-               OPEN INPUT ARCHIVO-CUENTAS
-                OUTPUT ARCHIVO-TEMP.
-
-               PERFORM UNTIL FIN-ARCHIVO
-                   READ ARCHIVO-CUENTAS INTO RCC
-                       AT END
-                           SET FIN-ARCHIVO TO TRUE
-                       NOT AT END
-                           IF LK-CUENTA = CC-NUMERO-CUENTA OF RCC
-                               SUBTRACT LK-MONTO FROM CC-SALDO OF RCC
-                           END-IF
-                           WRITE RCC-TEMP FROM RCC
+               SUBTRACT LK-MONTO FROM CC-SALDO OF RCC.
+               REWRITE RCC.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ACTUALIZAR EL SALDO'
+               ELSE
+                   MOVE 'S' TO LK-RESULTADO
+                   MOVE 'D' TO TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTO
+                   PERFORM 130-REGISTRAR-MOVIMIENTO
+      *            El efectivo retirado sale de la bóveda.
+                   PERFORM 135-POSTEAR-CONTROL
+               END-IF.
+
+      *    Arma el nombre del archivo de movimientos de LK-CUENTA y
+      *    agrega un registro con el monto, tipo y fecha de la
+      *    operación, tal cual lo va a leer CONSULTAR-MOVIMIENTOS.
+           130-REGISTRAR-MOVIMIENTO SECTION.
+               STRING
+                       "cuentas/" DELIMITED BY SIZE
+                       LK-CUENTA DELIMITED BY SIZE
+                       ".dat" DELIMITED BY SIZE
+                       INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA-AHORA FROM TIME.
+               MOVE WS-FECHA-HOY TO WS-FM-FECHA.
+      *        WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+               DIVIDE WS-HORA-AHORA BY 100 GIVING WS-FM-HORA.
+
+               MOVE LK-MONTO TO MONTO OF REGISTRO-MOVIMIENTO.
+               MOVE WS-FECHA-MOVIMIENTO
+                   TO FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+               MOVE LK-OPERADOR TO OPERADOR OF REGISTRO-MOVIMIENTO.
+               MOVE LK-CANAL TO CANAL OF REGISTRO-MOVIMIENTO.
+               MOVE CC-SUCURSAL OF RCC
+                   TO SUCURSAL OF REGISTRO-MOVIMIENTO.
+
+               OPEN EXTEND ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE MOVIMIENTOS'
+               ELSE
+                   WRITE REGISTRO-MOVIMIENTO
+                   IF WS-FILE-STATUS-MOV NOT = '00'
+                       DISPLAY 'ERROR AL GRABAR EL MOVIMIENTO'
+                   END-IF
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+      *    Contrapartida en la cuenta de control: mueve CTL-SALDO en
+      *    el mismo sentido que se movió CC-SALDO y deja un renglón en
+      *    el libro de control, para poder cuadrarlo contra el
+      *    efectivo físico de la sucursal.
+           135-POSTEAR-CONTROL SECTION.
+               OPEN I-O ARCHIVO-CONTROL.
+               IF WS-FILE-STATUS-CTL = '35'
+                   OPEN OUTPUT ARCHIVO-CONTROL
+                   MOVE ZERO TO CTL-SALDO OF REGISTRO-CONTROL
+                   WRITE REGISTRO-CONTROL
+                   CLOSE ARCHIVO-CONTROL
+                   OPEN I-O ARCHIVO-CONTROL
+               END-IF.
+               IF WS-FILE-STATUS-CTL NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR LA CUENTA DE CONTROL'
+               ELSE
+                   READ ARCHIVO-CONTROL INTO REGISTRO-CONTROL
                    END-READ
-               END-PERFORM.
-      
-               CLOSE ARCHIVO-CUENTAS
-                     ARCHIVO-TEMP.
-      *    Actualizamos cuentas.dat con el contenido de temp.dat   
-               CALL "SYSTEM" USING "mv temp.dat cuentas.dat".
+                   IF LK-OPERACION = 'D'
+                       ADD LK-MONTO TO CTL-SALDO OF REGISTRO-CONTROL
+                   ELSE
+                       SUBTRACT LK-MONTO
+                           FROM CTL-SALDO OF REGISTRO-CONTROL
+                   END-IF
+                   REWRITE REGISTRO-CONTROL
+                   CLOSE ARCHIVO-CONTROL
 
+                   MOVE REGISTRO-MOVIMIENTO TO REGISTRO-CONTROL-MOV
+                   OPEN EXTEND ARCHIVO-CONTROL-MOV
+                   IF WS-FILE-STATUS-CTL-MOV = '35'
+                       OPEN OUTPUT ARCHIVO-CONTROL-MOV
+                   END-IF
+                   IF WS-FILE-STATUS-CTL-MOV NOT = '00'
+                       DISPLAY 'ERROR AL ABRIR EL LIBRO DE CONTROL'
+                   ELSE
+                       WRITE REGISTRO-CONTROL-MOV
+                       CLOSE ARCHIVO-CONTROL-MOV
+                   END-IF
+               END-IF.
 
            900-FINALIZAR-PROGRAMA SECTION.
                EXIT PROGRAM.
