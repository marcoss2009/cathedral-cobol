@@ -1,10 +1,28 @@
       * Archivo para la definici√≥n de los registros de movimientos
            05    MONTO          PIC S9(9)V99.
-      *    Debe o Haber 
+      *    Debe o Haber (HABER también cubre créditos automáticos,
+      *    como el interés que liquida el batch mensual)
            05    TIPO-MOVIMIENTO PIC X VALUE 'D'.
                  88 DEBE      VALUE 'D'.
                  88 HABER     VALUE 'H'.
+                 88 INTERES   VALUE 'I'.
       *  Fecha en formato YYYYMMDDHHMMSS
            05    FECHA-MOVIMIENTO  PIC X(14).
-      *  Futuros parametros: OPERADOR, CANAL
-      
\ No newline at end of file
+      *  Número de orden (dentro del archivo de la cuenta) del
+      *  movimiento que este registro anula, para poder rastrear la
+      *  corrección hasta el error original. Cero si el movimiento
+      *  no es una anulación.
+           05    REFERENCIA-ANULACION PIC 9(04) VALUE ZERO.
+      *  Usuario que originó el movimiento (cajero, proceso batch).
+           05    OPERADOR              PIC X(08) VALUE SPACES.
+      *  Canal por el que se originó el movimiento.
+           05    CANAL                 PIC X(10) VALUE SPACES.
+                 88 CANAL-SUCURSAL     VALUE 'SUCURSAL'.
+                 88 CANAL-CAJERO       VALUE 'CAJERO'.
+                 88 CANAL-BANCA-WEB    VALUE 'BANCA-WEB'.
+                 88 CANAL-BATCH        VALUE 'BATCH'.
+                 88 CANAL-CHEQUE       VALUE 'CHEQUE'.
+      *  Sucursal de la cuenta al momento del movimiento (copiada de
+      *  CC-SUCURSAL), para poder correr LISTADO-CUENTAS y
+      *  CIERRE-DIARIO discriminados por sucursal.
+           05    SUCURSAL              PIC 9(03) VALUE ZERO.
