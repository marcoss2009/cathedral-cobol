@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULAR-DIGITO-VERIFICADOR.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Calcula el dígito verificador (8vo dígito) de un número de
+      * cuenta a partir de sus primeros 7 dígitos, con una suma
+      * ponderada (pesos 2 a 8) módulo 10. Lo usa ALTA-CUENTA-CORRIENTE
+      * para asignarlo a las cuentas nuevas y BUSCAR-CUENTA /
+      * MOVIMIENTO-CUENTA para validarlo, de forma que un dígito
+      * transpuesto al tipear un número de cuenta se detecte antes de
+      * llegar a buscarla en cuentas.dat.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BASE               PIC 9(07).
+       01  FILLER REDEFINES WS-BASE.
+           05 WS-D1              PIC 9.
+           05 WS-D2              PIC 9.
+           05 WS-D3              PIC 9.
+           05 WS-D4              PIC 9.
+           05 WS-D5              PIC 9.
+           05 WS-D6              PIC 9.
+           05 WS-D7              PIC 9.
+       01  WS-SUMA               PIC 9(04).
+       01  WS-COCIENTE           PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LK-NUMERO-CUENTA      PIC 9(08).
+       01  LK-DIGITO-CALCULADO   PIC 9(01).
+
+       PROCEDURE DIVISION USING LK-NUMERO-CUENTA LK-DIGITO-CALCULADO.
+       000-MAIN-LOGIC SECTION.
+           MOVE LK-NUMERO-CUENTA (1:7) TO WS-BASE.
+           COMPUTE WS-SUMA =
+               WS-D1 * 2 + WS-D2 * 3 + WS-D3 * 4 + WS-D4 * 5
+               + WS-D5 * 6 + WS-D6 * 7 + WS-D7 * 8.
+           DIVIDE WS-SUMA BY 10 GIVING WS-COCIENTE
+               REMAINDER LK-DIGITO-CALCULADO.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
