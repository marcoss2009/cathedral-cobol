@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-DESCUBIERTOS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Recorre cuentas.dat y lista las cuentas con CC-SALDO negativo,
+      * cuánto están en descubierto y cuánto les queda del límite
+      * autorizado, para que cobranzas/riesgo lo revise cada mañana.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVO-REPORTE ASSIGN TO 'descubiertos.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-REPORTE
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-REPORTE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-REP    PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-SALDO-DISPLAY      PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-DESCUBIERTO-DISPLAY PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-LIMITE-DISPLAY     PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-DISPONIBLE-DISPLAY PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *    Monto en descubierto (positivo) y cuánto le queda del
+      *    límite autorizado (puede dar negativo si excedió el
+      *    límite, algo que hoy CAJA no debería permitir pero que
+      *    igual conviene señalar en el reporte).
+       01  WS-MONTO-DESCUBIERTO  PIC S9(12)V99.
+       01  WS-DISPONIBLE-RESTANTE PIC S9(12)V99.
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-DESCUBIERTAS  PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- REPORTE DE CUENTAS EN DESCUBIERTO ----'.
+           PERFORM 100-GENERAR-REPORTE.
+           DISPLAY '---- CUENTAS ANALIZADAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- CUENTAS EN DESCUBIERTO: ' WS-CANT-DESCUBIERTAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-GENERAR-REPORTE SECTION.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   OPEN OUTPUT ARCHIVO-REPORTE
+                   IF WS-FILE-STATUS-REP NOT = '00'
+                       DISPLAY 'ERROR AL CREAR EL ARCHIVO DE REPORTE'
+                   ELSE
+                       PERFORM 110-ESCRIBIR-ENCABEZADO
+                       PERFORM UNTIL FIN-ARCHIVO
+                           READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                               AT END
+                                   SET FIN-ARCHIVO TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-CANT-CUENTAS
+                                   IF CC-SALDO OF RCC < ZERO
+                                       PERFORM 120-ESCRIBIR-RENGLON
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                       CLOSE ARCHIVO-REPORTE
+                       DISPLAY '--> REPORTE GENERADO: descubiertos.txt'
+                   END-IF
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE ALL '=' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE "CUENTAS EN DESCUBIERTO" TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE ALL '=' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+           120-ESCRIBIR-RENGLON SECTION.
+               ADD 1 TO WS-CANT-DESCUBIERTAS.
+               MOVE CC-SALDO OF RCC TO WS-SALDO-DISPLAY.
+               COMPUTE WS-MONTO-DESCUBIERTO = ZERO - CC-SALDO OF RCC.
+               MOVE WS-MONTO-DESCUBIERTO TO WS-DESCUBIERTO-DISPLAY.
+               MOVE CC-LIMITE-DESCUBIERTO OF RCC TO WS-LIMITE-DISPLAY.
+               COMPUTE WS-DISPONIBLE-RESTANTE =
+                   CC-LIMITE-DESCUBIERTO OF RCC - WS-MONTO-DESCUBIERTO.
+               MOVE WS-DISPONIBLE-RESTANTE TO WS-DISPONIBLE-DISPLAY.
+
+               MOVE SPACES TO LINEA-REPORTE.
+               STRING
+                   "CTA " DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "  SALDO:" DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   "  DESCUBIERTO:" DELIMITED BY SIZE
+                   WS-DESCUBIERTO-DISPLAY DELIMITED BY SIZE
+                   "  LIMITE:" DELIMITED BY SIZE
+                   WS-LIMITE-DISPLAY DELIMITED BY SIZE
+                   "  DISPONIBLE:" DELIMITED BY SIZE
+                   WS-DISPONIBLE-DISPLAY DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING.
+               WRITE LINEA-REPORTE.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
