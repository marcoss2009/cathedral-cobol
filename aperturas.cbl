@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-APERTURAS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Recorre cuentas.dat y lista las cuentas cuya CC-FECHA-APERTURA
+      * cae dentro del rango pedido por el usuario, para reportes de
+      * antigüedad de relación y aniversario de clientes a fin de año.
+      * Mismo esquema de encabezado/totales que LISTADO-CUENTAS, mismo
+      * ENTER-para-sin-límite en el rango de fechas que ya usa
+      * CONSULTAR-MOVIMIENTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVO-REPORTE ASSIGN TO 'reporte_aperturas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-REPORTE
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-REPORTE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-REP    PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+      *    Rango de fechas para filtrar por apertura. Si se dejan en
+      *    blanco (ENTER) no se filtra por ese extremo.
+       01  WS-FECHA-DESDE        PIC X(08) VALUE SPACES.
+       01  WS-FECHA-HASTA        PIC X(08) VALUE SPACES.
+       01  WS-FECHA-APERTURA-AAAAMMDD PIC X(08).
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- REPORTE DE CUENTAS ABIERTAS POR PERÍODO ----'.
+           DISPLAY 'Fecha desde (AAAAMMDD, ENTER = sin límite): '
+               WITH NO ADVANCING.
+           ACCEPT WS-FECHA-DESDE.
+           DISPLAY 'Fecha hasta (AAAAMMDD, ENTER = sin límite): '
+               WITH NO ADVANCING.
+           ACCEPT WS-FECHA-HASTA.
+           PERFORM 100-GENERAR-REPORTE.
+           DISPLAY '---- CUENTAS LISTADAS: ' WS-CANT-CUENTAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-GENERAR-REPORTE SECTION.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   OPEN OUTPUT ARCHIVO-REPORTE
+                   IF WS-FILE-STATUS-REP NOT = '00'
+                       DISPLAY 'ERROR AL CREAR EL ARCHIVO DE REPORTE'
+                   ELSE
+                       PERFORM 110-ESCRIBIR-ENCABEZADO
+                       PERFORM UNTIL FIN-ARCHIVO
+                           READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                               AT END
+                                   SET FIN-ARCHIVO TO TRUE
+                               NOT AT END
+                                   PERFORM 120-FILTRAR-Y-ESCRIBIR
+                           END-READ
+                       END-PERFORM
+                       CLOSE ARCHIVO-REPORTE
+                       DISPLAY '--> REPORTE GENERADO: '
+                           'reporte_aperturas.txt'
+                   END-IF
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE ALL '=' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE "CUENTAS ABIERTAS POR PERÍODO" TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE ALL '=' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+      *    Descarta del reporte las cuentas migradas antes de que
+      *    existiera CC-FECHA-APERTURA (quedan en blanco) y las que
+      *    caen fuera del rango pedido.
+           120-FILTRAR-Y-ESCRIBIR SECTION.
+               MOVE CC-FECHA-APERTURA OF RCC (1:8)
+                   TO WS-FECHA-APERTURA-AAAAMMDD.
+
+               IF CC-FECHA-APERTURA OF RCC = SPACES
+                   CONTINUE
+               ELSE
+                   IF (WS-FECHA-DESDE NOT = SPACES
+                           AND WS-FECHA-APERTURA-AAAAMMDD
+                               < WS-FECHA-DESDE)
+                       OR (WS-FECHA-HASTA NOT = SPACES
+                           AND WS-FECHA-APERTURA-AAAAMMDD
+                               > WS-FECHA-HASTA)
+                       CONTINUE
+                   ELSE
+                       ADD 1 TO WS-CANT-CUENTAS
+                       PERFORM 130-ESCRIBIR-RENGLON
+                   END-IF
+               END-IF.
+
+           130-ESCRIBIR-RENGLON SECTION.
+               MOVE SPACES TO LINEA-REPORTE.
+               STRING
+                   "CTA " DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   CC-NOMBRE-CLIENTE OF RCC DELIMITED BY SIZE
+                   "  APERTURA:" DELIMITED BY SIZE
+                   CC-FECHA-APERTURA OF RCC DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING.
+               WRITE LINEA-REPORTE.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
