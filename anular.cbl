@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANULAR-MOVIMIENTO.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Permite corregir un movimiento mal cargado desde CAJA: se
+      * elige un movimiento del historial de la cuenta y se postea
+      * un asiento igual y de signo contrario, dejando en
+      * REFERENCIA-ANULACION el número de orden del movimiento
+      * original, sin tocar cuentas.dat a mano.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+      *    Saldo de la cuenta de control (bóveda) y su propio libro de
+      *    movimientos: la reversa de un depósito/retiro tiene que
+      *    devolver también la contrapartida que movimiento.cbl posteó
+      *    al confirmar el movimiento original.
+           SELECT ARCHIVO-CONTROL ASSIGN TO 'control.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CTL.
+
+           SELECT ARCHIVO-CONTROL-MOV
+               ASSIGN TO 'control_movimientos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CTL-MOV.
+
+      *    Mismo archivo de bloqueo por cuenta que usa movimiento.cbl,
+      *    para que una reversa no compita con un depósito/retiro de
+      *    CAJA sobre la misma cuenta.
+           SELECT ARCHIVO-LOCK ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-LOCK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-CONTROL.
+           01 REGISTRO-CONTROL.
+               COPY "control.cpy".
+
+       FD  ARCHIVO-CONTROL-MOV.
+           01 REGISTRO-CONTROL-MOV.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-LOCK.
+           01 REGISTRO-LOCK             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  CUENTA-CORRIENTE.
+           COPY "cuenta.cpy".
+
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+
+       01  WS-FILE-STATUS-CTL     PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CTL-MOV PIC XX VALUE '00'.
+
+      *    Bloqueo por cuenta, igual que 105-BLOQUEAR-CUENTA /
+      *    190-DESBLOQUEAR-CUENTA de movimiento.cbl.
+       01  WS-FILE-STATUS-LOCK   PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-LOCK   PIC X(100).
+       01  WS-LOCK-OBTENIDO      PIC X(01) VALUE 'N'.
+           88 LOCK-OBTENIDO      VALUE 'S'.
+       01  WS-INTENTO-LOCK       PIC 9(02) VALUE ZERO.
+       01  WS-NANOSEG-ESPERA     PIC 9(09) COMP-5 VALUE 1000000000.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-MONTO-DISPLAY      PIC $ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-FECHA              PIC X(19).
+
+      *    Número de orden dentro del archivo de movimientos de la
+      *    cuenta (posición secuencial, 1 en adelante).
+       01  WS-NUMERO-MOVIMIENTO  PIC 9(04) VALUE ZERO.
+       01  WS-CANT-MOVIMIENTOS   PIC 9(04) VALUE ZERO.
+       01  WS-SELECCION          PIC 9(04) VALUE ZERO.
+
+      *    Datos del movimiento elegido, una vez localizado.
+       01  WS-MOV-MONTO          PIC S9(09)V99.
+       01  WS-MOV-TIPO           PIC X(01).
+       01  WS-MOV-TIPO-ORIGINAL  PIC X(01).
+       01  WS-MOV-REFERENCIA     PIC 9(04).
+
+       01  WS-ANULACION-VALIDA   PIC X(01) VALUE 'N'.
+           88 ANULACION-VALIDA   VALUE 'S'.
+
+      *    Identificación del cajero que autoriza la anulación, para
+      *    dejar rastro en el historial de movimientos.
+       01  WS-OPERADOR           PIC X(08).
+       01  WS-CANAL              PIC X(10) VALUE 'SUCURSAL'.
+
+      *    Para armar la fecha de la reversa en formato
+      *    YYYYMMDDHHMMSS, tal como espera movimientos.cpy.
+       01  WS-FECHA-HOY          PIC 9(08).
+       01  WS-HORA-AHORA         PIC 9(08).
+       01  WS-FECHA-MOVIMIENTO.
+           05 WS-FM-FECHA        PIC 9(08).
+           05 WS-FM-HORA         PIC 9(06).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- ANULACIÓN DE MOVIMIENTOS ----'.
+           DISPLAY 'Identificación del cajero: ' WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
+
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+               DISPLAY '--> OPERACIÓN CANCELADA'
+           ELSE
+               IF CUENTA-CERRADA OF CUENTA-CORRIENTE
+                   DISPLAY '--> LA CUENTA SE ENCUENTRA CERRADA'
+                   DISPLAY '--> NO SE PUEDEN REALIZAR OPERACIONES'
+               ELSE
+                   PERFORM 110-LISTAR-MOVIMIENTOS
+                   IF WS-CANT-MOVIMIENTOS = ZERO
+                       DISPLAY '--> LA CUENTA NO TIENE MOVIMIENTOS'
+                   ELSE
+                       PERFORM 120-ELEGIR-MOVIMIENTO
+                       IF ANULACION-VALIDA
+                           PERFORM 130-LOCALIZAR-MOVIMIENTO
+                           PERFORM 140-POSTEAR-REVERSA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+      *    Arma el nombre del archivo de movimientos de la cuenta
+      *    elegida, para que lo reutilicen 110/130/140.
+           105-ARMAR-NOMBRE-ARCHIVO SECTION.
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+      *    Recorre el historial de la cuenta y lo muestra numerado,
+      *    para que el usuario elija cuál movimiento anular.
+           110-LISTAR-MOVIMIENTOS SECTION.
+               PERFORM 105-ARMAR-NOMBRE-ARCHIVO.
+               MOVE ZERO TO WS-CANT-MOVIMIENTOS.
+               MOVE 'N' TO WS-EOF-FLAG.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR EL HISTORIAL DE LA CUENTA'
+               ELSE
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CANT-MOVIMIENTOS
+                               PERFORM 115-MOSTRAR-RENGLON
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+           115-MOSTRAR-RENGLON SECTION.
+               MOVE MONTO OF REGISTRO-MOVIMIENTO TO WS-MONTO-DISPLAY.
+               CALL 'FORMAT-FECHA' USING
+                   WS-FECHA FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+
+               DISPLAY WS-CANT-MOVIMIENTOS ' - ' WS-FECHA
+                   ' - ' WS-MONTO-DISPLAY
+                   WITH NO ADVANCING.
+
+               EVALUATE TRUE
+                   WHEN HABER OF REGISTRO-MOVIMIENTO
+                       DISPLAY ' - Depósito' WITH NO ADVANCING
+                   WHEN DEBE OF REGISTRO-MOVIMIENTO
+                       DISPLAY ' - Extracción' WITH NO ADVANCING
+                   WHEN INTERES OF REGISTRO-MOVIMIENTO
+                       DISPLAY ' - Interés' WITH NO ADVANCING
+               END-EVALUATE.
+
+               IF REFERENCIA-ANULACION OF REGISTRO-MOVIMIENTO
+                  NOT = ZERO
+                   DISPLAY ' (anula el movimiento '
+                       REFERENCIA-ANULACION OF REGISTRO-MOVIMIENTO
+                       ')'
+               ELSE
+                   DISPLAY SPACE
+               END-IF.
+
+           120-ELEGIR-MOVIMIENTO SECTION.
+               DISPLAY 'Elija el número de movimiento a anular '
+                   '(0 = cancelar): ' WITH NO ADVANCING.
+               ACCEPT WS-SELECCION.
+
+               IF WS-SELECCION = ZERO
+                   MOVE 'N' TO WS-ANULACION-VALIDA
+                   DISPLAY '--> OPERACIÓN CANCELADA'
+               ELSE
+                   IF WS-SELECCION >= 1
+                      AND WS-SELECCION <= WS-CANT-MOVIMIENTOS
+                       MOVE 'S' TO WS-ANULACION-VALIDA
+                   ELSE
+                       MOVE 'N' TO WS-ANULACION-VALIDA
+                       DISPLAY '--> SELECCIÓN INVÁLIDA'
+                   END-IF
+               END-IF.
+
+      *    Vuelve a recorrer el archivo hasta llegar al movimiento
+      *    número WS-SELECCION y guarda sus datos.
+           130-LOCALIZAR-MOVIMIENTO SECTION.
+               MOVE ZERO TO WS-NUMERO-MOVIMIENTO.
+               MOVE 'N' TO WS-EOF-FLAG.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               PERFORM UNTIL FIN-ARCHIVO
+                   OR WS-NUMERO-MOVIMIENTO = WS-SELECCION
+                   READ ARCHIVO-MOVIMIENTOS
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-NUMERO-MOVIMIENTO
+                           IF WS-NUMERO-MOVIMIENTO = WS-SELECCION
+                               MOVE MONTO OF REGISTRO-MOVIMIENTO
+                                   TO WS-MOV-MONTO
+                               MOVE TIPO-MOVIMIENTO
+                                   OF REGISTRO-MOVIMIENTO
+                                   TO WS-MOV-TIPO
+                               MOVE REFERENCIA-ANULACION
+                                   OF REGISTRO-MOVIMIENTO
+                                   TO WS-MOV-REFERENCIA
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE ARCHIVO-MOVIMIENTOS.
+
+      *    Ya no se puede anular una anulación: evita cadenas de
+      *    reversas sobre el mismo movimiento original.
+               IF WS-MOV-REFERENCIA NOT = ZERO
+                   DISPLAY '--> ESE MOVIMIENTO YA ES UNA ANULACIÓN'
+                   MOVE 'N' TO WS-ANULACION-VALIDA
+               END-IF.
+
+      *    Actualiza CC-SALDO en sentido contrario al movimiento
+      *    elegido y agrega el asiento de reversa al historial,
+      *    marcado con REFERENCIA-ANULACION. Toma el mismo bloqueo por
+      *    cuenta que usa movimiento.cbl para depósitos/retiros, así
+      *    una reversa no puede pisarse con una operación de CAJA
+      *    corriendo en simultáneo sobre la misma cuenta.
+           140-POSTEAR-REVERSA SECTION.
+               IF NOT ANULACION-VALIDA
+                   CONTINUE
+               ELSE
+                   MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                       TO CC-NUMERO-CUENTA OF RCC
+                   PERFORM 106-BLOQUEAR-CUENTA
+                   IF NOT LOCK-OBTENIDO
+                       DISPLAY '--> CUENTA OCUPADA, INTENTE '
+                           'NUEVAMENTE'
+                   ELSE
+                       OPEN I-O ARCHIVO-CUENTAS
+                       READ ARCHIVO-CUENTAS
+                           KEY IS CC-NUMERO-CUENTA OF RCC
+                           INVALID KEY
+                               DISPLAY '--> CUENTA NO ENCONTRADA'
+                           NOT INVALID KEY
+                               PERFORM 145-ACTUALIZAR-SALDO-Y-MOVIMIENTO
+                       END-READ
+                       CLOSE ARCHIVO-CUENTAS
+                       PERFORM 190-DESBLOQUEAR-CUENTA
+                   END-IF
+               END-IF.
+
+      *    Intenta tomar el bloqueo de la cuenta, igual que
+      *    105-BLOQUEAR-CUENTA en movimiento.cbl.
+           106-BLOQUEAR-CUENTA SECTION.
+               STRING
+                       "cuentas/" DELIMITED BY SIZE
+                       CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                       ".lck" DELIMITED BY SIZE
+                       INTO NOMBRE-ARCHIVO-LOCK
+               END-STRING.
+               MOVE 'N' TO WS-LOCK-OBTENIDO.
+               MOVE ZERO TO WS-INTENTO-LOCK.
+
+               PERFORM UNTIL LOCK-OBTENIDO OR WS-INTENTO-LOCK > 5
+                   ADD 1 TO WS-INTENTO-LOCK
+                   OPEN INPUT ARCHIVO-LOCK
+                   IF WS-FILE-STATUS-LOCK = '35'
+                       OPEN OUTPUT ARCHIVO-LOCK
+                       MOVE WS-OPERADOR TO REGISTRO-LOCK
+                       WRITE REGISTRO-LOCK
+                       CLOSE ARCHIVO-LOCK
+                       MOVE 'S' TO WS-LOCK-OBTENIDO
+                   ELSE
+                       CLOSE ARCHIVO-LOCK
+                       IF WS-INTENTO-LOCK <= 5
+                           CALL 'CBL_OC_NANOSLEEP' USING
+                               WS-NANOSEG-ESPERA
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+      *    Libera el bloqueo tomado en 106-BLOQUEAR-CUENTA.
+           190-DESBLOQUEAR-CUENTA SECTION.
+               CALL 'CBL_DELETE_FILE' USING NOMBRE-ARCHIVO-LOCK.
+
+           145-ACTUALIZAR-SALDO-Y-MOVIMIENTO SECTION.
+      *        Guardamos el tipo original antes de invertirlo: hace
+      *        falta más abajo para saber si corresponde postear la
+      *        contrapartida en la cuenta de control (sólo para 'D'/
+      *        'H', igual que 110/120-REALIZAR-DEPOSITO/RETIRO; el
+      *        interés nunca la posteó, así que tampoco su reversa).
+               MOVE WS-MOV-TIPO TO WS-MOV-TIPO-ORIGINAL.
+
+      *        El asiento de reversa mueve el saldo al revés de como
+      *        lo movió el original: si fue débito, se acredita; si
+      *        fue crédito (haber o interés), se debita.
+               IF WS-MOV-TIPO = 'D'
+                   ADD WS-MOV-MONTO TO CC-SALDO OF RCC
+                   MOVE 'H' TO WS-MOV-TIPO
+               ELSE
+                   SUBTRACT WS-MOV-MONTO FROM CC-SALDO OF RCC
+                   MOVE 'D' TO WS-MOV-TIPO
+               END-IF.
+
+               REWRITE RCC.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ACTUALIZAR EL SALDO'
+               ELSE
+                   PERFORM 150-GRABAR-MOVIMIENTO-REVERSA
+                   IF WS-MOV-TIPO-ORIGINAL NOT = 'I'
+                       PERFORM 155-POSTEAR-CONTROL-REVERSA
+                   END-IF
+                   DISPLAY '---> ANULACIÓN CONFIRMADA S.E.U.O'
+               END-IF.
+
+           150-GRABAR-MOVIMIENTO-REVERSA SECTION.
+               MOVE WS-MOV-MONTO TO MONTO OF REGISTRO-MOVIMIENTO.
+               MOVE WS-MOV-TIPO
+                   TO TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+               MOVE WS-SELECCION
+                   TO REFERENCIA-ANULACION OF REGISTRO-MOVIMIENTO.
+               MOVE WS-OPERADOR TO OPERADOR OF REGISTRO-MOVIMIENTO.
+               MOVE WS-CANAL TO CANAL OF REGISTRO-MOVIMIENTO.
+               MOVE CC-SUCURSAL OF RCC
+                   TO SUCURSAL OF REGISTRO-MOVIMIENTO.
+
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA-AHORA FROM TIME.
+               MOVE WS-FECHA-HOY TO WS-FM-FECHA.
+      *        WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+               DIVIDE WS-HORA-AHORA BY 100 GIVING WS-FM-HORA.
+               MOVE WS-FECHA-MOVIMIENTO
+                   TO FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+
+               PERFORM 105-ARMAR-NOMBRE-ARCHIVO.
+               OPEN EXTEND ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE MOVIMIENTOS'
+               ELSE
+                   WRITE REGISTRO-MOVIMIENTO
+                   IF WS-FILE-STATUS-MOV NOT = '00'
+                       DISPLAY 'ERROR AL GRABAR LA REVERSA'
+                   END-IF
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+      *    Contrapartida en la cuenta de control, igual que
+      *    135-POSTEAR-CONTROL en movimiento.cbl: la reversa mueve
+      *    CTL-SALDO en el sentido que le corresponde a su propio
+      *    WS-MOV-TIPO (ya invertido en 145), no al del movimiento
+      *    original, así el libro de control queda cuadrado con lo que
+      *    en definitiva pasó con el efectivo.
+           155-POSTEAR-CONTROL-REVERSA SECTION.
+               OPEN I-O ARCHIVO-CONTROL.
+               IF WS-FILE-STATUS-CTL = '35'
+                   OPEN OUTPUT ARCHIVO-CONTROL
+                   MOVE ZERO TO CTL-SALDO OF REGISTRO-CONTROL
+                   WRITE REGISTRO-CONTROL
+                   CLOSE ARCHIVO-CONTROL
+                   OPEN I-O ARCHIVO-CONTROL
+               END-IF.
+               IF WS-FILE-STATUS-CTL NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR LA CUENTA DE CONTROL'
+               ELSE
+                   READ ARCHIVO-CONTROL INTO REGISTRO-CONTROL
+                   END-READ
+                   IF WS-MOV-TIPO = 'H'
+                       ADD WS-MOV-MONTO
+                           TO CTL-SALDO OF REGISTRO-CONTROL
+                   ELSE
+                       SUBTRACT WS-MOV-MONTO
+                           FROM CTL-SALDO OF REGISTRO-CONTROL
+                   END-IF
+                   REWRITE REGISTRO-CONTROL
+                   CLOSE ARCHIVO-CONTROL
+
+                   MOVE REGISTRO-MOVIMIENTO TO REGISTRO-CONTROL-MOV
+                   OPEN EXTEND ARCHIVO-CONTROL-MOV
+                   IF WS-FILE-STATUS-CTL-MOV = '35'
+                       OPEN OUTPUT ARCHIVO-CONTROL-MOV
+                   END-IF
+                   IF WS-FILE-STATUS-CTL-MOV NOT = '00'
+                       DISPLAY 'ERROR AL ABRIR EL LIBRO DE CONTROL'
+                   ELSE
+                       WRITE REGISTRO-CONTROL-MOV
+                       CLOSE ARCHIVO-CONTROL-MOV
+                   END-IF
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
