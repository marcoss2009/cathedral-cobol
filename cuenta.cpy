@@ -6,4 +6,42 @@
            05    CC-ESTADO-CUENTA    PIC X(01).
                  88    CUENTA-ACTIVA    VALUE 'A'.
                  88    CUENTA-CERRADA   VALUE 'C'.
-                 
\ No newline at end of file
+                 88    CUENTA-DORMIDA   VALUE 'D'.
+      *    Cuenta retenida: bloqueada para depósitos y retiros (ej.
+      *    investigación de fraude, orden judicial) sin cerrarla.
+                 88    CUENTA-RETENIDA  VALUE 'R'.
+      *    Descubierto autorizado: hasta cuánto puede quedar en
+      *    negativo el saldo de la cuenta.
+           05    CC-LIMITE-DESCUBIERTO PIC 9(12)V99.
+      *    DNI del cliente titular, clave de ARCHIVO-CLIENTES. Permite
+      *    agrupar varias cuentas de un mismo cliente.
+           05    CC-DNI-TITULAR      PIC 9(08).
+      *    Tipo de cuenta: corriente (con descubierto, sin interés) o
+      *    caja de ahorro (con interés, sin descubierto).
+           05    CC-TIPO-CUENTA      PIC X(01) VALUE 'C'.
+                 88    CUENTA-CORRIENTE-TIPO  VALUE 'C'.
+                 88    CAJA-DE-AHORRO          VALUE 'S'.
+      *    Moneda en la que se lleva la cuenta.
+           05    CC-MONEDA           PIC X(03) VALUE 'ARS'.
+                 88    MONEDA-PESOS        VALUE 'ARS'.
+                 88    MONEDA-DOLARES      VALUE 'USD'.
+      *    PIN de la cuenta: CAJA lo exige antes de depositar o
+      *    retirar, para que no alcance con saber o adivinar el
+      *    número de cuenta o el nombre del titular.
+           05    CC-PIN              PIC 9(04).
+      *    Cotitulares de una cuenta conjunta, además del titular
+      *    principal (CC-DNI-TITULAR). Cada uno referencia su DNI en
+      *    ARCHIVO-CLIENTES, con su rol dentro de la cuenta.
+           05    CC-CANT-COTITULARES PIC 9(01) VALUE ZERO.
+           05    CC-COTITULARES      OCCURS 3 TIMES.
+                 10  CC-DNI-COTITULAR    PIC 9(08).
+                 10  CC-ROL-COTITULAR    PIC X(01) VALUE 'J'.
+                     88  TITULAR-CONJUNTO    VALUE 'J'.
+      *    Fecha y hora de apertura de la cuenta, AAAAMMDDHHMMSS
+      *    (mismo formato que FECHA-MOVIMIENTO en movimientos.cpy).
+      *    Sirve para reportes de antigüedad de relación y aniversario
+      *    de clientes.
+           05    CC-FECHA-APERTURA   PIC X(14).
+      *    Sucursal donde se abrió la cuenta, para poder correr
+      *    LISTADO-CUENTAS y CIERRE-DIARIO discriminados por sucursal.
+           05    CC-SUCURSAL         PIC 9(03).
