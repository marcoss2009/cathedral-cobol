@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETENER-CUENTA.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Congela o descongela una cuenta corriente sin cerrarla (ej.
+      * investigación de fraude, orden judicial). A diferencia de
+      * CERRAR-CUENTA no exige saldo cero, ni es definitivo: la misma
+      * pantalla vuelve a poner la cuenta activa cuando se levanta la
+      * retención. Reutilizamos BUSCAR-CUENTA para ubicarla, igual
+      * que CAJA y CERRAR-CUENTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  CUENTA-CORRIENTE.
+           COPY "cuenta.cpy".
+
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-CONFIRMA           PIC X VALUE 'N'.
+
+       01  WS-NUEVO-ESTADO       PIC X(01).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- RETENCIÓN DE CUENTA ----'.
+           CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
+
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+               DISPLAY '--> OPERACIÓN CANCELADA'
+           ELSE
+               PERFORM 100-VALIDAR-Y-ACTUALIZAR
+           END-IF.
+
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-VALIDAR-Y-ACTUALIZAR SECTION.
+               IF CUENTA-CERRADA OF CUENTA-CORRIENTE
+                   DISPLAY '--> LA CUENTA SE ENCUENTRA CERRADA'
+               ELSE
+                   DISPLAY 'Cliente: '
+                       CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE
+                   IF CUENTA-RETENIDA OF CUENTA-CORRIENTE
+                       DISPLAY '--> LA CUENTA ESTÁ RETENIDA'
+                       DISPLAY 'Confirma levantar la retención '
+                           '(S/N): ' WITH NO ADVANCING
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                           MOVE 'A' TO WS-NUEVO-ESTADO
+                           PERFORM 110-GRABAR-ESTADO
+                           DISPLAY '--> RETENCIÓN LEVANTADA'
+                       ELSE
+                           DISPLAY '--> OPERACIÓN CANCELADA'
+                       END-IF
+                   ELSE
+                       DISPLAY 'Confirma retener la cuenta '
+                           '(S/N): ' WITH NO ADVANCING
+                       ACCEPT WS-CONFIRMA
+                       IF WS-CONFIRMA = 'S' OR WS-CONFIRMA = 's'
+                           MOVE 'R' TO WS-NUEVO-ESTADO
+                           PERFORM 110-GRABAR-ESTADO
+                           DISPLAY '--> CUENTA RETENIDA CORRECTAMENTE'
+                       ELSE
+                           DISPLAY '--> OPERACIÓN CANCELADA'
+                       END-IF
+                   END-IF
+               END-IF.
+
+           110-GRABAR-ESTADO SECTION.
+               MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   TO CC-NUMERO-CUENTA OF RCC.
+               OPEN I-O ARCHIVO-CUENTAS.
+               READ ARCHIVO-CUENTAS
+                   KEY IS CC-NUMERO-CUENTA OF RCC
+                   INVALID KEY
+                       DISPLAY '----> CUENTA NO ENCONTRADA'
+                   NOT INVALID KEY
+                       MOVE WS-NUEVO-ESTADO TO CC-ESTADO-CUENTA OF RCC
+                       REWRITE RCC
+                       IF WS-FILE-STATUS NOT = '00'
+                           DISPLAY '----> ERROR AL ACTUALIZAR LA CUENTA'
+                       END-IF
+               END-READ.
+               CLOSE ARCHIVO-CUENTAS.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
