@@ -6,16 +6,32 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA
+                   OF REGISTRO-CUENTA-CORRIENTE
                FILE STATUS IS WS-FILE-STATUS.
 
       *    Vamos a crear un archivo de movimientos para almacenar
       *    los movimientos de cada cuenta individualmente.
-           SELECT ARCHIVO-MOVIMIENTOS 
+           SELECT ARCHIVO-MOVIMIENTOS
            ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS-MOV.
 
+      *    Al terminar la carga hay que empujar el contador de
+      *    ALTA-CUENTA-CORRIENTE más allá del número cargado a mano,
+      *    para que las dos vías de alta de cuentas no choquen.
+           SELECT ARCHIVO-CONTADOR ASSIGN TO 'contador.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CONTADOR.
+
+      *    Carga masiva: archivo de texto de formato fijo, un
+      *    renglón por cuenta a migrar (ver LINEA-CARGA).
+           SELECT ARCHIVO-CARGA ASSIGN TO 'carga_cuentas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CARGA.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-CUENTAS.
@@ -26,6 +42,18 @@
            01 REGISTRO-MOVIMIENTO.
                COPY "movimientos.cpy".
 
+       FD  ARCHIVO-CONTADOR.
+           01 REGISTRO-CONTADOR.
+      *        Guarda sólo la base de 7 dígitos, igual que
+      *        ALTA-CUENTA-CORRIENTE; el 8vo dígito es el verificador.
+               05 CONTADOR-CUENTA PIC 9(07).
+
+      *    Titular en las primeras 30 posiciones, número de cuenta
+      *    en las 8 siguientes (formato fijo, sin delimitadores).
+       FD  ARCHIVO-CARGA.
+           01 LINEA-CARGA.
+               05 LC-NOMBRE          PIC X(30).
+               05 LC-NUMERO-CUENTA   PIC 9(08).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC XX VALUE '00'.
@@ -37,47 +65,235 @@
        01  NOMBRE-ARCHIVO-MOV       PIC X(100).
        01  RCC-MOV                  PIC X(1) VALUE SPACE.
 
+       01  WS-FILE-STATUS-CONTADOR PIC XX VALUE '00'.
+       01  WS-BASE-CUENTA-CARGA    PIC 9(07).
+       01  WS-CUENTA-DUPLICADA     PIC X(01) VALUE 'N'.
+           88 CUENTA-DUPLICADA     VALUE 'S'.
+
+       01  WS-CUENTA-GRABADA       PIC X(01) VALUE 'N'.
+           88 CUENTA-GRABADA-OK    VALUE 'S'.
+
+      *    Dígito verificador de CC-NUMERO-CUENTA, calculado igual que
+      *    en ALTA-CUENTA-CORRIENTE: esta vía de carga no lo recibe
+      *    del archivo/operador, así que hay que asignarlo, o la
+      *    cuenta migrada queda inoperable en MOVIMIENTO-CUENTA.
+       01  WS-DIGITO-CALCULADO     PIC 9(01).
+
+       01  WS-MODO-CARGA           PIC 9 VALUE ZERO.
+
+       01  WS-FILE-STATUS-CARGA    PIC XX VALUE '00'.
+       01  WS-CANT-CARGADAS        PIC 9(06) VALUE ZERO.
+       01  WS-CANT-RECHAZADAS      PIC 9(06) VALUE ZERO.
+
+      *    Fecha y hora de carga, con el mismo armado AAAAMMDDHHMMSS
+      *    que usa MOVIMIENTO-CUENTA para FECHA-MOVIMIENTO. Las cuentas
+      *    migradas quedan con la fecha de la migración, no con una
+      *    fecha de apertura original que este archivo no trae.
+       01  WS-FECHA-HOY            PIC 9(08).
+       01  WS-HORA-AHORA           PIC 9(08).
+       01  WS-FECHA-APERTURA.
+           05 WS-FA-FECHA          PIC 9(08).
+           05 WS-FA-HORA           PIC 9(06).
+
        PROCEDURE DIVISION.
        000-MAIN-LOGIC SECTION.
-           PERFORM 100-APERTURA-DE-CUENTA.
+           DISPLAY '--- APERTURA DE CUENTAS CORRIENTES ---'.
+           DISPLAY '1. Carga individual'.
+           DISPLAY '2. Carga masiva desde archivo'.
+           DISPLAY 'Elija el modo de carga: ' WITH NO ADVANCING.
+           ACCEPT WS-MODO-CARGA.
+
+           OPEN I-O ARCHIVO-CUENTAS.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT ARCHIVO-CUENTAS
+               CLOSE ARCHIVO-CUENTAS
+               OPEN I-O ARCHIVO-CUENTAS
+           END-IF.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'Error al abrir archivo de cuentas'
+           END-IF.
+
+           EVALUATE WS-MODO-CARGA
+               WHEN 2
+                   PERFORM 200-CARGA-MASIVA
+               WHEN OTHER
+                   PERFORM 100-APERTURA-DE-CUENTA
+           END-EVALUATE.
+
+           CLOSE ARCHIVO-CUENTAS.
            PERFORM 900-FINALIZAR-PROGRAMA.
 
            100-APERTURA-DE-CUENTA SECTION.
-               DISPLAY '--- APERTURA DE CUENTAS CORRIENTES ---'.
-               OPEN EXTEND ARCHIVO-CUENTAS.
-               IF WS-FILE-STATUS NOT = '00'
-                   DISPLAY 'Error al abrir archivo de cuentas'
-               END-IF.
-      
                DISPLAY 'Titular: ' WITH NO ADVANCING.
                ACCEPT CC-NOMBRE-CLIENTE.
-      
+
+               PERFORM 102-INGRESAR-NUMERO-CUENTA
+                   UNTIL NOT CUENTA-DUPLICADA.
+
+               PERFORM 106-GRABAR-CUENTA-Y-MOVIMIENTOS.
+               IF CUENTA-GRABADA-OK
+                   DISPLAY 'Cuenta creada correctamente'
+               END-IF.
+
+      *    Pide el número de cuenta y rechaza el ingreso si ya existe
+      *    una cuenta con ese número, para que la carga manual no
+      *    choque con una ya dada de alta por ALTA-CUENTA-CORRIENTE.
+           102-INGRESAR-NUMERO-CUENTA SECTION.
                DISPLAY 'Numero de Cuenta: ' WITH NO ADVANCING.
                ACCEPT CC-NUMERO-CUENTA.
-      
+               PERFORM 104-ASIGNAR-DIGITO-VERIFICADOR.
+               PERFORM 103-VERIFICAR-DUPLICADO.
+
+      *    Chequea si ya existe una cuenta con el número que está
+      *    puesto en CC-NUMERO-CUENTA. La usan tanto la carga
+      *    individual como la masiva.
+           103-VERIFICAR-DUPLICADO SECTION.
+               READ ARCHIVO-CUENTAS
+                   KEY IS CC-NUMERO-CUENTA OF REGISTRO-CUENTA-CORRIENTE
+                   INVALID KEY
+                       MOVE 'N' TO WS-CUENTA-DUPLICADA
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CUENTA-DUPLICADA
+                       DISPLAY
+                       '--> YA EXISTE UNA CUENTA CON ESE NÚMERO'
+               END-READ.
+
+      *    Calcula y graba el dígito verificador (8vo dígito) de
+      *    CC-NUMERO-CUENTA a partir de su base de 7 dígitos, igual
+      *    que ASIGNAR-NUMERO-CUENTA en ALTA-CUENTA-CORRIENTE.
+           104-ASIGNAR-DIGITO-VERIFICADOR SECTION.
+               CALL 'CALCULAR-DIGITO-VERIFICADOR' USING
+                   CC-NUMERO-CUENTA WS-DIGITO-CALCULADO.
+               MOVE WS-DIGITO-CALCULADO TO CC-NUMERO-CUENTA (8:1).
+
+      *    Graba REGISTRO-CUENTA-CORRIENTE (ya con nombre y número
+      *    cargados) más su archivo de movimientos vacío, y empuja el
+      *    contador. Deja CUENTA-GRABADA-OK en 'S' si todo salió bien.
+           106-GRABAR-CUENTA-Y-MOVIMIENTOS SECTION.
+               MOVE 'N' TO WS-CUENTA-GRABADA.
                MOVE 0.00 TO CC-SALDO.
                MOVE 'A' TO CC-ESTADO-CUENTA.
+               MOVE 0.00 TO CC-LIMITE-DESCUBIERTO.
+      *        Esta vía de carga es para migrar cuentas corrientes
+      *        en pesos.
+               MOVE 'C' TO CC-TIPO-CUENTA.
+               MOVE 'ARS' TO CC-MONEDA.
+      *        Las cuentas migradas no traen PIN propio: quedan con
+      *        uno provisorio y el titular debe cambiarlo en su
+      *        primera visita a la sucursal.
+               MOVE 0000 TO CC-PIN.
+      *        El extracto de la cuenta legada no trae sucursal; queda
+      *        en la 000 (casa central) hasta que se corrija a mano.
+               MOVE ZERO TO CC-SUCURSAL.
+      *        Esta vía de carga no trae DNI del titular ni
+      *        cotitulares; quedan en blanco hasta que se corrijan a
+      *        mano, y sin esto se pisaría el titular de la cuenta
+      *        anterior en cada renglón de una carga masiva.
+               MOVE ZERO TO CC-DNI-TITULAR.
+               MOVE ZERO TO CC-CANT-COTITULARES.
+
+               ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+               ACCEPT WS-HORA-AHORA FROM TIME.
+               MOVE WS-FECHA-HOY TO WS-FA-FECHA.
+      *        WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+               DIVIDE WS-HORA-AHORA BY 100 GIVING WS-FA-HORA.
+               MOVE WS-FECHA-APERTURA TO CC-FECHA-APERTURA.
+
                WRITE REGISTRO-CUENTA-CORRIENTE.
 
-      *        Generamos el nombre del archivo de esta cuenta
-               STRING 
-                       "cuentas/" DELIMITED BY SIZE 
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL GRABAR LA CUENTA'
+               ELSE
+      *            Generamos el nombre del archivo de esta cuenta
+                   STRING
+                       "cuentas/" DELIMITED BY SIZE
                        CC-NUMERO-CUENTA DELIMITED BY SIZE
                        ".dat" DELIMITED BY SIZE
                        INTO NOMBRE-ARCHIVO-MOV
-               END-STRING.
+                   END-STRING
+
+      *            Generamos el archivo vacio
+                   OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+                   IF WS-FILE-STATUS-MOV NOT = '00'
+                       DISPLAY "ERROR AL CREAR ARCHIVO DE MOVIMIENTOS"
+                   ELSE
+                       MOVE 'S' TO WS-CUENTA-GRABADA
+                   END-IF
+                   CLOSE ARCHIVO-MOVIMIENTOS
+                   PERFORM 108-ACTUALIZAR-CONTADOR
+               END-IF.
 
-      *        Generamos el archivo vacio
-               OPEN OUTPUT ARCHIVO-MOVIMIENTOS
-               IF WS-FILE-STATUS-MOV NOT = '00'
-                   DISPLAY "ERROR AL CREAR ARCHIVO DE MOVIMIENTOS"
+      *    Empuja ARCHIVO-CONTADOR más allá del número recién cargado
+      *    a mano, para que ALTA-CUENTA-CORRIENTE nunca vuelva a
+      *    emitir ese mismo número.
+           108-ACTUALIZAR-CONTADOR SECTION.
+               OPEN I-O ARCHIVO-CONTADOR.
+               IF WS-FILE-STATUS-CONTADOR NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CONTADOR'
                ELSE
-                   DISPLAY "ARCHIVO DE MOVIMIENTOS CREADO CORRECTAMENTE"
-               END-IF
-               CLOSE ARCHIVO-MOVIMIENTOS
-      
-               CLOSE ARCHIVO-CUENTAS.
-               DISPLAY 'Cuenta creada correctamente'.
+                   READ ARCHIVO-CONTADOR INTO REGISTRO-CONTADOR
+                   END-READ
+                   MOVE CC-NUMERO-CUENTA OF REGISTRO-CUENTA-CORRIENTE
+                       (1:7) TO WS-BASE-CUENTA-CARGA
+                   IF WS-BASE-CUENTA-CARGA
+                       >= CONTADOR-CUENTA OF REGISTRO-CONTADOR
+                       MOVE WS-BASE-CUENTA-CARGA
+                           TO CONTADOR-CUENTA OF REGISTRO-CONTADOR
+                       REWRITE REGISTRO-CONTADOR
+                   END-IF
+                   CLOSE ARCHIVO-CONTADOR
+               END-IF.
+
+      *    Lee ARCHIVO-CARGA renglón por renglón y da de alta cada
+      *    cuenta, informando al final cuántas se cargaron y cuántas
+      *    se rechazaron (y por qué).
+           200-CARGA-MASIVA SECTION.
+               MOVE ZERO TO WS-CANT-CARGADAS.
+               MOVE ZERO TO WS-CANT-RECHAZADAS.
+               MOVE 'N' TO WS-EOF-FLAG.
+
+               OPEN INPUT ARCHIVO-CARGA.
+               IF WS-FILE-STATUS-CARGA NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CARGA MASIVA'
+               ELSE
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-CARGA
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               PERFORM 210-PROCESAR-RENGLON-CARGA
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-CARGA
+                   DISPLAY '---- CARGA MASIVA FINALIZADA ----'
+                   DISPLAY 'Cuentas cargadas: ' WS-CANT-CARGADAS
+                   DISPLAY 'Cuentas rechazadas: ' WS-CANT-RECHAZADAS
+               END-IF.
+
+      *    Valida y graba una cuenta a partir del renglón leído de
+      *    ARCHIVO-CARGA, llevando la cuenta de altas y rechazos.
+           210-PROCESAR-RENGLON-CARGA SECTION.
+               MOVE LC-NOMBRE TO CC-NOMBRE-CLIENTE.
+               MOVE LC-NUMERO-CUENTA TO CC-NUMERO-CUENTA.
+               PERFORM 104-ASIGNAR-DIGITO-VERIFICADOR.
+
+               IF CC-NOMBRE-CLIENTE = SPACES
+                   DISPLAY '--> RECHAZADA (titular en blanco): '
+                       LC-NUMERO-CUENTA
+                   ADD 1 TO WS-CANT-RECHAZADAS
+               ELSE
+                   PERFORM 103-VERIFICAR-DUPLICADO
+                   IF CUENTA-DUPLICADA
+                       ADD 1 TO WS-CANT-RECHAZADAS
+                   ELSE
+                       PERFORM 106-GRABAR-CUENTA-Y-MOVIMIENTOS
+                       IF CUENTA-GRABADA-OK
+                           ADD 1 TO WS-CANT-CARGADAS
+                       ELSE
+                           ADD 1 TO WS-CANT-RECHAZADAS
+                       END-IF
+                   END-IF
+               END-IF.
 
            900-FINALIZAR-PROGRAMA SECTION.
-               STOP RUN.
+               EXIT PROGRAM.
