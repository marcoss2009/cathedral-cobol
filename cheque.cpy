@@ -0,0 +1,12 @@
+      * ARCHIVO CON LA DEFINICION DEL REGISTRO DE CHEQUES EMITIDOS
+           05    CH-NUMERO-CHEQUE    PIC 9(08).
+      *    Cuenta corriente contra la que se libró el cheque.
+           05    CH-NUMERO-CUENTA    PIC 9(08).
+           05    CH-BENEFICIARIO     PIC X(30).
+           05    CH-MONTO            PIC S9(12)V99.
+      *    Fecha de emisión en formato YYYYMMDD.
+           05    CH-FECHA-EMISION    PIC X(08).
+           05    CH-ESTADO           PIC X(01) VALUE 'E'.
+                 88    CHEQUE-EMITIDO      VALUE 'E'.
+                 88    CHEQUE-COBRADO      VALUE 'C'.
+                 88    CHEQUE-RECHAZADO    VALUE 'R'.
