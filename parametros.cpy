@@ -0,0 +1,23 @@
+      * ARCHIVO CON LOS PARAMETROS DE LOS PROCESOS BATCH
+      * (ARCHIVO-PARAMETROS, registro único, parametros.dat). Permite
+      * cambiar tasas y otros valores de negocio sin recompilar los
+      * programas que los usan.
+      *    Tasa de interés mensual que acredita INTERES-MENSUAL.
+           05    PA-TASA-INTERES            PIC V9(04).
+      *    Tipo de cambio USD/ARS que aplica CAJA a las operaciones
+      *    posteadas en una moneda distinta a la de la cuenta.
+           05    PA-TASA-CAMBIO             PIC 9(06)V9999.
+      *    Meses sin movimientos a partir de los cuales
+      *    DETECTAR-DORMIDAS marca una cuenta como dormida.
+           05    PA-MESES-INACTIVIDAD       PIC 9(02).
+      *    Comisión que DETECTAR-DORMIDAS debita al declarar una
+      *    cuenta dormida.
+           05    PA-MONTO-COMISION-DORMIDA  PIC S9(12)V99.
+      *    Meses de movimientos que ARCHIVAR-MOVIMIENTOS conserva en
+      *    el archivo activo de cada cuenta antes de archivarlos.
+           05    PA-MESES-RETENCION-ARCHIVO PIC 9(02).
+      *    Fecha (AAAAMMDD) desde la que rige el juego de parámetros
+      *    actual, a título informativo.
+           05    PA-FECHA-VIGENCIA          PIC 9(08).
+      *    Depósito mínimo exigido para abrir una cuenta nueva.
+           05    PA-MONTO-MINIMO-APERTURA   PIC S9(12)V99.
