@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-MOVIMIENTOS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Exporta los movimientos de una cuenta, o de todas, a un
+      * archivo delimitado por comas (cuenta, monto, DEBE/HABER,
+      * fecha formateada) apto para cargar en una herramienta externa
+      * de reportes impositivos o analítica. Hasta ahora el único
+      * consumidor de cuentas/<cuenta>.dat era CONSULTAR-MOVIMIENTOS,
+      * que solo lo muestra por pantalla; acá reutilizamos el mismo
+      * FORMAT-FECHA que usa ese programa para la fecha, y el mismo
+      * armado de nombre de archivo dinámico que ya usan
+      * CONSULTAR-MOVIMIENTOS, DETECTAR-DORMIDAS y ARCHIVAR-MOVIMIENTOS
+      * para abrir cuentas/<cuenta>.dat.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Archivo de movimientos de la cuenta que se está exportando
+      *    en cada vuelta.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+           SELECT ARCHIVO-EXPORT ASSIGN TO 'movimientos_export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-EXPORT
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-EXPORT       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-EXP    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+       01  WS-EOF-MOV            PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO-MOV    VALUE 'Y'.
+
+      *    Cuenta a exportar; 0 exporta todas las cuentas de
+      *    cuentas.dat.
+       01  WS-NUMERO-CUENTA      PIC 9(08).
+
+       01  WS-MONTO-DISPLAY      PIC -ZZZZZZZZZZZZ9.99.
+       01  WS-TIPO-DISPLAY       PIC X(05).
+       01  WS-FECHA              PIC X(19).
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-MOVIMIENTOS   PIC 9(08) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- EXPORTACIÓN DE MOVIMIENTOS ----'.
+           DISPLAY 'Número de cuenta (0 = TODAS): ' WITH NO ADVANCING.
+           ACCEPT WS-NUMERO-CUENTA.
+           PERFORM 100-GENERAR-EXPORT.
+           DISPLAY '---- CUENTAS EXPORTADAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- MOVIMIENTOS EXPORTADOS: ' WS-CANT-MOVIMIENTOS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-GENERAR-EXPORT SECTION.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   OPEN OUTPUT ARCHIVO-EXPORT
+                   IF WS-FILE-STATUS-EXP NOT = '00'
+                       DISPLAY 'ERROR AL CREAR EL ARCHIVO DE EXPORT'
+                   ELSE
+                       PERFORM 110-ESCRIBIR-ENCABEZADO
+                       IF WS-NUMERO-CUENTA = ZERO
+                           PERFORM 120-EXPORTAR-TODAS-LAS-CUENTAS
+                       ELSE
+                           PERFORM 130-EXPORTAR-UNA-CUENTA
+                       END-IF
+                       CLOSE ARCHIVO-EXPORT
+                       DISPLAY '--> ARCHIVO GENERADO: '
+                           'movimientos_export.csv'
+                   END-IF
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE 'CUENTA,MONTO,TIPO,FECHA' TO LINEA-EXPORT.
+               WRITE LINEA-EXPORT.
+
+           120-EXPORTAR-TODAS-LAS-CUENTAS SECTION.
+               PERFORM UNTIL FIN-ARCHIVO
+                   READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CANT-CUENTAS
+                           PERFORM 140-EXPORTAR-ARCHIVO-DE-CUENTA
+                   END-READ
+               END-PERFORM.
+
+           130-EXPORTAR-UNA-CUENTA SECTION.
+               MOVE WS-NUMERO-CUENTA TO CC-NUMERO-CUENTA OF RCC.
+               READ ARCHIVO-CUENTAS
+                   KEY IS CC-NUMERO-CUENTA OF RCC
+                   INVALID KEY
+                       DISPLAY '----> CUENTA NO ENCONTRADA'
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CANT-CUENTAS
+                       PERFORM 140-EXPORTAR-ARCHIVO-DE-CUENTA
+               END-READ.
+
+      *    Recorre cuentas/<cuenta>.dat de la cuenta ya ubicada en RCC
+      *    y escribe un renglón por movimiento.
+           140-EXPORTAR-ARCHIVO-DE-CUENTA SECTION.
+               MOVE 'N' TO WS-EOF-MOV.
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV = '00'
+                   PERFORM UNTIL FIN-ARCHIVO-MOV
+                       READ ARCHIVO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO-MOV TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CANT-MOVIMIENTOS
+                               PERFORM 150-ESCRIBIR-RENGLON
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+      *    Un renglón por movimiento: número de cuenta, monto, tipo
+      *    (DEBE/HABER, el interés se exporta como HABER porque
+      *    acredita la cuenta igual que un depósito) y fecha formateada
+      *    con FORMAT-FECHA, la misma que usa CONSULTAR-MOVIMIENTOS.
+           150-ESCRIBIR-RENGLON SECTION.
+               MOVE MONTO OF REGISTRO-MOVIMIENTO TO WS-MONTO-DISPLAY.
+
+               EVALUATE TRUE
+                   WHEN DEBE OF REGISTRO-MOVIMIENTO
+                       MOVE 'DEBE' TO WS-TIPO-DISPLAY
+                   WHEN HABER OF REGISTRO-MOVIMIENTO
+                       MOVE 'HABER' TO WS-TIPO-DISPLAY
+                   WHEN INTERES OF REGISTRO-MOVIMIENTO
+                       MOVE 'HABER' TO WS-TIPO-DISPLAY
+                   WHEN OTHER
+                       MOVE SPACES TO WS-TIPO-DISPLAY
+               END-EVALUATE.
+
+               CALL 'FORMAT-FECHA' USING
+                   WS-FECHA FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO.
+
+               MOVE SPACES TO LINEA-EXPORT.
+               STRING
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-MONTO-DISPLAY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-TIPO-DISPLAY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-FECHA DELIMITED BY SIZE
+                   INTO LINEA-EXPORT
+               END-STRING.
+               WRITE LINEA-EXPORT.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
