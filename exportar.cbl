@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-CUENTAS-CSV.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Recorre cuentas.dat entero y escribe cuentas.csv, un
+      * delimitado por comas con encabezado (número, nombre, saldo,
+      * estado) que se abre directo en cualquier planilla de cálculo,
+      * para que back-office pueda conciliar contra el feed del core
+      * sin tener que leer el layout interno de cuenta.cpy. Se puede
+      * correr a demanda o sumarlo al batch nocturno.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVO-CSV ASSIGN TO 'cuentas.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-CSV
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-CSV          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CSV    PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-SALDO-DISPLAY      PIC -ZZZZZZZZZZZZ9.99.
+       01  WS-ESTADO-DISPLAY     PIC X(10).
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- EXPORTACIÓN DE CUENTAS A CSV ----'.
+           PERFORM 100-GENERAR-CSV.
+           DISPLAY '---- CUENTAS EXPORTADAS: ' WS-CANT-CUENTAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-GENERAR-CSV SECTION.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   OPEN OUTPUT ARCHIVO-CSV
+                   IF WS-FILE-STATUS-CSV NOT = '00'
+                       DISPLAY 'ERROR AL CREAR EL ARCHIVO CSV'
+                   ELSE
+                       PERFORM 110-ESCRIBIR-ENCABEZADO
+                       PERFORM UNTIL FIN-ARCHIVO
+                           READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                               AT END
+                                   SET FIN-ARCHIVO TO TRUE
+                               NOT AT END
+                                   ADD 1 TO WS-CANT-CUENTAS
+                                   PERFORM 120-ESCRIBIR-RENGLON
+                           END-READ
+                       END-PERFORM
+                       CLOSE ARCHIVO-CSV
+                       DISPLAY '--> ARCHIVO GENERADO: cuentas.csv'
+                   END-IF
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE 'NUMERO,NOMBRE,SALDO,ESTADO' TO LINEA-CSV.
+               WRITE LINEA-CSV.
+
+      *    Un renglón por cuenta, en el mismo orden que el
+      *    encabezado. El nombre va entre comillas por si trae
+      *    espacios; los otros campos no admiten comas.
+           120-ESCRIBIR-RENGLON SECTION.
+               EVALUATE TRUE
+                   WHEN CUENTA-ACTIVA OF RCC
+                       MOVE "ACTIVA" TO WS-ESTADO-DISPLAY
+                   WHEN CUENTA-CERRADA OF RCC
+                       MOVE "CERRADA" TO WS-ESTADO-DISPLAY
+                   WHEN CUENTA-DORMIDA OF RCC
+                       MOVE "DORMIDA" TO WS-ESTADO-DISPLAY
+                   WHEN OTHER
+                       MOVE "DESCONOCIDO" TO WS-ESTADO-DISPLAY
+               END-EVALUATE.
+
+               MOVE CC-SALDO OF RCC TO WS-SALDO-DISPLAY.
+
+               MOVE SPACES TO LINEA-CSV.
+               STRING
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   CC-NOMBRE-CLIENTE OF RCC DELIMITED BY SIZE
+                   '"' DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-ESTADO-DISPLAY DELIMITED BY SIZE
+                   INTO LINEA-CSV
+               END-STRING.
+               WRITE LINEA-CSV.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
