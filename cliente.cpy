@@ -0,0 +1,4 @@
+      * ARCHIVO CON LA DEFINICION DEL REGISTRO DE CLIENTES
+      * (ARCHIVO-CLIENTES, indexado por DNI)
+           05    CLI-DNI             PIC 9(08).
+           05    CLI-NOMBRE          PIC X(30).
