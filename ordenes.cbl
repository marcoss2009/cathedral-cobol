@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJECUTAR-ORDENES-PERMANENTES.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch diario: recorre ordenes.dat y, para cada orden activa
+      * cuya OR-PROXIMA-FECHA ya llegó, postea el pago a través de
+      * MOVIMIENTO-CUENTA y avanza la orden al período siguiente.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ORDENES ASSIGN TO 'ordenes.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Para validar la cuenta contra la que se ejecuta cada orden
+      *    antes de postearla (cerrada, retenida, fondos), igual que
+      *    lo haría un cajero antes de un débito en CAJA.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS-CTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ORDENES.
+           01  REGISTRO-ORDEN.
+               COPY "orden.cpy".
+
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CTA    PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-FECHA-HOY          PIC 9(08).
+
+       01  WS-CANT-ORDENES       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-EJECUTADAS    PIC 9(06) VALUE ZERO.
+
+      *    El pago lo postea el batch, no un cajero.
+       01  WS-OPERADOR           PIC X(08) VALUE 'BATCH'.
+       01  WS-CANAL              PIC X(10) VALUE 'BATCH'.
+
+      *    Resultado que devuelve MOVIMIENTO-CUENTA al postear el
+      *    pago de la orden.
+       01  WS-RESULTADO-MOVIMIENTO PIC X(01).
+           88 MOVIMIENTO-OK        VALUE 'S'.
+
+      *    Validación de la cuenta contra la que se va a ejecutar la
+      *    orden, previa al posteo.
+       01  WS-ORDEN-VALIDA        PIC X(01) VALUE 'N'.
+           88 ORDEN-VALIDA        VALUE 'S'.
+       01  WS-MOTIVO-NO-EJECUTADA PIC X(30) VALUE SPACES.
+
+      *    Descubierto realmente disponible para el débito: las cajas
+      *    de ahorro no tienen descubierto, sólo las corrientes.
+       01  WS-DESCUBIERTO-DISPONIBLE PIC S9(12)V99.
+
+      *    Fecha de la orden que se está avanzando, desglosada para
+      *    poder sumarle días o meses sin funciones intrínsecas.
+       01  WS-FECHA-ORDEN        PIC 9(08).
+       01  FILLER REDEFINES WS-FECHA-ORDEN.
+           05 WS-FO-ANIO         PIC 9(04).
+           05 WS-FO-MES          PIC 9(02).
+           05 WS-FO-DIA          PIC 9(02).
+
+      *    Cantidad de días de cada mes, para avanzar la fecha de una
+      *    orden semanal día por día sin cruzar de mes de más.
+       01  WS-DIAS-POR-MES-INIC.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 28.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+           05 FILLER             PIC 9(02) VALUE 30.
+           05 FILLER             PIC 9(02) VALUE 31.
+       01  WS-DIAS-POR-MES REDEFINES WS-DIAS-POR-MES-INIC.
+           05 WS-DIAS-MES        OCCURS 12 TIMES PIC 9(02).
+
+       01  WS-DIAS-MES-ACTUAL    PIC 9(02).
+       01  WS-CONTADOR-DIAS      PIC 9(01).
+
+      *    Año bisiesto: sólo importa para saber si febrero tiene
+      *    28 o 29 días al avanzar una orden semanal.
+       01  WS-ES-BISIESTO        PIC X(01) VALUE 'N'.
+           88 ANIO-BISIESTO      VALUE 'S'.
+       01  WS-RESTO-4            PIC 9(04).
+       01  WS-RESTO-100          PIC 9(04).
+       01  WS-RESTO-400          PIC 9(04).
+       01  WS-COCIENTE-BISIESTO  PIC 9(04).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- EJECUCIÓN DE ÓRDENES PERMANENTES ----'.
+           CALL 'RESPALDAR-DATOS-BATCH'.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           PERFORM 100-PROCESAR-ORDENES.
+           DISPLAY '---- ÓRDENES REVISADAS: ' WS-CANT-ORDENES.
+           DISPLAY '---- ÓRDENES EJECUTADAS: ' WS-CANT-EJECUTADAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-PROCESAR-ORDENES SECTION.
+               OPEN I-O ARCHIVO-ORDENES.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE ORDENES'
+               ELSE
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-ORDENES NEXT RECORD
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CANT-ORDENES
+                               PERFORM 110-EVALUAR-ORDEN
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-ORDENES
+               END-IF.
+
+      *    Si la orden está activa y ya llegó su fecha, valida la
+      *    cuenta contra la que se ejecuta (cerrada, retenida, fondos)
+      *    y, si está en condiciones, la dispara. En cualquier caso la
+      *    avanza al período siguiente: una orden con fondos
+      *    insuficientes hoy no se reintenta, se salta a la próxima
+      *    fecha como haría un débito automático real.
+           110-EVALUAR-ORDEN SECTION.
+               IF ORDEN-ACTIVA OF REGISTRO-ORDEN
+                  AND OR-PROXIMA-FECHA OF REGISTRO-ORDEN
+                      <= WS-FECHA-HOY
+                   PERFORM 115-VALIDAR-CUENTA-ORDEN
+                   IF ORDEN-VALIDA
+                       CALL 'MOVIMIENTO-CUENTA' USING
+                           OR-NUMERO-CUENTA OF REGISTRO-ORDEN
+                           OR-MONTO OF REGISTRO-ORDEN
+                           'R' WS-OPERADOR WS-CANAL
+                           WS-RESULTADO-MOVIMIENTO
+                       IF MOVIMIENTO-OK
+                           ADD 1 TO WS-CANT-EJECUTADAS
+                       ELSE
+                           DISPLAY '--> ORDEN '
+                               OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+                               ' NO SE PUDO POSTEAR'
+                       END-IF
+                   ELSE
+                       DISPLAY '--> ORDEN '
+                           OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+                           ' NO EJECUTADA: ' WS-MOTIVO-NO-EJECUTADA
+                   END-IF
+
+                   MOVE OR-PROXIMA-FECHA OF REGISTRO-ORDEN
+                       TO WS-FECHA-ORDEN
+                   IF FRECUENCIA-MENSUAL OF REGISTRO-ORDEN
+                       PERFORM 130-AVANZAR-UN-MES
+                   ELSE
+                       PERFORM 140-AVANZAR-UN-DIA 7 TIMES
+                   END-IF
+                   MOVE WS-FECHA-ORDEN
+                       TO OR-PROXIMA-FECHA OF REGISTRO-ORDEN
+
+                   REWRITE REGISTRO-ORDEN
+                   IF WS-FILE-STATUS NOT = '00'
+                       DISPLAY 'ERROR AL ACTUALIZAR LA ORDEN '
+                           OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+                   END-IF
+               END-IF.
+
+      *    Mismas reglas que aplicaría un cajero antes de un débito en
+      *    CAJA: cuenta existente, no cerrada, no retenida y dentro
+      *    del saldo más el descubierto autorizado. Abre y cierra
+      *    ARCHIVO-CUENTAS acá mismo, sólo por el tiempo que dura esta
+      *    lectura, porque 110-EVALUAR-ORDEN llama después a
+      *    MOVIMIENTO-CUENTA, que abre 'cuentas.dat' por su cuenta
+      *    (mismo motivo por el que cobrar.cbl cierra su handle antes
+      *    de invocarlo).
+           115-VALIDAR-CUENTA-ORDEN SECTION.
+               MOVE 'S' TO WS-ORDEN-VALIDA.
+               MOVE SPACES TO WS-MOTIVO-NO-EJECUTADA.
+               MOVE OR-NUMERO-CUENTA OF REGISTRO-ORDEN
+                   TO CC-NUMERO-CUENTA OF RCC.
+
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS-CTA NOT = '00'
+                   MOVE 'N' TO WS-ORDEN-VALIDA
+                   MOVE 'ERROR AL ABRIR CUENTAS'
+                       TO WS-MOTIVO-NO-EJECUTADA
+               ELSE
+                   READ ARCHIVO-CUENTAS
+                       KEY IS CC-NUMERO-CUENTA OF RCC
+                       INVALID KEY
+                           MOVE 'N' TO WS-ORDEN-VALIDA
+                           MOVE 'CUENTA INEXISTENTE'
+                               TO WS-MOTIVO-NO-EJECUTADA
+                   END-READ
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+               IF ORDEN-VALIDA
+                   EVALUATE TRUE
+                       WHEN CUENTA-CERRADA OF RCC
+                           MOVE 'N' TO WS-ORDEN-VALIDA
+                           MOVE 'CUENTA CERRADA'
+                               TO WS-MOTIVO-NO-EJECUTADA
+                       WHEN CUENTA-RETENIDA OF RCC
+                           MOVE 'N' TO WS-ORDEN-VALIDA
+                           MOVE 'CUENTA RETENIDA'
+                               TO WS-MOTIVO-NO-EJECUTADA
+                       WHEN OTHER
+                           PERFORM 116-VALIDAR-FONDOS-ORDEN
+                   END-EVALUATE
+               END-IF.
+
+      *    Un débito de orden sólo puede llegar hasta el saldo más el
+      *    descubierto autorizado (cero para cajas de ahorro).
+           116-VALIDAR-FONDOS-ORDEN SECTION.
+               IF CAJA-DE-AHORRO OF RCC
+                   MOVE ZERO TO WS-DESCUBIERTO-DISPONIBLE
+               ELSE
+                   MOVE CC-LIMITE-DESCUBIERTO OF RCC
+                       TO WS-DESCUBIERTO-DISPONIBLE
+               END-IF.
+               IF OR-MONTO OF REGISTRO-ORDEN
+                  > CC-SALDO OF RCC + WS-DESCUBIERTO-DISPONIBLE
+                   MOVE 'N' TO WS-ORDEN-VALIDA
+                   MOVE 'SALDO INSUFICIENTE'
+                       TO WS-MOTIVO-NO-EJECUTADA
+               END-IF.
+
+      *    Determina si WS-FO-ANIO es bisiesto (para el 29 de
+      *    febrero) usando sólo divisiones, sin funciones
+      *    intrínsecas.
+           120-VERIFICAR-BISIESTO SECTION.
+               DIVIDE WS-FO-ANIO BY 4
+                   GIVING WS-COCIENTE-BISIESTO
+                   REMAINDER WS-RESTO-4.
+               DIVIDE WS-FO-ANIO BY 100
+                   GIVING WS-COCIENTE-BISIESTO
+                   REMAINDER WS-RESTO-100.
+               DIVIDE WS-FO-ANIO BY 400
+                   GIVING WS-COCIENTE-BISIESTO
+                   REMAINDER WS-RESTO-400.
+               IF WS-RESTO-4 = ZERO
+                  AND (WS-RESTO-100 NOT = ZERO OR WS-RESTO-400 = ZERO)
+                   SET ANIO-BISIESTO TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-ES-BISIESTO
+               END-IF.
+
+      *    Avanza WS-FECHA-ORDEN un mes, dejando el día tal cual
+      *    salvo que no exista en el mes nuevo (ej. 31 de enero pasa
+      *    a 28/29 de febrero).
+           130-AVANZAR-UN-MES SECTION.
+               ADD 1 TO WS-FO-MES.
+               IF WS-FO-MES > 12
+                   MOVE 1 TO WS-FO-MES
+                   ADD 1 TO WS-FO-ANIO
+               END-IF.
+               PERFORM 120-VERIFICAR-BISIESTO.
+               MOVE WS-DIAS-MES (WS-FO-MES) TO WS-DIAS-MES-ACTUAL.
+               IF WS-FO-MES = 2 AND ANIO-BISIESTO
+                   ADD 1 TO WS-DIAS-MES-ACTUAL
+               END-IF.
+               IF WS-FO-DIA > WS-DIAS-MES-ACTUAL
+                   MOVE WS-DIAS-MES-ACTUAL TO WS-FO-DIA
+               END-IF.
+
+      *    Avanza WS-FECHA-ORDEN un solo día, cruzando de mes o de
+      *    año si hace falta. EVALUAR-ORDEN la llama 7 veces para
+      *    avanzar una orden semanal.
+           140-AVANZAR-UN-DIA SECTION.
+               ADD 1 TO WS-FO-DIA.
+               PERFORM 120-VERIFICAR-BISIESTO.
+               MOVE WS-DIAS-MES (WS-FO-MES) TO WS-DIAS-MES-ACTUAL.
+               IF WS-FO-MES = 2 AND ANIO-BISIESTO
+                   ADD 1 TO WS-DIAS-MES-ACTUAL
+               END-IF.
+               IF WS-FO-DIA > WS-DIAS-MES-ACTUAL
+                   MOVE 1 TO WS-FO-DIA
+                   ADD 1 TO WS-FO-MES
+                   IF WS-FO-MES > 12
+                       MOVE 1 TO WS-FO-MES
+                       ADD 1 TO WS-FO-ANIO
+                   END-IF
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
