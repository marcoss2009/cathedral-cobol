@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FORMAT-FECHA.
-       AUTHOR. MARCOS MUÃ‘OZ.
+       AUTHOR. MARCOS MUÑOZ.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
