@@ -0,0 +1,4 @@
+      * Archivo con el saldo de la cuenta de control (bóveda/efectivo
+      * de la sucursal), contra la que se postea la contrapartida de
+      * cada depósito y retiro de CAJA.
+           05    CTL-SALDO      PIC S9(12)V99.
