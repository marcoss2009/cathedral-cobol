@@ -0,0 +1,18 @@
+      * ARCHIVO CON LA DEFINICION DEL REGISTRO DE ORDENES PERMANENTES
+      * (ARCHIVO-ORDENES, indexado por número de orden)
+           05    OR-NUMERO-ORDEN     PIC 9(08).
+      *    Cuenta a debitar en cada ejecución de la orden.
+           05    OR-NUMERO-CUENTA    PIC 9(08).
+           05    OR-DESCRIPCION      PIC X(20).
+           05    OR-MONTO            PIC S9(12)V99.
+      *    Frecuencia con la que se repite el pago.
+           05    OR-FRECUENCIA       PIC X(01) VALUE 'M'.
+                 88    FRECUENCIA-MENSUAL  VALUE 'M'.
+                 88    FRECUENCIA-SEMANAL  VALUE 'S'.
+      *    Próxima fecha en la que corresponde ejecutar la orden,
+      *    formato YYYYMMDD. EJECUTAR-ORDENES-PERMANENTES la avanza
+      *    un período cada vez que la dispara.
+           05    OR-PROXIMA-FECHA    PIC 9(08).
+           05    OR-ESTADO           PIC X(01) VALUE 'A'.
+                 88    ORDEN-ACTIVA        VALUE 'A'.
+                 88    ORDEN-CANCELADA     VALUE 'C'.
