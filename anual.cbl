@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO-ANUAL.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch de fin de año: para cada cuenta, recorre su historial
+      * completo de movimientos (cuentas/<numero>.dat) y arma un
+      * estado_anual_<cuenta>_<año>.txt con el saldo al 1° de enero,
+      * el saldo al 31 de diciembre y los totales de depósitos y
+      * retiros del año pedido — el resumen que los clientes piden
+      * en época de impuestos. El saldo de apertura y de cierre se
+      * reconstruyen sumando los movimientos anteriores y dentro del
+      * año, el mismo método que ya usa CIERRE-DIARIO para recalcular
+      * el saldo desde cero a partir del historial; hereda la misma
+      * salvedad de esa conciliación: las cuentas migradas por
+      * CARGAR-CUENTA-CORRIENTE con saldo inicial sin movimiento
+      * asociado no van a coincidir con el saldo real.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Archivo de movimientos de la cuenta que se está resumiendo
+      *    en cada vuelta.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+           SELECT ARCHIVO-ESTADO
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-ESTADO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-EST.
+
+      *    Última cuenta procesada con éxito, para poder reanudar el
+      *    proceso si se corta a mitad de camino sin reprocesar ni
+      *    saltear cuentas.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO 'checkpoint_anual.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CHK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-ESTADO
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-ESTADO       PIC X(80).
+
+       FD  ARCHIVO-CHECKPOINT
+           RECORD CONTAINS 8 CHARACTERS.
+           01  LINEA-CHECKPOINT      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CHK    PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-CUENTA  PIC 9(08) VALUE ZERO.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+       01  WS-EOF-MOV            PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO-MOV    VALUE 'Y'.
+
+       01  WS-FILE-STATUS-EST    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-ESTADO PIC X(100).
+
+      *    Año a resumir: el que acaba de cerrar, calculado a partir
+      *    de la fecha de hoy (se corre en enero para resumir el año
+      *    anterior, como el resto de los batch de fin de período).
+       01  WS-FECHA-HOY           PIC 9(08).
+       01  WS-ANIO-HOY REDEFINES WS-FECHA-HOY.
+           05 WS-AH-ANIO          PIC 9(04).
+           05 FILLER              PIC 9(04).
+       01  WS-ANIO                PIC 9(04).
+       01  WS-ANIO-MOVIMIENTO     PIC 9(04).
+       01  WS-ANIO-APERTURA       PIC 9(04).
+
+       01  WS-SALDO-APERTURA      PIC S9(12)V99.
+       01  WS-SALDO-CIERRE        PIC S9(12)V99.
+       01  WS-TOTAL-DEPOSITOS     PIC S9(12)V99.
+       01  WS-TOTAL-RETIROS       PIC S9(12)V99.
+
+       01  WS-MONTO-DISPLAY       PIC -ZZZZZZZZZZZZ9.99.
+
+       01  WS-CANT-CUENTAS        PIC 9(06) VALUE ZERO.
+       01  WS-CANT-GENERADOS      PIC 9(06) VALUE ZERO.
+       01  WS-CANT-OMITIDOS       PIC 9(06) VALUE ZERO.
+
+       LINKAGE SECTION.
+      *    'S' reanuda desde el último checkpoint grabado; 'N' corre
+      *    el archivo completo desde el principio.
+       01  LK-MODO-RESTART        PIC X(01).
+
+       PROCEDURE DIVISION USING LK-MODO-RESTART.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- ESTADO ANUAL DE CUENTAS ----'.
+           IF LK-MODO-RESTART = 'S'
+               DISPLAY '---- MODO REANUDACIÓN ----'
+           END-IF.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           SUBTRACT 1 FROM WS-AH-ANIO GIVING WS-ANIO.
+           DISPLAY 'Resumiendo el año: ' WS-ANIO.
+           PERFORM 100-PROCESAR-CUENTAS.
+           DISPLAY '---- CUENTAS PROCESADAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- ESTADOS GENERADOS: ' WS-CANT-GENERADOS.
+           DISPLAY '---- CUENTAS OMITIDAS: ' WS-CANT-OMITIDOS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-PROCESAR-CUENTAS SECTION.
+               PERFORM 060-LEER-CHECKPOINT.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   IF LK-MODO-RESTART = 'S'
+                      AND WS-CHECKPOINT-CUENTA NOT = ZERO
+                       DISPLAY '--> REANUDANDO DESPUÉS DE LA CUENTA: '
+                           WS-CHECKPOINT-CUENTA
+                       MOVE WS-CHECKPOINT-CUENTA
+                           TO CC-NUMERO-CUENTA OF RCC
+                       START ARCHIVO-CUENTAS KEY IS GREATER THAN
+                           CC-NUMERO-CUENTA OF RCC
+                           INVALID KEY
+                               SET FIN-ARCHIVO TO TRUE
+                       END-START
+                   END-IF
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CANT-CUENTAS
+                               PERFORM 110-PROCESAR-UNA-CUENTA
+                               PERFORM 070-GRABAR-CHECKPOINT
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-CUENTAS
+                   PERFORM 080-LIMPIAR-CHECKPOINT
+               END-IF.
+
+      *    Levanta la última cuenta procesada con éxito de una corrida
+      *    anterior, si la hay, para saber dónde reanudar.
+           060-LEER-CHECKPOINT SECTION.
+               MOVE ZERO TO WS-CHECKPOINT-CUENTA.
+               OPEN INPUT ARCHIVO-CHECKPOINT.
+               IF WS-FILE-STATUS-CHK = '00'
+                   READ ARCHIVO-CHECKPOINT
+                       NOT AT END
+                           MOVE LINEA-CHECKPOINT TO WS-CHECKPOINT-CUENTA
+                   END-READ
+                   CLOSE ARCHIVO-CHECKPOINT
+               END-IF.
+
+      *    Graba la cuenta que se acaba de procesar como punto de
+      *    reanudación, por si el proceso se corta antes de terminar.
+           070-GRABAR-CHECKPOINT SECTION.
+               MOVE CC-NUMERO-CUENTA OF RCC TO LINEA-CHECKPOINT.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT.
+               WRITE LINEA-CHECKPOINT.
+               CLOSE ARCHIVO-CHECKPOINT.
+
+      *    Terminó de procesar todo el archivo: no queda nada
+      *    pendiente, así que la próxima corrida arranca de cero.
+           080-LIMPIAR-CHECKPOINT SECTION.
+               MOVE ZERO TO LINEA-CHECKPOINT.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT.
+               WRITE LINEA-CHECKPOINT.
+               CLOSE ARCHIVO-CHECKPOINT.
+
+      *    Descarta las cuentas que todavía no existían durante el
+      *    año pedido (abiertas después), usando CC-FECHA-APERTURA.
+      *    Las cuentas migradas sin esa fecha (en blanco) se procesan
+      *    igual, como ya hacía CIERRE-DIARIO con su conciliación.
+           110-PROCESAR-UNA-CUENTA SECTION.
+               MOVE ZERO TO WS-ANIO-APERTURA.
+               IF CC-FECHA-APERTURA OF RCC NOT = SPACES
+                   MOVE CC-FECHA-APERTURA OF RCC (1:4)
+                       TO WS-ANIO-APERTURA
+               END-IF.
+
+               IF WS-ANIO-APERTURA > WS-ANIO
+                   ADD 1 TO WS-CANT-OMITIDOS
+               ELSE
+                   PERFORM 120-CALCULAR-SALDOS-DEL-ANIO
+                   PERFORM 130-ESCRIBIR-ESTADO
+                   ADD 1 TO WS-CANT-GENERADOS
+               END-IF.
+
+      *    Recorre el historial completo de la cuenta leída en RCC y
+      *    reconstruye, sumando desde cero, el saldo al cierre del año
+      *    anterior (apertura) y el del 31/12 del año pedido (cierre),
+      *    además de los totales de depósitos y retiros del año.
+           120-CALCULAR-SALDOS-DEL-ANIO SECTION.
+               MOVE ZERO TO WS-SALDO-APERTURA.
+               MOVE ZERO TO WS-SALDO-CIERRE.
+               MOVE ZERO TO WS-TOTAL-DEPOSITOS.
+               MOVE ZERO TO WS-TOTAL-RETIROS.
+               MOVE 'N' TO WS-EOF-MOV.
+
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV = '00'
+                   PERFORM UNTIL FIN-ARCHIVO-MOV
+                       READ ARCHIVO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO-MOV TO TRUE
+                           NOT AT END
+                               PERFORM 125-SUMAR-MOVIMIENTO
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               END-IF.
+
+               ADD WS-SALDO-APERTURA TO WS-SALDO-CIERRE.
+               ADD WS-TOTAL-DEPOSITOS TO WS-SALDO-CIERRE.
+               SUBTRACT WS-TOTAL-RETIROS FROM WS-SALDO-CIERRE.
+
+           125-SUMAR-MOVIMIENTO SECTION.
+               MOVE FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTO (1:4)
+                   TO WS-ANIO-MOVIMIENTO.
+
+               IF WS-ANIO-MOVIMIENTO < WS-ANIO
+                   EVALUATE TRUE
+                       WHEN DEBE OF REGISTRO-MOVIMIENTO
+                           SUBTRACT MONTO OF REGISTRO-MOVIMIENTO
+                               FROM WS-SALDO-APERTURA
+                       WHEN OTHER
+                           ADD MONTO OF REGISTRO-MOVIMIENTO
+                               TO WS-SALDO-APERTURA
+                   END-EVALUATE
+               ELSE
+                   IF WS-ANIO-MOVIMIENTO = WS-ANIO
+                       EVALUATE TRUE
+                           WHEN DEBE OF REGISTRO-MOVIMIENTO
+                               ADD MONTO OF REGISTRO-MOVIMIENTO
+                                   TO WS-TOTAL-RETIROS
+                           WHEN OTHER
+                               ADD MONTO OF REGISTRO-MOVIMIENTO
+                                   TO WS-TOTAL-DEPOSITOS
+                       END-EVALUATE
+                   END-IF
+               END-IF.
+
+           130-ESCRIBIR-ESTADO SECTION.
+               STRING
+                   "estado_anual_" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-ANIO DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-ESTADO
+               END-STRING.
+
+               OPEN OUTPUT ARCHIVO-ESTADO.
+               IF WS-FILE-STATUS-EST NOT = '00'
+                   DISPLAY 'ERROR AL CREAR EL ESTADO DE LA CUENTA '
+                       CC-NUMERO-CUENTA OF RCC
+               ELSE
+                   MOVE ALL '=' TO LINEA-ESTADO
+                   WRITE LINEA-ESTADO
+
+                   STRING
+                       "ESTADO ANUAL " DELIMITED BY SIZE
+                       WS-ANIO DELIMITED BY SIZE
+                       " - CUENTA " DELIMITED BY SIZE
+                       CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                       INTO LINEA-ESTADO
+                   END-STRING
+                   WRITE LINEA-ESTADO
+
+                   STRING
+                       "Titular: " DELIMITED BY SIZE
+                       CC-NOMBRE-CLIENTE OF RCC DELIMITED BY SIZE
+                       INTO LINEA-ESTADO
+                   END-STRING
+                   WRITE LINEA-ESTADO
+
+                   MOVE ALL '=' TO LINEA-ESTADO
+                   WRITE LINEA-ESTADO
+
+                   MOVE WS-SALDO-APERTURA TO WS-MONTO-DISPLAY
+                   STRING
+                       "Saldo al 1° de enero:    " DELIMITED BY SIZE
+                       WS-MONTO-DISPLAY DELIMITED BY SIZE
+                       INTO LINEA-ESTADO
+                   END-STRING
+                   WRITE LINEA-ESTADO
+
+                   MOVE WS-TOTAL-DEPOSITOS TO WS-MONTO-DISPLAY
+                   STRING
+                       "Total depósitos:         " DELIMITED BY SIZE
+                       WS-MONTO-DISPLAY DELIMITED BY SIZE
+                       INTO LINEA-ESTADO
+                   END-STRING
+                   WRITE LINEA-ESTADO
+
+                   MOVE WS-TOTAL-RETIROS TO WS-MONTO-DISPLAY
+                   STRING
+                       "Total retiros:           " DELIMITED BY SIZE
+                       WS-MONTO-DISPLAY DELIMITED BY SIZE
+                       INTO LINEA-ESTADO
+                   END-STRING
+                   WRITE LINEA-ESTADO
+
+                   MOVE WS-SALDO-CIERRE TO WS-MONTO-DISPLAY
+                   STRING
+                       "Saldo al 31 de diciembre:" DELIMITED BY SIZE
+                       WS-MONTO-DISPLAY DELIMITED BY SIZE
+                       INTO LINEA-ESTADO
+                   END-STRING
+                   WRITE LINEA-ESTADO
+
+                   CLOSE ARCHIVO-ESTADO
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
