@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-CUENTA.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Genera un extracto de cuenta listo para imprimir, a partir
+      * del mismo archivo de movimientos que arma y lee
+      * CONSULTAR-MOVIMIENTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+           SELECT ARCHIVO-EXTRACTO
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-EXTRACTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTOS.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-EXTRACTO
+           RECORD CONTAINS 80 CHARACTERS.
+           01 LINEA-EXTRACTO      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CUENTA-CORRIENTE.
+           COPY "cuenta.cpy".
+
+       01  WS-MONTO-DISPLAY      PIC $ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+
+       01  WS-FILE-STATUS-EXT    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-EXTRACTO PIC X(100).
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-FECHA              PIC X(19).
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '==== Extracto de Cuenta ===='.
+           CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
+
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+               DISPLAY '--> OPERACIÓN CANCELADA'
+           ELSE
+               PERFORM 100-GENERAR-EXTRACTO
+           END-IF.
+
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-GENERAR-EXTRACTO SECTION.
+               STRING
+                   "extracto_" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-EXTRACTO
+               END-STRING.
+
+               OPEN OUTPUT ARCHIVO-EXTRACTO.
+               IF WS-FILE-STATUS-EXT NOT = '00'
+                   DISPLAY 'ERROR AL CREAR EL ARCHIVO DE EXTRACTO'
+               ELSE
+                   PERFORM 110-ESCRIBIR-ENCABEZADO
+                   PERFORM 120-ESCRIBIR-MOVIMIENTOS
+                   CLOSE ARCHIVO-EXTRACTO
+                   DISPLAY '--> EXTRACTO GENERADO: '
+                       NOMBRE-ARCHIVO-EXTRACTO
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE ALL '=' TO LINEA-EXTRACTO.
+               WRITE LINEA-EXTRACTO.
+
+               STRING
+                   "EXTRACTO DE CUENTA - " DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   DELIMITED BY SIZE
+                   INTO LINEA-EXTRACTO
+               END-STRING.
+               WRITE LINEA-EXTRACTO.
+
+               STRING
+                   "Titular: " DELIMITED BY SIZE
+                   CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE
+                   DELIMITED BY SIZE
+                   INTO LINEA-EXTRACTO
+               END-STRING.
+               WRITE LINEA-EXTRACTO.
+
+               MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-MONTO-DISPLAY.
+               STRING
+                   "Saldo actual: " DELIMITED BY SIZE
+                   WS-MONTO-DISPLAY DELIMITED BY SIZE
+                   INTO LINEA-EXTRACTO
+               END-STRING.
+               WRITE LINEA-EXTRACTO.
+
+               MOVE ALL '=' TO LINEA-EXTRACTO.
+               WRITE LINEA-EXTRACTO.
+
+           120-ESCRIBIR-MOVIMIENTOS SECTION.
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               MOVE 'N' TO WS-EOF-FLAG.
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV = '00'
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-MOVIMIENTOS
+                           INTO REGISTRO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               PERFORM 130-ESCRIBIR-RENGLON-MOVIMIENTO
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+               ELSE
+                   DISPLAY '--> NO SE ENCONTRARON MOVIMIENTOS PARA '
+                       'LA CUENTA'
+               END-IF.
+
+           130-ESCRIBIR-RENGLON-MOVIMIENTO SECTION.
+               MOVE MONTO OF REGISTRO-MOVIMIENTOS TO WS-MONTO-DISPLAY.
+
+               CALL 'FORMAT-FECHA' USING
+                   WS-FECHA
+                   FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTOS.
+
+               MOVE SPACES TO LINEA-EXTRACTO.
+               STRING
+                   WS-FECHA DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTOS
+                   DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-MONTO-DISPLAY DELIMITED BY SIZE
+                   INTO LINEA-EXTRACTO
+               END-STRING.
+               WRITE LINEA-EXTRACTO.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
