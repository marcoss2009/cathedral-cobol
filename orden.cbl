@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-ORDEN-PERMANENTE.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Registra una orden permanente (pago recurrente) contra una
+      * cuenta: monto fijo, frecuencia y la fecha en la que corre por
+      * primera vez. EJECUTAR-ORDENES-PERMANENTES es el batch que
+      * después la dispara día a día.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ORDENES ASSIGN TO 'ordenes.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Igual que con el número de cuenta o de cheque, el número
+      *    de orden es incremental a partir de un archivo contador.
+           SELECT ARCHIVO-CONTADOR ASSIGN TO 'contador-ordenes.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CONTADOR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ORDENES.
+           01  REGISTRO-ORDEN.
+               COPY "orden.cpy".
+
+       FD  ARCHIVO-CONTADOR.
+           01 REGISTRO-CONTADOR.
+               05 CONTADOR-ORDEN PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  CUENTA-CORRIENTE.
+           COPY "cuenta.cpy".
+
+       01  WS-FILE-STATUS           PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CONTADOR  PIC XX VALUE '00'.
+
+       01  WS-MONTO-VALIDO          PIC X(01) VALUE 'N'.
+           88 MONTO-VALIDO          VALUE 'S'.
+
+       01  WS-FRECUENCIA-VALIDA     PIC X(01) VALUE 'N'.
+           88 FRECUENCIA-VALIDA     VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- ALTA DE ORDEN PERMANENTE ----'.
+           CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
+
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+               DISPLAY '--> OPERACIÓN CANCELADA'
+           ELSE
+               IF CUENTA-CERRADA OF CUENTA-CORRIENTE
+                   DISPLAY '--> LA CUENTA SE ENCUENTRA CERRADA'
+               ELSE
+                   PERFORM 100-ALTA-ORDEN
+               END-IF
+           END-IF.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-ALTA-ORDEN SECTION.
+               MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   TO OR-NUMERO-CUENTA OF REGISTRO-ORDEN.
+
+               DISPLAY 'Descripción (ej. ALQUILER): '
+                   WITH NO ADVANCING.
+               ACCEPT OR-DESCRIPCION OF REGISTRO-ORDEN.
+
+               DISPLAY 'Monto de cada pago: $' WITH NO ADVANCING.
+               ACCEPT OR-MONTO OF REGISTRO-ORDEN.
+               PERFORM UNTIL MONTO-VALIDO
+                   IF OR-MONTO OF REGISTRO-ORDEN >= 1
+                       SET MONTO-VALIDO TO TRUE
+                   ELSE
+                       DISPLAY "--> MONTO INVÁLIDO"
+                       DISPLAY "INGRESE UN MONTO MAYOR A CERO."
+                       ACCEPT OR-MONTO OF REGISTRO-ORDEN
+                   END-IF
+               END-PERFORM.
+
+               DISPLAY 'Frecuencia (M mensual / S semanal): '
+                   WITH NO ADVANCING.
+               ACCEPT OR-FRECUENCIA OF REGISTRO-ORDEN.
+               PERFORM UNTIL FRECUENCIA-VALIDA
+                   IF FRECUENCIA-MENSUAL OF REGISTRO-ORDEN
+                      OR FRECUENCIA-SEMANAL OF REGISTRO-ORDEN
+                       SET FRECUENCIA-VALIDA TO TRUE
+                   ELSE
+                       DISPLAY "--> FRECUENCIA INVÁLIDA"
+                       DISPLAY 'Frecuencia (M mensual / S semanal): '
+                           WITH NO ADVANCING
+                       ACCEPT OR-FRECUENCIA OF REGISTRO-ORDEN
+                   END-IF
+               END-PERFORM.
+
+               DISPLAY 'Primera fecha de pago (AAAAMMDD): '
+                   WITH NO ADVANCING.
+               ACCEPT OR-PROXIMA-FECHA OF REGISTRO-ORDEN.
+               MOVE 'A' TO OR-ESTADO OF REGISTRO-ORDEN.
+
+               PERFORM 110-ASIGNAR-NUMERO-Y-GRABAR.
+
+           110-ASIGNAR-NUMERO-Y-GRABAR SECTION.
+               OPEN I-O ARCHIVO-ORDENES.
+               IF WS-FILE-STATUS = '35'
+                   OPEN OUTPUT ARCHIVO-ORDENES
+                   CLOSE ARCHIVO-ORDENES
+                   OPEN I-O ARCHIVO-ORDENES
+               END-IF.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE ORDENES'
+               ELSE
+                   OPEN I-O ARCHIVO-CONTADOR
+                   IF WS-FILE-STATUS-CONTADOR NOT = '00'
+                       DISPLAY 'ERROR AL ABRIR EL CONTADOR DE ORDENES'
+                   ELSE
+                       READ ARCHIVO-CONTADOR INTO REGISTRO-CONTADOR
+                       END-READ
+                       ADD 1 TO CONTADOR-ORDEN
+                       MOVE CONTADOR-ORDEN
+                           TO OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+
+                       WRITE REGISTRO-ORDEN
+                       IF WS-FILE-STATUS NOT = '00'
+                           DISPLAY 'ERROR AL GRABAR LA ORDEN'
+                       ELSE
+                           REWRITE REGISTRO-CONTADOR
+                           DISPLAY
+                               '---> ORDEN PERMANENTE CREADA S.E.U.O'
+                           DISPLAY '---> NÚMERO DE ORDEN: '
+                               OR-NUMERO-ORDEN OF REGISTRO-ORDEN
+                       END-IF
+                       CLOSE ARCHIVO-CONTADOR
+                   END-IF
+               END-IF.
+               CLOSE ARCHIVO-ORDENES.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
