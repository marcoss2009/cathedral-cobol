@@ -5,8 +5,14 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    A partir de ahora ARCHIVO-CUENTAS es indexado por número de
+      *    cuenta, para que las actualizaciones de saldo no requieran
+      *    reescribir el archivo completo.
            SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA
+                   OF REGISTRO-CUENTA-CORRIENTE
                FILE STATUS IS WS-FILE-STATUS.
 
       *    Vamos a crear un archivo de movimientos para almacenar
@@ -24,6 +30,21 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS-CONTADOR.
 
+      *    Maestro de clientes, indexado por DNI, para poder agrupar
+      *    varias cuentas de un mismo titular.
+           SELECT ARCHIVO-CLIENTES ASSIGN TO 'clientes.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-DNI OF REGISTRO-CLIENTE
+               FILE STATUS IS WS-FILE-STATUS-CLIENTE.
+
+      *    Parámetros de negocio de los procesos batch (tasas,
+      *    plazos, etc.), para no tener que recompilar cada vez que
+      *    cambian.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-PARAM.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-CUENTAS.
@@ -36,10 +57,22 @@
 
        FD  ARCHIVO-CONTADOR.
            01 REGISTRO-CONTADOR.
-               05 CONTADOR-CUENTA PIC 9(08).
+      *        Guarda los primeros 7 dígitos del último número de
+      *        cuenta asignado; el 8vo dígito (verificador) se calcula
+      *        aparte y no hace falta guardarlo acá.
+               05 CONTADOR-CUENTA PIC 9(07).
+
+       FD  ARCHIVO-CLIENTES.
+           01 REGISTRO-CLIENTE.
+               COPY "cliente.cpy".
+
+       FD  ARCHIVO-PARAMETROS.
+           01  REGISTRO-PARAMETROS.
+               COPY "parametros.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-PARAM  PIC XX VALUE '00'.
 
        01  WS-EOF-FLAG            PIC X(01) VALUE 'N'.
            88 FIN-ARCHIVO         VALUE 'Y'.
@@ -49,15 +82,114 @@
 
        01  WS-FILE-STATUS-CONTADOR PIC XX VALUE '00'.
 
-       PROCEDURE DIVISION.
+       01  WS-FILE-STATUS-CLIENTE  PIC XX VALUE '00'.
+       01  WS-CLIENTE-ENCONTRADO   PIC X(01) VALUE 'N'.
+           88 CLIENTE-ENCONTRADO   VALUE 'S'.
+
+      *    El contador sólo se debe commitear (REWRITE con el valor
+      *    incrementado) si la cuenta y su archivo de movimientos se
+      *    crearon bien; si no, se rescribe con el valor anterior,
+      *    para no quemar un número de cuenta sin cuenta detrás.
+       01  WS-CONTADOR-ANTERIOR    PIC 9(07).
+
+      *    Número de cuenta nuevo, armado con la base de 7 dígitos
+      *    del contador más el dígito verificador calculado.
+       01  WS-NUMERO-CUENTA-NUEVO.
+           05 WS-BASE-CUENTA-NUEVA PIC 9(07).
+           05 WS-DIGITO-CUENTA-NUEVA PIC 9(01).
+       01  WS-DIGITO-CALCULADO     PIC 9(01).
+       01  WS-ALTA-EXITOSA         PIC X(01) VALUE 'N'.
+           88 ALTA-EXITOSA         VALUE 'S'.
+       01  WS-FILE-STATUS-ESCRITURA PIC XX VALUE '00'.
+
+      *    Si alguno de los tres archivos que necesita el alta no se
+      *    pudo abrir, no tiene sentido seguir leyendo el contador ni
+      *    pedir datos del cliente por ACCEPT.
+       01  WS-ARCHIVOS-ABIERTOS    PIC X(01) VALUE 'S'.
+           88 ARCHIVOS-ABIERTOS    VALUE 'S'.
+
+      *    PIN elegido por el titular, pedido dos veces para
+      *    confirmarlo antes de grabarlo en la cuenta.
+       01  WS-PIN-CONFIRMACION     PIC 9(04).
+
+      *    Cotitulares, para cuentas conjuntas.
+       01  WS-CUENTA-CONJUNTA      PIC X(01) VALUE 'N'.
+           88 CUENTA-CONJUNTA      VALUE 'S'.
+       01  WS-AGREGAR-COTITULAR    PIC X(01) VALUE 'S'.
+       01  WS-DNI-COTITULAR        PIC 9(08).
+
+      *    Depósito de apertura, exigido a partir de un mínimo
+      *    configurable, y posteado como el primer movimiento de la
+      *    cuenta una vez que queda creada.
+       01  WS-MONTO-MINIMO-APERTURA PIC S9(12)V99 VALUE 1000.00.
+       01  WS-MONTO-INICIAL        PIC S9(12)V99.
+       01  WS-OPERADOR-ALTA        PIC X(08) VALUE 'ALTA'.
+       01  WS-CANAL-ALTA           PIC X(10) VALUE 'SUCURSAL'.
+
+      *    Resultado que devuelve MOVIMIENTO-CUENTA al postear el
+      *    depósito de apertura.
+       01  WS-RESULTADO-MOVIMIENTO PIC X(01).
+           88 MOVIMIENTO-OK        VALUE 'S'.
+
+      *    Fecha y hora de apertura, con el mismo armado AAAAMMDDHHMMSS
+      *    que usa MOVIMIENTO-CUENTA para FECHA-MOVIMIENTO.
+       01  WS-FECHA-HOY            PIC 9(08).
+       01  WS-HORA-AHORA           PIC 9(08).
+       01  WS-FECHA-APERTURA.
+           05 WS-FA-FECHA          PIC 9(08).
+           05 WS-FA-HORA           PIC 9(06).
+
+       LINKAGE SECTION.
+      *    Tipo de cuenta a abrir: 'C' corriente, 'S' caja de ahorro.
+      *    Lo decide el menú llamador (CATHEDRAL-COBOL).
+       01  LK-TIPO-CUENTA           PIC X(01).
+
+       PROCEDURE DIVISION USING LK-TIPO-CUENTA.
        000-MAIN-LOGIC SECTION.
+           PERFORM 050-LEER-PARAMETROS.
            PERFORM 100-APERTURA-DE-CUENTA.
            PERFORM 900-FINALIZAR-PROGRAMA.
 
+      *    Levanta el depósito mínimo de apertura vigente de
+      *    ARCHIVO-PARAMETROS. Si el archivo todavía no existe, lo
+      *    crea con el valor que hasta ahora estaba hardcodeado, para
+      *    no cambiar el comportamiento hasta que negocio cargue un
+      *    valor propio.
+           050-LEER-PARAMETROS SECTION.
+               OPEN INPUT ARCHIVO-PARAMETROS.
+               IF WS-FILE-STATUS-PARAM = '35'
+                   MOVE WS-MONTO-MINIMO-APERTURA
+                       TO PA-MONTO-MINIMO-APERTURA
+                   OPEN OUTPUT ARCHIVO-PARAMETROS
+                   WRITE REGISTRO-PARAMETROS
+                   CLOSE ARCHIVO-PARAMETROS
+                   OPEN INPUT ARCHIVO-PARAMETROS
+               END-IF.
+               IF WS-FILE-STATUS-PARAM NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARÁMETROS'
+               ELSE
+                   READ ARCHIVO-PARAMETROS
+                   END-READ
+                   MOVE PA-MONTO-MINIMO-APERTURA
+                       TO WS-MONTO-MINIMO-APERTURA
+                   CLOSE ARCHIVO-PARAMETROS
+               END-IF.
+
            100-APERTURA-DE-CUENTA SECTION.
-               DISPLAY '--- APERTURA DE CUENTAS CORRIENTES ---'.
-               
-               OPEN EXTEND ARCHIVO-CUENTAS.
+               IF LK-TIPO-CUENTA = 'S'
+                   DISPLAY '--- APERTURA DE CAJA DE AHORRO ---'
+               ELSE
+                   DISPLAY '--- APERTURA DE CUENTA CORRIENTE ---'
+               END-IF.
+
+      *        Si el archivo indexado todavía no existe lo creamos
+      *        vacío antes de abrirlo en modo I-O.
+               OPEN I-O ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS = '35'
+                   OPEN OUTPUT ARCHIVO-CUENTAS
+                   CLOSE ARCHIVO-CUENTAS
+                   OPEN I-O ARCHIVO-CUENTAS
+               END-IF.
                IF WS-FILE-STATUS NOT = '00'
                    DISPLAY 'Error al abrir archivo de cuentas'
                END-IF.
@@ -67,44 +199,294 @@
                    DISPLAY 'Error al abrir archivo de contador'
                END-IF.
 
+      *        Si el maestro de clientes todavía no existe lo creamos
+      *        vacío antes de abrirlo en modo I-O.
+               OPEN I-O ARCHIVO-CLIENTES.
+               IF WS-FILE-STATUS-CLIENTE = '35'
+                   OPEN OUTPUT ARCHIVO-CLIENTES
+                   CLOSE ARCHIVO-CLIENTES
+                   OPEN I-O ARCHIVO-CLIENTES
+               END-IF.
+               IF WS-FILE-STATUS-CLIENTE NOT = '00'
+                   DISPLAY 'Error al abrir archivo de clientes'
+               END-IF.
+
+      *        Si alguno de los tres archivos no abrió, no seguimos:
+      *        no tiene sentido pedir datos del cliente ni tocar el
+      *        contador con archivos a medio abrir.
+               MOVE 'S' TO WS-ARCHIVOS-ABIERTOS.
+               IF WS-FILE-STATUS NOT = '00'
+                  OR WS-FILE-STATUS-CONTADOR NOT = '00'
+                  OR WS-FILE-STATUS-CLIENTE NOT = '00'
+                   MOVE 'N' TO WS-ARCHIVOS-ABIERTOS
+               END-IF.
+
+               IF NOT ARCHIVOS-ABIERTOS
+                   DISPLAY '--> NO SE PUDO ABRIR ALGUNO DE LOS '
+                       'ARCHIVOS NECESARIOS PARA EL ALTA'
+                   CLOSE ARCHIVO-CUENTAS
+                   CLOSE ARCHIVO-CONTADOR
+                   CLOSE ARCHIVO-CLIENTES
+               ELSE
+                   PERFORM 102-INGRESAR-DNI-CLIENTE
+
+      *            Obtengo el último número de cuenta
+                   READ ARCHIVO-CONTADOR INTO REGISTRO-CONTADOR
+                   END-READ
+                   IF WS-FILE-STATUS-CONTADOR NOT = '00'
+                       DISPLAY 'ERROR AL LEER EL CONTADOR DE CUENTAS'
+                   END-IF
+
+      *            Guardamos el valor anterior por si hay que
+      *            revertir, y le sumamos uno para asignarlo a la
+      *            cuenta nueva.
+                   MOVE CONTADOR-CUENTA OF REGISTRO-CONTADOR
+                       TO WS-CONTADOR-ANTERIOR
+                   ADD 1 TO CONTADOR-CUENTA OF REGISTRO-CONTADOR
+
+                   MOVE CONTADOR-CUENTA OF REGISTRO-CONTADOR
+                       TO WS-BASE-CUENTA-NUEVA
+                   MOVE ZERO TO WS-DIGITO-CUENTA-NUEVA
+                   CALL 'CALCULAR-DIGITO-VERIFICADOR' USING
+                       WS-NUMERO-CUENTA-NUEVO WS-DIGITO-CALCULADO
+                   MOVE WS-DIGITO-CALCULADO TO WS-DIGITO-CUENTA-NUEVA
+                   MOVE WS-NUMERO-CUENTA-NUEVO TO CC-NUMERO-CUENTA
+                   MOVE 0.00 TO CC-SALDO
+                   MOVE 'A' TO CC-ESTADO-CUENTA
+                   MOVE 0.00 TO CC-LIMITE-DESCUBIERTO
+                   MOVE CLI-DNI OF REGISTRO-CLIENTE TO CC-DNI-TITULAR
+                   MOVE LK-TIPO-CUENTA TO CC-TIPO-CUENTA
+                   PERFORM 103-INGRESAR-MONEDA
+                   PERFORM 104-INGRESAR-PIN
+                   PERFORM 105-INGRESAR-SUCURSAL
+                   PERFORM 106-INGRESAR-COTITULARES
+                   PERFORM 108-INGRESAR-DEPOSITO-INICIAL
+
+                   ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+                   ACCEPT WS-HORA-AHORA FROM TIME
+                   MOVE WS-FECHA-HOY TO WS-FA-FECHA
+      *            WS-HORA-AHORA viene como HHMMSSss, tomamos HHMMSS.
+                   DIVIDE WS-HORA-AHORA BY 100 GIVING WS-FA-HORA
+                   MOVE WS-FECHA-APERTURA TO CC-FECHA-APERTURA
+
+                   WRITE REGISTRO-CUENTA-CORRIENTE
+      *            Guardamos el status ya que el CLOSE que sigue pisa
+      *            WS-FILE-STATUS con su propio resultado.
+                   MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ESCRITURA
+                   CLOSE ARCHIVO-CUENTAS
+                   CLOSE ARCHIVO-CLIENTES
+
+                   MOVE 'N' TO WS-ALTA-EXITOSA
+                   IF WS-FILE-STATUS-ESCRITURA = '00'
+      *                Generamos el nombre del archivo de esta cuenta
+                       STRING
+                           "cuentas/" DELIMITED BY SIZE
+                           CC-NUMERO-CUENTA DELIMITED BY SIZE
+                           ".dat" DELIMITED BY SIZE
+                           INTO NOMBRE-ARCHIVO-MOV
+                       END-STRING
+
+      *                Generamos el archivo vacio
+                       OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+                       IF WS-FILE-STATUS-MOV NOT = '00'
+                           DISPLAY
+                               "ERROR AL CREAR ARCHIVO DE MOVIMIENTOS"
+                           CLOSE ARCHIVO-MOVIMIENTOS
+                           PERFORM 110-DESHACER-ALTA-CUENTA
+                       ELSE
+                           MOVE 'S' TO WS-ALTA-EXITOSA
+                           DISPLAY 'Cuenta creada correctamente'
+                           DISPLAY 'Número de Cuenta: '
+                               CC-NUMERO-CUENTA
+                           CLOSE ARCHIVO-MOVIMIENTOS
+                       END-IF
+                       IF ALTA-EXITOSA
+                           PERFORM 109-POSTEAR-DEPOSITO-INICIAL
+                       END-IF
+                   ELSE
+                       DISPLAY 'ERROR AL GRABAR LA CUENTA'
+                   END-IF
+
+      *            Sólo se commitea el contador incrementado si la
+      *            cuenta y su archivo de movimientos quedaron bien
+      *            creados; si no, se revierte al valor anterior. El
+      *            registro de la cuenta ya escrito fue borrado por
+      *            110-DESHACER-ALTA-CUENTA, para que la próxima
+      *            corrida no vuelva a intentar el mismo número de
+      *            cuenta.
+                   IF NOT ALTA-EXITOSA
+                       MOVE WS-CONTADOR-ANTERIOR
+                           TO CONTADOR-CUENTA OF REGISTRO-CONTADOR
+                       DISPLAY '--> SE REVIERTE EL NÚMERO DE CUENTA'
+                   END-IF
+                   REWRITE REGISTRO-CONTADOR
+                   IF WS-FILE-STATUS-CONTADOR NOT = '00'
+                       DISPLAY
+                           'ERROR AL ACTUALIZAR EL CONTADOR DE CUENTAS'
+                   END-IF
+                   CLOSE ARCHIVO-CONTADOR
+               END-IF.
+
+      *        Si el archivo de movimientos de la cuenta no se pudo
+      *        crear, hay que borrar de cuentas.dat el registro que ya
+      *        se había escrito en 248; si no, el próximo intento
+      *        vuelve a generar el mismo CC-NUMERO-CUENTA (una vez
+      *        revertido el contador) y su WRITE choca con la clave ya
+      *        ocupada, dejando el alta de cuentas trabada para
+      *        siempre.
+           110-DESHACER-ALTA-CUENTA SECTION.
+               OPEN I-O ARCHIVO-CUENTAS.
+               DELETE ARCHIVO-CUENTAS
+                   INVALID KEY
+                       DISPLAY '--> ERROR AL DESHACER EL ALTA DE '
+                           'LA CUENTA'
+               END-DELETE.
+               CLOSE ARCHIVO-CUENTAS.
+
+      *        Pide el DNI del titular y busca si ya es cliente. Si
+      *        existe, se reutiliza su nombre de ARCHIVO-CLIENTES; si
+      *        no, se da de alta un cliente nuevo.
+           102-INGRESAR-DNI-CLIENTE SECTION.
+               DISPLAY 'DNI del Titular: ' WITH NO ADVANCING.
+               ACCEPT CLI-DNI OF REGISTRO-CLIENTE.
+
+               READ ARCHIVO-CLIENTES
+                   KEY IS CLI-DNI OF REGISTRO-CLIENTE
+                   INVALID KEY
+                       MOVE 'N' TO WS-CLIENTE-ENCONTRADO
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+               END-READ.
+
+               IF CLIENTE-ENCONTRADO
+                   MOVE CLI-NOMBRE OF REGISTRO-CLIENTE
+                       TO CC-NOMBRE-CLIENTE
+                   DISPLAY 'Cliente existente: ' CC-NOMBRE-CLIENTE
+               ELSE
+                   PERFORM 105-INGRESAR-NOMBRE-CLIENTE
+                       UNTIL CC-NOMBRE-CLIENTE NOT = SPACES
+                   MOVE CC-NOMBRE-CLIENTE TO CLI-NOMBRE OF
+                       REGISTRO-CLIENTE
+                   WRITE REGISTRO-CLIENTE
+                   IF WS-FILE-STATUS-CLIENTE NOT = '00'
+                       DISPLAY 'ERROR AL GRABAR EL CLIENTE'
+                   END-IF
+               END-IF.
+
+      *        No se puede dejar el titular en blanco: se vuelve a
+      *        pedir hasta que se ingrese algo.
+           105-INGRESAR-NOMBRE-CLIENTE SECTION.
                DISPLAY 'Titular: ' WITH NO ADVANCING.
                ACCEPT CC-NOMBRE-CLIENTE.
+               IF CC-NOMBRE-CLIENTE = SPACES
+                   DISPLAY '--> EL TITULAR NO PUEDE QUEDAR EN BLANCO'
+               END-IF.
 
-      *        Obtengo el último número de cuenta
-               READ ARCHIVO-CONTADOR INTO REGISTRO-CONTADOR
-               END-READ.
+      *        Moneda en la que se lleva la cuenta: sólo se admiten
+      *        pesos (ARS) o dólares (USD).
+           103-INGRESAR-MONEDA SECTION.
+               DISPLAY 'Moneda de la cuenta (ARS/USD): '
+                   WITH NO ADVANCING.
+               ACCEPT CC-MONEDA.
+               PERFORM UNTIL MONEDA-PESOS OR MONEDA-DOLARES
+                   DISPLAY '--> MONEDA INVÁLIDA, INGRESE ARS O USD'
+                   DISPLAY 'Moneda de la cuenta (ARS/USD): '
+                       WITH NO ADVANCING
+                   ACCEPT CC-MONEDA
+               END-PERFORM.
 
-      *        Le sumamos uno
-               ADD 1 TO CONTADOR-CUENTA OF REGISTRO-CONTADOR.
+      *        Pide el PIN de la cuenta nueva dos veces, y no sigue
+      *        hasta que ambos ingresos coincidan.
+           104-INGRESAR-PIN SECTION.
+               DISPLAY 'PIN de la cuenta (4 dígitos): '
+                   WITH NO ADVANCING.
+               ACCEPT CC-PIN.
+               DISPLAY 'Confirme el PIN: ' WITH NO ADVANCING.
+               ACCEPT WS-PIN-CONFIRMACION.
+               PERFORM UNTIL CC-PIN = WS-PIN-CONFIRMACION
+                   DISPLAY '--> LOS PIN INGRESADOS NO COINCIDEN'
+                   DISPLAY 'PIN de la cuenta (4 dígitos): '
+                       WITH NO ADVANCING
+                   ACCEPT CC-PIN
+                   DISPLAY 'Confirme el PIN: ' WITH NO ADVANCING
+                   ACCEPT WS-PIN-CONFIRMACION
+               END-PERFORM.
 
-      *        Ojo, usamos REWRITE, no WRITE, ya que se mantiene
-      *        el mismo registro
-               REWRITE REGISTRO-CONTADOR.
-               CLOSE ARCHIVO-CONTADOR.
+      *        Sucursal donde se abre la cuenta, para poder correr
+      *        LISTADO-CUENTAS y CIERRE-DIARIO discriminados por
+      *        sucursal.
+           105-INGRESAR-SUCURSAL SECTION.
+               DISPLAY 'Sucursal (001-999): ' WITH NO ADVANCING.
+               ACCEPT CC-SUCURSAL.
+               PERFORM UNTIL CC-SUCURSAL > ZERO
+                   DISPLAY '--> SUCURSAL INVÁLIDA'
+                   DISPLAY 'Sucursal (001-999): ' WITH NO ADVANCING
+                   ACCEPT CC-SUCURSAL
+               END-PERFORM.
 
-               MOVE CONTADOR-CUENTA TO CC-NUMERO-CUENTA.
-               MOVE 0.00 TO CC-SALDO.
-               MOVE 'A' TO CC-ESTADO-CUENTA.
-               WRITE REGISTRO-CUENTA-CORRIENTE.
-               CLOSE ARCHIVO-CUENTAS.
+      *        Cuenta conjunta: pregunta si hay cotitulares además del
+      *        titular principal y, si los hay, pide el DNI de cada
+      *        uno hasta llenar CC-COTITULARES o hasta que no quiera
+      *        agregar más.
+           106-INGRESAR-COTITULARES SECTION.
+               MOVE ZERO TO CC-CANT-COTITULARES.
+               DISPLAY '¿Es una cuenta conjunta? (S/N): '
+                   WITH NO ADVANCING.
+               ACCEPT WS-CUENTA-CONJUNTA.
+               IF CUENTA-CONJUNTA
+                   MOVE 'S' TO WS-AGREGAR-COTITULAR
+                   PERFORM 107-INGRESAR-UN-COTITULAR
+                       UNTIL CC-CANT-COTITULARES >= 3
+                       OR WS-AGREGAR-COTITULAR = 'N'
+               END-IF.
 
-      *        Generamos el nombre del archivo de esta cuenta
-               STRING 
-                       "cuentas/" DELIMITED BY SIZE 
-                       CC-NUMERO-CUENTA DELIMITED BY SIZE
-                       ".dat" DELIMITED BY SIZE
-                       INTO NOMBRE-ARCHIVO-MOV
-               END-STRING.
-
-      *        Generamos el archivo vacio
-               OPEN OUTPUT ARCHIVO-MOVIMIENTOS
-               IF WS-FILE-STATUS-MOV NOT = '00'
-                   DISPLAY "ERROR AL CREAR ARCHIVO DE MOVIMIENTOS"
+      *        Pide el DNI de un cotitular y lo agrega como titular
+      *        conjunto ('J'), preguntando después si hay que sumar
+      *        otro más.
+           107-INGRESAR-UN-COTITULAR SECTION.
+               DISPLAY 'DNI del cotitular: ' WITH NO ADVANCING.
+               ACCEPT WS-DNI-COTITULAR.
+               ADD 1 TO CC-CANT-COTITULARES.
+               MOVE WS-DNI-COTITULAR
+                   TO CC-DNI-COTITULAR (CC-CANT-COTITULARES).
+               MOVE 'J' TO CC-ROL-COTITULAR (CC-CANT-COTITULARES).
+               IF CC-CANT-COTITULARES < 3
+                   DISPLAY '¿Agregar otro cotitular? (S/N): '
+                       WITH NO ADVANCING
+                   ACCEPT WS-AGREGAR-COTITULAR
                ELSE
-                   DISPLAY 'Cuenta creada correctamente'
-                   DISPLAY 'Número de Cuenta: ' CC-NUMERO-CUENTA
+                   MOVE 'N' TO WS-AGREGAR-COTITULAR
                END-IF.
-               CLOSE ARCHIVO-MOVIMIENTOS.
-      
+
+      *        Pide el depósito con el que se abre la cuenta y no
+      *        sigue hasta que sea mayor o igual al mínimo vigente.
+      *        Todavía no toca CC-SALDO: eso lo hace MOVIMIENTO-CUENTA
+      *        cuando postea el depósito como primer movimiento, una
+      *        vez que la cuenta ya quedó grabada.
+           108-INGRESAR-DEPOSITO-INICIAL SECTION.
+               DISPLAY 'Depósito de apertura: $' WITH NO ADVANCING.
+               ACCEPT WS-MONTO-INICIAL.
+               PERFORM UNTIL WS-MONTO-INICIAL
+                             >= WS-MONTO-MINIMO-APERTURA
+                   DISPLAY '--> EL DEPÓSITO DE APERTURA NO PUEDE SER '
+                       'MENOR A ' WS-MONTO-MINIMO-APERTURA
+                   DISPLAY 'Depósito de apertura: $' WITH NO ADVANCING
+                   ACCEPT WS-MONTO-INICIAL
+               END-PERFORM.
+
+      *        Postea el depósito de apertura como primer movimiento
+      *        de la cuenta recién creada.
+           109-POSTEAR-DEPOSITO-INICIAL SECTION.
+               IF WS-MONTO-INICIAL > ZERO
+                   CALL 'MOVIMIENTO-CUENTA' USING
+                       CC-NUMERO-CUENTA WS-MONTO-INICIAL 'D'
+                       WS-OPERADOR-ALTA WS-CANAL-ALTA
+                       WS-RESULTADO-MOVIMIENTO
+                   IF NOT MOVIMIENTO-OK
+                       DISPLAY '--> NO SE PUDO ACREDITAR EL DEPÓSITO '
+                           'DE APERTURA'
+                   END-IF
+               END-IF.
+
            900-FINALIZAR-PROGRAMA SECTION.
                EXIT PROGRAM.
