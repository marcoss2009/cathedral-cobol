@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMITIR-CHEQUE.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Registra un cheque librado contra una cuenta corriente. El
+      * cheque queda pendiente (CHEQUE-EMITIDO) sin tocar CC-SALDO;
+      * recién se debita la cuenta cuando se lo cobra a través de
+      * COBRAR-CHEQUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CHEQUES ASSIGN TO 'cheques.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-NUMERO-CHEQUE OF REGISTRO-CHEQUE
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Igual que con el número de cuenta, el número de cheque es
+      *    incremental a partir de un archivo contador.
+           SELECT ARCHIVO-CONTADOR ASSIGN TO 'contador-cheques.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CONTADOR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CHEQUES.
+           01  REGISTRO-CHEQUE.
+               COPY "cheque.cpy".
+
+       FD  ARCHIVO-CONTADOR.
+           01 REGISTRO-CONTADOR.
+               05 CONTADOR-CHEQUE PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  CUENTA-CORRIENTE.
+           COPY "cuenta.cpy".
+
+       01  WS-FILE-STATUS           PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CONTADOR  PIC XX VALUE '00'.
+
+       01  WS-MONTO-VALIDO          PIC X(01) VALUE 'N'.
+           88 MONTO-VALIDO          VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- EMISIÓN DE CHEQUES ----'.
+           CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
+
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+               DISPLAY '--> OPERACIÓN CANCELADA'
+           ELSE
+               IF CUENTA-CERRADA OF CUENTA-CORRIENTE
+                   DISPLAY '--> LA CUENTA SE ENCUENTRA CERRADA'
+               ELSE
+                   IF CUENTA-RETENIDA OF CUENTA-CORRIENTE
+                       DISPLAY '--> LA CUENTA SE ENCUENTRA RETENIDA'
+                   ELSE
+                       IF NOT CUENTA-CORRIENTE-TIPO OF CUENTA-CORRIENTE
+                           DISPLAY '--> SÓLO SE PUEDEN LIBRAR CHEQUES '
+                               'CONTRA CUENTAS CORRIENTES'
+                       ELSE
+                           PERFORM 100-EMITIR-CHEQUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-EMITIR-CHEQUE SECTION.
+               MOVE CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   TO CH-NUMERO-CUENTA OF REGISTRO-CHEQUE.
+
+               DISPLAY 'Beneficiario: ' WITH NO ADVANCING.
+               ACCEPT CH-BENEFICIARIO OF REGISTRO-CHEQUE.
+
+               DISPLAY 'Monto del cheque: $' WITH NO ADVANCING.
+               ACCEPT CH-MONTO OF REGISTRO-CHEQUE.
+               PERFORM UNTIL MONTO-VALIDO
+                   IF CH-MONTO OF REGISTRO-CHEQUE >= 1
+                       SET MONTO-VALIDO TO TRUE
+                   ELSE
+                       DISPLAY "--> MONTO INVÁLIDO"
+                       DISPLAY "INGRESE UN MONTO MAYOR A CERO."
+                       ACCEPT CH-MONTO OF REGISTRO-CHEQUE
+                   END-IF
+               END-PERFORM.
+
+               ACCEPT CH-FECHA-EMISION OF REGISTRO-CHEQUE
+                   FROM DATE YYYYMMDD.
+               MOVE 'E' TO CH-ESTADO OF REGISTRO-CHEQUE.
+
+               PERFORM 110-ASIGNAR-NUMERO-Y-GRABAR.
+
+           110-ASIGNAR-NUMERO-Y-GRABAR SECTION.
+               OPEN I-O ARCHIVO-CHEQUES.
+               IF WS-FILE-STATUS = '35'
+                   OPEN OUTPUT ARCHIVO-CHEQUES
+                   CLOSE ARCHIVO-CHEQUES
+                   OPEN I-O ARCHIVO-CHEQUES
+               END-IF.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CHEQUES'
+               ELSE
+                   OPEN I-O ARCHIVO-CONTADOR
+                   IF WS-FILE-STATUS-CONTADOR NOT = '00'
+                       DISPLAY 'ERROR AL ABRIR EL CONTADOR DE CHEQUES'
+                   ELSE
+                       READ ARCHIVO-CONTADOR INTO REGISTRO-CONTADOR
+                       END-READ
+                       ADD 1 TO CONTADOR-CHEQUE
+                       MOVE CONTADOR-CHEQUE
+                           TO CH-NUMERO-CHEQUE OF REGISTRO-CHEQUE
+
+                       WRITE REGISTRO-CHEQUE
+                       IF WS-FILE-STATUS NOT = '00'
+                           DISPLAY 'ERROR AL GRABAR EL CHEQUE'
+                       ELSE
+                           REWRITE REGISTRO-CONTADOR
+                           DISPLAY '---> CHEQUE EMITIDO S.E.U.O'
+                           DISPLAY '---> NÚMERO DE CHEQUE: '
+                               CH-NUMERO-CHEQUE OF REGISTRO-CHEQUE
+                       END-IF
+                       CLOSE ARCHIVO-CONTADOR
+                   END-IF
+               END-IF.
+               CLOSE ARCHIVO-CHEQUES.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
