@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES-MENSUAL.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch de fin de mes: recorre cuentas.dat y acredita el
+      * interés mensual sobre el saldo de cada cuenta activa,
+      * dejando su rastro en el historial de movimientos a través
+      * de MOVIMIENTO-CUENTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Parámetros de negocio de los procesos batch (tasas,
+      *    plazos, etc.), para no tener que recompilar cada vez que
+      *    cambian.
+           SELECT ARCHIVO-PARAMETROS ASSIGN TO 'parametros.dat'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-PARAM.
+
+      *    Última cuenta procesada con éxito, para poder reanudar el
+      *    proceso si se corta a mitad de camino sin reprocesar ni
+      *    saltear cuentas.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO 'checkpoint_interes.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CHK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-PARAMETROS.
+           01  REGISTRO-PARAMETROS.
+               COPY "parametros.cpy".
+
+       FD  ARCHIVO-CHECKPOINT
+           RECORD CONTAINS 8 CHARACTERS.
+           01  LINEA-CHECKPOINT      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-PARAM  PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CHK    PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-CUENTA  PIC 9(08) VALUE ZERO.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+      *    Tasa de interés mensual a aplicar sobre el saldo, leída de
+      *    ARCHIVO-PARAMETROS al arrancar el proceso.
+       01  WS-TASA-INTERES       PIC V9(04) VALUE 0.0050.
+
+       01  WS-INTERES            PIC S9(12)V99 VALUE ZERO.
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-ACREDITADAS   PIC 9(06) VALUE ZERO.
+
+      *    El interés lo acredita el batch, no un cajero.
+       01  WS-OPERADOR           PIC X(08) VALUE 'BATCH'.
+       01  WS-CANAL              PIC X(10) VALUE 'BATCH'.
+
+      *    Resultado que devuelve MOVIMIENTO-CUENTA: sólo se cuenta
+      *    una cuenta como acreditada si el interés realmente se
+      *    posteó (una cuenta migrada sin dígito verificador válido,
+      *    por ejemplo, lo rechaza).
+       01  WS-RESULTADO-MOVIMIENTO PIC X(01).
+           88 MOVIMIENTO-OK        VALUE 'S'.
+
+       LINKAGE SECTION.
+      *    'S' reanuda desde el último checkpoint grabado; 'N' corre
+      *    el archivo completo desde el principio.
+       01  LK-MODO-RESTART       PIC X(01).
+
+       PROCEDURE DIVISION USING LK-MODO-RESTART.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- LIQUIDACIÓN DE INTERÉS MENSUAL ----'.
+           IF LK-MODO-RESTART = 'S'
+               DISPLAY '---- MODO REANUDACIÓN ----'
+           END-IF.
+           CALL 'RESPALDAR-DATOS-BATCH'.
+           PERFORM 050-LEER-PARAMETROS.
+           PERFORM 100-LIQUIDAR-INTERES.
+           DISPLAY '---- CUENTAS PROCESADAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- CUENTAS ACREDITADAS: ' WS-CANT-ACREDITADAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+      *    Levanta la tasa de interés vigente de ARCHIVO-PARAMETROS.
+      *    Si el archivo todavía no existe, lo crea con la tasa que
+      *    hasta ahora estaba hardcodeada, para no cambiar el
+      *    comportamiento hasta que negocio cargue un valor propio.
+           050-LEER-PARAMETROS SECTION.
+               OPEN INPUT ARCHIVO-PARAMETROS.
+               IF WS-FILE-STATUS-PARAM = '35'
+                   MOVE WS-TASA-INTERES TO PA-TASA-INTERES
+                   OPEN OUTPUT ARCHIVO-PARAMETROS
+                   WRITE REGISTRO-PARAMETROS
+                   CLOSE ARCHIVO-PARAMETROS
+                   OPEN INPUT ARCHIVO-PARAMETROS
+               END-IF.
+               IF WS-FILE-STATUS-PARAM NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARÁMETROS'
+               ELSE
+                   READ ARCHIVO-PARAMETROS
+                   END-READ
+                   MOVE PA-TASA-INTERES TO WS-TASA-INTERES
+                   CLOSE ARCHIVO-PARAMETROS
+               END-IF.
+
+           100-LIQUIDAR-INTERES SECTION.
+               PERFORM 060-LEER-CHECKPOINT.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   IF LK-MODO-RESTART = 'S'
+                      AND WS-CHECKPOINT-CUENTA NOT = ZERO
+                       DISPLAY '--> REANUDANDO DESPUÉS DE LA CUENTA: '
+                           WS-CHECKPOINT-CUENTA
+                       MOVE WS-CHECKPOINT-CUENTA
+                           TO CC-NUMERO-CUENTA OF RCC
+                       START ARCHIVO-CUENTAS KEY IS GREATER THAN
+                           CC-NUMERO-CUENTA OF RCC
+                           INVALID KEY
+                               SET FIN-ARCHIVO TO TRUE
+                       END-START
+                   END-IF
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CANT-CUENTAS
+                               PERFORM 110-LIQUIDAR-CUENTA
+                               PERFORM 070-GRABAR-CHECKPOINT
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-CUENTAS
+                   PERFORM 080-LIMPIAR-CHECKPOINT
+               END-IF.
+
+      *    Levanta la última cuenta procesada con éxito de una corrida
+      *    anterior, si la hay, para saber dónde reanudar.
+           060-LEER-CHECKPOINT SECTION.
+               MOVE ZERO TO WS-CHECKPOINT-CUENTA.
+               OPEN INPUT ARCHIVO-CHECKPOINT.
+               IF WS-FILE-STATUS-CHK = '00'
+                   READ ARCHIVO-CHECKPOINT
+                       NOT AT END
+                           MOVE LINEA-CHECKPOINT TO WS-CHECKPOINT-CUENTA
+                   END-READ
+                   CLOSE ARCHIVO-CHECKPOINT
+               END-IF.
+
+      *    Graba la cuenta que se acaba de procesar como punto de
+      *    reanudación, por si el proceso se corta antes de terminar.
+           070-GRABAR-CHECKPOINT SECTION.
+               MOVE CC-NUMERO-CUENTA OF RCC TO LINEA-CHECKPOINT.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT.
+               WRITE LINEA-CHECKPOINT.
+               CLOSE ARCHIVO-CHECKPOINT.
+
+      *    Terminó de procesar todo el archivo: no queda nada
+      *    pendiente, así que la próxima corrida arranca de cero.
+           080-LIMPIAR-CHECKPOINT SECTION.
+               MOVE ZERO TO LINEA-CHECKPOINT.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT.
+               WRITE LINEA-CHECKPOINT.
+               CLOSE ARCHIVO-CHECKPOINT.
+
+      *    Sólo las cajas de ahorro devengan interés; las cuentas
+      *    corrientes tienen descubierto en su lugar.
+           110-LIQUIDAR-CUENTA SECTION.
+               IF CUENTA-ACTIVA OF RCC
+                  AND CAJA-DE-AHORRO OF RCC
+                  AND CC-SALDO OF RCC > ZERO
+                   COMPUTE WS-INTERES ROUNDED =
+                       CC-SALDO OF RCC * WS-TASA-INTERES
+                   IF WS-INTERES > ZERO
+                       CALL 'MOVIMIENTO-CUENTA' USING
+                           CC-NUMERO-CUENTA OF RCC WS-INTERES 'I'
+                           WS-OPERADOR WS-CANAL WS-RESULTADO-MOVIMIENTO
+                       IF MOVIMIENTO-OK
+                           ADD 1 TO WS-CANT-ACREDITADAS
+                       END-IF
+                   END-IF
+               END-IF.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
