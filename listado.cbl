@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-CUENTAS.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Recorre cuentas.dat entero y lista número, nombre, saldo y
+      * estado de cada cuenta, cerrando con los totales generales:
+      * cuántas activas, cuántas cerradas y la suma de todos los
+      * saldos. Para responder de un vistazo lo que hoy solo se podía
+      * sacar mirando cuentas.dat a mano.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVO-REPORTE ASSIGN TO 'listado_cuentas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-REPORTE
+           RECORD CONTAINS 80 CHARACTERS.
+           01  LINEA-REPORTE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-REP    PIC XX VALUE '00'.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-SALDO-DISPLAY      PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-ESTADO-DISPLAY     PIC X(10).
+
+       01  WS-TOTAL-SALDOS       PIC S9(14)V99 VALUE ZERO.
+       01  WS-TOTAL-DISPLAY      PIC -ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-ACTIVAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-CERRADAS      PIC 9(06) VALUE ZERO.
+       01  WS-CANT-DORMIDAS      PIC 9(06) VALUE ZERO.
+
+       LINKAGE SECTION.
+      *    Sucursal a listar, la decide quien llama (menú o batch);
+      *    0 lista todas las sucursales.
+       01  LK-SUCURSAL-FILTRO    PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-SUCURSAL-FILTRO.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- LISTADO DE CUENTAS ----'.
+           PERFORM 100-GENERAR-LISTADO.
+           DISPLAY '---- CUENTAS LISTADAS: ' WS-CANT-CUENTAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-GENERAR-LISTADO SECTION.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   OPEN OUTPUT ARCHIVO-REPORTE
+                   IF WS-FILE-STATUS-REP NOT = '00'
+                       DISPLAY 'ERROR AL CREAR EL ARCHIVO DE REPORTE'
+                   ELSE
+                       PERFORM 110-ESCRIBIR-ENCABEZADO
+                       PERFORM UNTIL FIN-ARCHIVO
+                           READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                               AT END
+                                   SET FIN-ARCHIVO TO TRUE
+                               NOT AT END
+                                   PERFORM 115-FILTRAR-Y-ESCRIBIR
+                           END-READ
+                       END-PERFORM
+                       PERFORM 130-ESCRIBIR-TOTALES
+                       CLOSE ARCHIVO-REPORTE
+                       DISPLAY '--> LISTADO GENERADO: '
+                           'listado_cuentas.txt'
+                   END-IF
+                   CLOSE ARCHIVO-CUENTAS
+               END-IF.
+
+           110-ESCRIBIR-ENCABEZADO SECTION.
+               MOVE ALL '=' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE "LISTADO DE CUENTAS" TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE ALL '=' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+      *    Descarta del listado las cuentas de otra sucursal cuando se
+      *    pidió filtrar por una en particular.
+           115-FILTRAR-Y-ESCRIBIR SECTION.
+               IF LK-SUCURSAL-FILTRO NOT = ZERO
+                       AND CC-SUCURSAL OF RCC NOT = LK-SUCURSAL-FILTRO
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-CANT-CUENTAS
+                   PERFORM 120-ESCRIBIR-RENGLON
+               END-IF.
+
+           120-ESCRIBIR-RENGLON SECTION.
+               EVALUATE TRUE
+                   WHEN CUENTA-ACTIVA OF RCC
+                       ADD 1 TO WS-CANT-ACTIVAS
+                       MOVE "ACTIVA" TO WS-ESTADO-DISPLAY
+                   WHEN CUENTA-CERRADA OF RCC
+                       ADD 1 TO WS-CANT-CERRADAS
+                       MOVE "CERRADA" TO WS-ESTADO-DISPLAY
+                   WHEN CUENTA-DORMIDA OF RCC
+                       ADD 1 TO WS-CANT-DORMIDAS
+                       MOVE "DORMIDA" TO WS-ESTADO-DISPLAY
+                   WHEN OTHER
+                       MOVE "DESCONOCIDO" TO WS-ESTADO-DISPLAY
+               END-EVALUATE.
+
+               ADD CC-SALDO OF RCC TO WS-TOTAL-SALDOS.
+               MOVE CC-SALDO OF RCC TO WS-SALDO-DISPLAY.
+
+               MOVE SPACES TO LINEA-REPORTE.
+               STRING
+                   "CTA " DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   CC-NOMBRE-CLIENTE OF RCC DELIMITED BY SIZE
+                   "  SALDO:" DELIMITED BY SIZE
+                   WS-SALDO-DISPLAY DELIMITED BY SIZE
+                   "  ESTADO:" DELIMITED BY SIZE
+                   WS-ESTADO-DISPLAY DELIMITED BY SIZE
+                   "  SUC:" DELIMITED BY SIZE
+                   CC-SUCURSAL OF RCC DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING.
+               WRITE LINEA-REPORTE.
+
+           130-ESCRIBIR-TOTALES SECTION.
+               MOVE ALL '-' TO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+
+               MOVE WS-TOTAL-SALDOS TO WS-TOTAL-DISPLAY.
+               MOVE SPACES TO LINEA-REPORTE.
+               STRING
+                   "TOTAL CUENTAS: " DELIMITED BY SIZE
+                   WS-CANT-CUENTAS DELIMITED BY SIZE
+                   "  ACTIVAS: " DELIMITED BY SIZE
+                   WS-CANT-ACTIVAS DELIMITED BY SIZE
+                   "  CERRADAS: " DELIMITED BY SIZE
+                   WS-CANT-CERRADAS DELIMITED BY SIZE
+                   "  DORMIDAS: " DELIMITED BY SIZE
+                   WS-CANT-DORMIDAS DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING.
+               WRITE LINEA-REPORTE.
+
+               MOVE SPACES TO LINEA-REPORTE.
+               STRING
+                   "SALDO TOTAL DE CARTERA:" DELIMITED BY SIZE
+                   WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                   INTO LINEA-REPORTE
+               END-STRING.
+               WRITE LINEA-REPORTE.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
