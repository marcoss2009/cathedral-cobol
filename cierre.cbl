@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-DIARIO.
+       AUTHOR. MARCOS MUÑOZ.
+
+      * Batch de cierre: recorre cuentas.dat y, para cada cuenta,
+      * recalcula el saldo a partir de su historial completo de
+      * movimientos (cuentas/<numero>.dat), para detectar cuentas
+      * donde el saldo grabado se desvió de lo que dice el
+      * historial (por ejemplo, por un bug en MOVIMIENTO-CUENTA).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CUENTAS ASSIGN TO 'cuentas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-NUMERO-CUENTA OF RCC
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Archivo de movimientos de la cuenta que se está
+      *    reconciliando en cada vuelta.
+           SELECT ARCHIVO-MOVIMIENTOS
+           ASSIGN TO DYNAMIC NOMBRE-ARCHIVO-MOV
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-MOV.
+
+      *    Última cuenta procesada con éxito, para poder reanudar el
+      *    proceso si se corta a mitad de camino sin reprocesar ni
+      *    saltear cuentas.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO 'checkpoint_cierre.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-CHK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CUENTAS.
+           01  RCC.
+           COPY "cuenta.cpy".
+
+       FD  ARCHIVO-MOVIMIENTOS.
+           01 REGISTRO-MOVIMIENTO.
+               COPY "movimientos.cpy".
+
+       FD  ARCHIVO-CHECKPOINT
+           RECORD CONTAINS 8 CHARACTERS.
+           01  LINEA-CHECKPOINT      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-FILE-STATUS-CHK    PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-CUENTA  PIC 9(08) VALUE ZERO.
+
+       01  WS-EOF-FLAG           PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO        VALUE 'Y'.
+
+       01  WS-FILE-STATUS-MOV    PIC XX VALUE '00'.
+       01  NOMBRE-ARCHIVO-MOV    PIC X(100).
+       01  WS-EOF-MOV            PIC X(01) VALUE 'N'.
+           88 FIN-ARCHIVO-MOV    VALUE 'Y'.
+
+       01  WS-TOTAL-DEBE         PIC S9(12)V99.
+       01  WS-TOTAL-HABER        PIC S9(12)V99.
+       01  WS-TOTAL-INTERES      PIC S9(12)V99.
+       01  WS-SALDO-CALCULADO    PIC S9(12)V99.
+       01  WS-DIFERENCIA         PIC S9(12)V99.
+
+       01  WS-CANT-CUENTAS       PIC 9(06) VALUE ZERO.
+       01  WS-CANT-DIFERENCIAS   PIC 9(06) VALUE ZERO.
+
+       LINKAGE SECTION.
+      *    Sucursal a conciliar, la decide quien llama (menú o
+      *    batch); 0 concilia todas las sucursales.
+       01  LK-SUCURSAL-FILTRO    PIC 9(03).
+
+      *    'S' reanuda desde el último checkpoint grabado; 'N' corre
+      *    el archivo completo desde el principio.
+       01  LK-MODO-RESTART       PIC X(01).
+
+       PROCEDURE DIVISION USING LK-SUCURSAL-FILTRO LK-MODO-RESTART.
+       000-MAIN-LOGIC SECTION.
+           DISPLAY '---- CIERRE DIARIO / CONCILIACIÓN ----'.
+           IF LK-MODO-RESTART = 'S'
+               DISPLAY '---- MODO REANUDACIÓN ----'
+           END-IF.
+           CALL 'RESPALDAR-DATOS-BATCH'.
+           PERFORM 100-CONCILIAR-CUENTAS.
+           DISPLAY '---- CUENTAS PROCESADAS: ' WS-CANT-CUENTAS.
+           DISPLAY '---- CUENTAS CON DIFERENCIAS: '
+               WS-CANT-DIFERENCIAS.
+           PERFORM 900-FINALIZAR-PROGRAMA.
+
+           100-CONCILIAR-CUENTAS SECTION.
+               PERFORM 060-LEER-CHECKPOINT.
+               OPEN INPUT ARCHIVO-CUENTAS.
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR AL ABRIR ARCHIVO DE CUENTAS'
+               ELSE
+                   IF LK-MODO-RESTART = 'S'
+                      AND WS-CHECKPOINT-CUENTA NOT = ZERO
+                       DISPLAY '--> REANUDANDO DESPUÉS DE LA CUENTA: '
+                           WS-CHECKPOINT-CUENTA
+                       MOVE WS-CHECKPOINT-CUENTA
+                           TO CC-NUMERO-CUENTA OF RCC
+                       START ARCHIVO-CUENTAS KEY IS GREATER THAN
+                           CC-NUMERO-CUENTA OF RCC
+                           INVALID KEY
+                               SET FIN-ARCHIVO TO TRUE
+                       END-START
+                   END-IF
+                   PERFORM UNTIL FIN-ARCHIVO
+                       READ ARCHIVO-CUENTAS NEXT RECORD INTO RCC
+                           AT END
+                               SET FIN-ARCHIVO TO TRUE
+                           NOT AT END
+                               PERFORM 105-FILTRAR-Y-CONCILIAR
+                               PERFORM 070-GRABAR-CHECKPOINT
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-CUENTAS
+                   PERFORM 080-LIMPIAR-CHECKPOINT
+               END-IF.
+
+      *    Levanta la última cuenta procesada con éxito de una corrida
+      *    anterior, si la hay, para saber dónde reanudar.
+           060-LEER-CHECKPOINT SECTION.
+               MOVE ZERO TO WS-CHECKPOINT-CUENTA.
+               OPEN INPUT ARCHIVO-CHECKPOINT.
+               IF WS-FILE-STATUS-CHK = '00'
+                   READ ARCHIVO-CHECKPOINT
+                       NOT AT END
+                           MOVE LINEA-CHECKPOINT TO WS-CHECKPOINT-CUENTA
+                   END-READ
+                   CLOSE ARCHIVO-CHECKPOINT
+               END-IF.
+
+      *    Graba la cuenta que se acaba de leer como punto de
+      *    reanudación, por si el proceso se corta antes de terminar.
+           070-GRABAR-CHECKPOINT SECTION.
+               MOVE CC-NUMERO-CUENTA OF RCC TO LINEA-CHECKPOINT.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT.
+               WRITE LINEA-CHECKPOINT.
+               CLOSE ARCHIVO-CHECKPOINT.
+
+      *    Terminó de procesar todo el archivo: no queda nada
+      *    pendiente, así que la próxima corrida arranca de cero.
+           080-LIMPIAR-CHECKPOINT SECTION.
+               MOVE ZERO TO LINEA-CHECKPOINT.
+               OPEN OUTPUT ARCHIVO-CHECKPOINT.
+               WRITE LINEA-CHECKPOINT.
+               CLOSE ARCHIVO-CHECKPOINT.
+
+      *    Descarta las cuentas de otra sucursal cuando se pidió
+      *    conciliar sólo una en particular.
+           105-FILTRAR-Y-CONCILIAR SECTION.
+               IF LK-SUCURSAL-FILTRO NOT = ZERO
+                       AND CC-SUCURSAL OF RCC NOT = LK-SUCURSAL-FILTRO
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-CANT-CUENTAS
+                   PERFORM 110-CONCILIAR-UNA-CUENTA
+               END-IF.
+
+      *    Recorre el archivo de movimientos de la cuenta leída en
+      *    RCC, totaliza por tipo de movimiento y compara el saldo
+      *    resultante contra CC-SALDO OF RCC.
+           110-CONCILIAR-UNA-CUENTA SECTION.
+               MOVE ZERO TO WS-TOTAL-DEBE.
+               MOVE ZERO TO WS-TOTAL-HABER.
+               MOVE ZERO TO WS-TOTAL-INTERES.
+               MOVE 'N' TO WS-EOF-MOV.
+
+               STRING
+                   "cuentas/" DELIMITED BY SIZE
+                   CC-NUMERO-CUENTA OF RCC DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+                   INTO NOMBRE-ARCHIVO-MOV
+               END-STRING.
+
+               OPEN INPUT ARCHIVO-MOVIMIENTOS.
+               IF WS-FILE-STATUS-MOV NOT = '00'
+                   DISPLAY '--> NO SE PUDO ABRIR EL HISTORIAL DE LA '
+                       'CUENTA ' CC-NUMERO-CUENTA OF RCC
+               ELSE
+                   PERFORM UNTIL FIN-ARCHIVO-MOV
+                       READ ARCHIVO-MOVIMIENTOS
+                           AT END
+                               SET FIN-ARCHIVO-MOV TO TRUE
+                           NOT AT END
+                               PERFORM 115-SUMAR-MOVIMIENTO
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARCHIVO-MOVIMIENTOS
+
+                   COMPUTE WS-SALDO-CALCULADO =
+                       WS-TOTAL-HABER + WS-TOTAL-INTERES
+                       - WS-TOTAL-DEBE
+                   COMPUTE WS-DIFERENCIA =
+                       CC-SALDO OF RCC - WS-SALDO-CALCULADO
+
+                   IF WS-DIFERENCIA NOT = ZERO
+                       ADD 1 TO WS-CANT-DIFERENCIAS
+                       DISPLAY '--> DIFERENCIA EN CUENTA '
+                           CC-NUMERO-CUENTA OF RCC
+                       DISPLAY '    SALDO GRABADO:    ' CC-SALDO OF RCC
+                       DISPLAY '    SALDO CALCULADO:  '
+                           WS-SALDO-CALCULADO
+                       DISPLAY '    DIFERENCIA:       ' WS-DIFERENCIA
+                   END-IF
+               END-IF.
+
+           115-SUMAR-MOVIMIENTO SECTION.
+               EVALUATE TRUE
+                   WHEN DEBE OF REGISTRO-MOVIMIENTO
+                       ADD MONTO OF REGISTRO-MOVIMIENTO
+                           TO WS-TOTAL-DEBE
+                   WHEN HABER OF REGISTRO-MOVIMIENTO
+                       ADD MONTO OF REGISTRO-MOVIMIENTO
+                           TO WS-TOTAL-HABER
+                   WHEN INTERES OF REGISTRO-MOVIMIENTO
+                       ADD MONTO OF REGISTRO-MOVIMIENTO
+                           TO WS-TOTAL-INTERES
+               END-EVALUATE.
+
+           900-FINALIZAR-PROGRAMA SECTION.
+               EXIT PROGRAM.
