@@ -29,31 +29,61 @@
            88 FIN-ARCHIVO        VALUE 'Y'.
 
        01  WS-FECHA            PIC X(19).
-      
+
+      *    Rango de fechas para filtrar el listado de movimientos.
+      *    Si se dejan en blanco (ENTER) no se filtra por ese extremo.
+       01  WS-FECHA-DESDE      PIC X(08) VALUE SPACES.
+       01  WS-FECHA-HASTA      PIC X(08) VALUE SPACES.
+       01  WS-FECHA-MOV-AAAAMMDD PIC X(08).
+
+      *    Paginado del listado: cada tantos movimientos mostrados
+      *    se detiene y espera un ENTER antes de seguir.
+       01  WS-CANT-LISTADOS    PIC 9(06) VALUE ZERO.
+       01  WS-RENGLONES-POR-PAGINA PIC 9(02) VALUE 10.
+       01  WS-PAUSA            PIC X(01).
+       01  WS-RENGLON-COCIENTE PIC 9(06).
+       01  WS-RENGLON-RESTO    PIC 9(02).
+
        PROCEDURE DIVISION.
        000-MAIN-LOGIC SECTION.
            MOVE 'N' TO WS-EOF-FLAG.
-           
+
            PERFORM 100-CONSULTAR-CUENTA.
-           PERFORM 110-IMPRIMIR-MOVIMIENTOS.
+           IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE NOT = ZERO
+               PERFORM 110-IMPRIMIR-MOVIMIENTOS
+           END-IF.
            PERFORM 900-FINALIZAR-PROGRAMA.
 
            100-CONSULTAR-CUENTA SECTION.
                DISPLAY '==== Consulta de Movimientos de Cuenta ===='.
                CALL 'BUSCAR-CUENTA' USING CUENTA-CORRIENTE.
-      
-               DISPLAY '---- Datos de Cuenta ----'
-               DISPLAY 'Cliente: ' CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE.
-               DISPLAY 'Número de Cuenta: ' 
-               CC-NUMERO-CUENTA OF CUENTA-CORRIENTE.
-               MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-MONTO-DISPLAY.
-               DISPLAY 'Saldo: ' WS-MONTO-DISPLAY.
+
+               IF CC-NUMERO-CUENTA OF CUENTA-CORRIENTE = ZERO
+                   DISPLAY '--> OPERACIÓN CANCELADA'
+               ELSE
+                   DISPLAY '---- Datos de Cuenta ----'
+                   DISPLAY 'Cliente: '
+                       CC-NOMBRE-CLIENTE OF CUENTA-CORRIENTE
+                   DISPLAY 'Número de Cuenta: '
+                       CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
+                   MOVE CC-SALDO OF CUENTA-CORRIENTE TO WS-MONTO-DISPLAY
+                   DISPLAY 'Saldo: ' WS-MONTO-DISPLAY
+               END-IF.
 
            110-IMPRIMIR-MOVIMIENTOS SECTION.
                DISPLAY '---- Movimientos de Cuenta ----'.
 
+               DISPLAY
+               'Fecha desde (AAAAMMDD, ENTER = sin límite): '
+               WITH NO ADVANCING.
+               ACCEPT WS-FECHA-DESDE.
+               DISPLAY
+               'Fecha hasta (AAAAMMDD, ENTER = sin límite): '
+               WITH NO ADVANCING.
+               ACCEPT WS-FECHA-HASTA.
+
       *        Asignamos el archivo de la cuenta para escribir el movimiento
-               STRING 
+               STRING
                    "cuentas/" DELIMITED BY SIZE
                    CC-NUMERO-CUENTA OF CUENTA-CORRIENTE
                    DELIMITED BY SIZE
@@ -62,42 +92,69 @@
                END-STRING.
 
                OPEN INPUT ARCHIVO-MOVIMIENTOS.
-               
+
                PERFORM UNTIL FIN-ARCHIVO
                    READ ARCHIVO-MOVIMIENTOS INTO REGISTRO-MOVIMIENTOS
                        AT END
                            SET FIN-ARCHIVO TO TRUE
                         NOT AT END
-                            MOVE MONTO OF REGISTRO-MOVIMIENTOS 
-                            TO WS-MONTO-DISPLAY
-
-                            DISPLAY 'Monto: ' WS-MONTO-DISPLAY
-
-      *                     Voy a crear un módulo para formatear fechas
-      *                     ya que es un proceso más complejo de lo
-      *                     que parece...
-                            CALL 'FORMAT-FECHA' USING 
-                            WS-FECHA 
-                            FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTOS
-
-                            DISPLAY 'Fecha: ' WS-FECHA
-                            
-                            EVALUATE 
-                            TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTOS
-                                WHEN 'H'
-                                    DISPLAY 'Movimiento: Depósito'
-                                WHEN 'D'
-                                    DISPLAY 'Movimiento: Extracción'
-                                WHEN OTHER
-                                    DISPLAY 
-                                    'Tipo de movimiento desconocido'
-                            END-EVALUATE
-
-                            DISPLAY '-------------------------------'
+                            PERFORM 115-FILTRAR-Y-MOSTRAR
                     END-READ
                 END-PERFORM.
 
                CLOSE ARCHIVO-MOVIMIENTOS.
 
+      *    Muestra el movimiento leído sólo si su fecha cae dentro
+      *    del rango pedido por el usuario en 110.
+           115-FILTRAR-Y-MOSTRAR SECTION.
+               MOVE FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTOS (1:8)
+                   TO WS-FECHA-MOV-AAAAMMDD.
+
+               IF (WS-FECHA-DESDE NOT = SPACES
+                       AND WS-FECHA-MOV-AAAAMMDD < WS-FECHA-DESDE)
+                   OR (WS-FECHA-HASTA NOT = SPACES
+                       AND WS-FECHA-MOV-AAAAMMDD > WS-FECHA-HASTA)
+                   CONTINUE
+               ELSE
+                   MOVE MONTO OF REGISTRO-MOVIMIENTOS
+                   TO WS-MONTO-DISPLAY
+
+                   DISPLAY 'Monto: ' WS-MONTO-DISPLAY
+
+      *            Voy a crear un módulo para formatear fechas
+      *            ya que es un proceso más complejo de lo
+      *            que parece...
+                   CALL 'FORMAT-FECHA' USING
+                   WS-FECHA
+                   FECHA-MOVIMIENTO OF REGISTRO-MOVIMIENTOS
+
+                   DISPLAY 'Fecha: ' WS-FECHA
+
+                   EVALUATE
+                   TIPO-MOVIMIENTO OF REGISTRO-MOVIMIENTOS
+                       WHEN 'H'
+                           DISPLAY 'Movimiento: Depósito'
+                       WHEN 'D'
+                           DISPLAY 'Movimiento: Extracción'
+                       WHEN 'I'
+                           DISPLAY 'Movimiento: Interés'
+                       WHEN OTHER
+                           DISPLAY
+                           'Tipo de movimiento desconocido'
+                   END-EVALUATE
+
+                   DISPLAY '-------------------------------'
+
+                   ADD 1 TO WS-CANT-LISTADOS
+                   DIVIDE WS-CANT-LISTADOS BY WS-RENGLONES-POR-PAGINA
+                       GIVING WS-RENGLON-COCIENTE
+                       REMAINDER WS-RENGLON-RESTO
+                   IF WS-RENGLON-RESTO = ZERO AND NOT FIN-ARCHIVO
+                       DISPLAY 'Presione ENTER para continuar...'
+                       WITH NO ADVANCING
+                       ACCEPT WS-PAUSA
+                   END-IF
+               END-IF.
+
            900-FINALIZAR-PROGRAMA SECTION.
                EXIT PROGRAM.
